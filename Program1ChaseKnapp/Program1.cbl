@@ -4,26 +4,57 @@
        DATE-WRITTEN. 2/14/2015
       ******************************************************************
       * Purpose:
-      *     Calculate shipping charges for sent packages. 
+      *     Calculate shipping charges for sent packages.
       * Input:
       *     1.  Customer Name (Alphanumeric)
       *     2.  Package Weight (Numeric)
       *     3.  Is Hazardous (Alphanumeric)
+      *     4.  Destination Zone (Alphanumeric)
       * Output:
       *     Program does the computation and outputs total cost of
-      *     package. 
-      *      
+      *     package.
+      *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *
+           SELECT  SHIPMENT-FILE
+               ASSIGN TO "SHIPMENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  SHIPPING-REPORT-FILE
+               ASSIGN TO "SHIPPING.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  SHIPLOG-FILE
+               ASSIGN TO "SHIPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 48 (added): standing compliance log of every
+      * hazardous shipment, kept separate from SHIPLOG.DAT so a
+      * hazmat history can be produced without filtering every
+      * shipment ever logged.
+      ******************************************************************
+           SELECT  HAZMAT-LOG-FILE
+               ASSIGN TO "HAZMAT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  SHIPMENT-FILE.
+       01  SHIPMENT-REC.
+           05  SH-CUST-NAME            PIC X(15).
+           05  SH-PACKAGE-WEIGHT       PIC 999V99.
+           05  SH-HAZARDOUS            PIC X.
+           05  SH-ZONE                 PIC X.
+           05  SH-RETURN-FLAG          PIC X.
+       FD  SHIPPING-REPORT-FILE.
+       01  SHIPPING-REPORT-REC         PIC X(80).
+       FD  SHIPLOG-FILE.
+       01  SHIPLOG-OUTREC              PIC X(80).
+       FD  HAZMAT-LOG-FILE.
+       01  HAZMAT-LOG-OUTREC           PIC X(80).
       *
        WORKING-STORAGE SECTION.
-       
+
        77  LOW-SURCHARGE               PIC 99     VALUE 17.
        77  MID-SURCHARGE               PIC 99     VALUE 22.
        77  HIGH-SURCHARGE              PIC 99     VALUE 27.
@@ -35,57 +66,351 @@
        77  NO-SURCHARGE                PIC 9      VALUE 0.
        77  LOW-WEIGHT                  PIC 9      VALUE 5.
        77  HIGH-WEIGHT                 PIC 99     VALUE 10.
-       
+       77  ZONE-A-SURCHARGE            PIC 99     VALUE 0.
+       77  ZONE-B-SURCHARGE            PIC 99     VALUE 10.
+       77  ZONE-C-SURCHARGE            PIC 99     VALUE 20.
+      ******************************************************************
+      * Question 43 (added): volume-discount schedule off the flat
+      * per-pound rate for a repeat customer's later packages.
+      ******************************************************************
+       77  VOLUME-DISCOUNT-THRESHOLD   PIC 9      VALUE 3.
+       77  VOLUME-DISCOUNT-PCT         PIC V99    VALUE .20.
+
        01  INPUT-ITEMS.
            05  IN-CUST-NAME            PIC X(15).
-           05  IN-PACKAGE-WEIGHT       PIC 999v99.
+      ******************************************************************
+      * Question 49 (added): signed so a mistyped negative weight can
+      * actually be detected and rejected instead of silently losing
+      * its sign on ACCEPT.
+      ******************************************************************
+           05  IN-PACKAGE-WEIGHT       PIC S999v99.
            05  IN-HAZARDOUS            PIC X.
+           05  IN-ZONE                 PIC X.
+               88  ZONE-A                     VALUE "A".
+               88  ZONE-B                     VALUE "B".
+               88  ZONE-C                     VALUE "C".
+           05  IN-RETURN-FLAG          PIC X.
+               88  IS-RETURN                  VALUE "Y".
        01  COMPUTATION-ITEMS.
-           05  WS-SHIPPING-FEE         PIC 99V99.
+           05  WS-SHIPPING-FEE         PIC S99V99.
            05  WS-SURCHARGE            PIC 99.
-           05  WS-TOTAL-CHARGE         PIC 999V99.
+           05  WS-ZONE-SURCHARGE       PIC 99.
+           05  WS-TOTAL-CHARGE         PIC S999V99.
            05  WS-BASE-CHARGE          PIC 99V99.
            05  WS-POUND-FEE            PIC 99V99.
            05  WS-TEMP-WEIGHT          PIC 99V9.
-       01  WS-DATE
+           05  WS-EFFECTIVE-POUND-RATE PIC 9V99.
+       01  WS-SWITCHES.
+           05  WS-BATCH-ANSWER         PIC X      VALUE 'N'.
+               88  BATCH-MODE                 VALUE 'Y'.
+           05  SHIPMENT-EOF            PIC X      VALUE 'N'.
+               88  END-OF-SHIPMENTS           VALUE 'Y'.
+      ******************************************************************
+      * Review fix: 205/206/211-VALIDATE-* set these so the same
+      * validation logic used by the interactive re-prompt loops
+      * (100-DISPLAY-TITLE, 200-INPUT-PACKAGE-INFO,
+      * 210-INPUT-HAZARDOUS-FLAG) can also be called from
+      * 720-READ-SHIPMENT to reject a bad batch row.
+      ******************************************************************
+           05  WS-NAME-VALID           PIC X      VALUE 'Y'.
+               88  NAME-VALID                 VALUE 'Y'.
+           05  WS-WEIGHT-VALID         PIC X      VALUE 'Y'.
+               88  WEIGHT-VALID                VALUE 'Y'.
+           05  WS-HAZ-VALID            PIC X      VALUE 'Y'.
+               88  HAZ-VALID                   VALUE 'Y'.
+      ******************************************************************
+      * Review fix: 720-READ-SHIPMENT previously never validated
+      * SH-ZONE/SH-RETURN-FLAG at all, so an invalid zone silently fell
+      * through to a zero surcharge and an invalid return flag silently
+      * evaluated as "not a return" instead of being rejected.
+      ******************************************************************
+           05  WS-ZONE-VALID           PIC X      VALUE 'Y'.
+               88  ZONE-VALID                  VALUE 'Y'.
+           05  WS-RETURN-VALID         PIC X      VALUE 'Y'.
+               88  RETURN-FLAG-VALID           VALUE 'Y'.
+       01  WS-BATCH-TOTALS.
+           05  WS-BATCH-RECORD-COUNT   PIC 9(5)   VALUE ZERO.
+      ******************************************************************
+      * Review fix: batch rows that fail the same name/weight/hazardous
+      * validation the interactive session enforces are rejected
+      * instead of silently corrupting the report; counted here.
+      ******************************************************************
+           05  WS-BATCH-REJECT-COUNT   PIC 9(5)   VALUE ZERO.
+      ******************************************************************
+      * Question 47 (added): running package count and total shipped
+      * weight for the interactive session, shown at 500-DISPLAY-TOTAL
+      * alongside OUT-TOTAL-CHARGE.
+      ******************************************************************
+       01  WS-SESSION-TOTALS.
+           05  WS-SESSION-PACKAGE-COUNT PIC 9(5)     VALUE ZERO.
+           05  WS-SESSION-TOTAL-WEIGHT  PIC 9(5)V99   VALUE ZERO.
+      ******************************************************************
+      * Question 43 (added): per-customer shipment count for this run,
+      * used by 310-TRACK-CUSTOMER-SHIPMENTS to trigger the volume
+      * discount on a repeat shipper's later packages.
+      ******************************************************************
+       01  WS-CUST-SHIP-TOTAL PIC 9(3) VALUE ZERO.
+       01  WS-CUST-SHIP-NUM              PIC 9(3) VALUE ZERO.
+       01  WS-CUST-SHIP-TABLE.
+           05  WS-CUST-SHIP-ENTRY  OCCURS 100 TIMES
+                                   INDEXED BY WS-CUST-SHIP-IDX.
+               10  WS-CUST-SHIP-NAME  PIC X(15).
+               10  WS-CUST-SHIP-COUNT PIC 9(3).
+       01  WS-DATE.
            05  CD-YEAR                 PIC 9(4).
            05  CD-MONTH                PIC 9(2).
            05  CD-DAY                  PIC 9(2).
        01  OUT-ITEMS.
            05  OUT-BASE-CHARGE         PIC $ZZ9.
            05  OUT-SURCHARGE           PIC $ZZ9.
+           05  OUT-ZONE-SURCHARGE      PIC $ZZ9.
            05  OUT-SHIPPING-FEE        PIC $ZZ9.99.
-           05  OUT-TOTAL-CHARGE        PIC $ZZZ9.99.
-           05  OUT-POUND-CHARGE        PIC Z9.
+           05  OUT-TOTAL-CHARGE        PIC $ZZZ9.99-.
+           05  OUT-POUND-CHARGE        PIC Z9.99.
            05  OUT-PACKAGE-WEIGHT      PIC Z9.99.
+      ******************************************************************
+      * Question 47 (added): edited session package-count/weight
+      * totals for 500-DISPLAY-TOTAL.
+      ******************************************************************
+           05  OUT-SESSION-PACKAGES    PIC ZZZZ9.
+           05  OUT-SESSION-WEIGHT      PIC ZZZZ9.99.
+       01  SHIPLOG-DETAIL-LINE.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  LOG-MM                  PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  LOG-DD                  PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  LOG-YEAR                PIC 9(4).
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  LOG-CUST-NAME           PIC X(15).
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  LOG-WEIGHT              PIC Z9.99.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  LOG-HAZARDOUS           PIC X.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  LOG-ZONE                PIC X.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  LOG-SHIPPING-FEE        PIC $ZZZ9.99-.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  LOG-TRANSACTION-TYPE    PIC X(6).
+      ******************************************************************
+      * Question 48 (added): one line per hazardous shipment --
+      * customer name, weight, date, and surcharge charged -- for
+      * HAZMAT.LOG.
+      ******************************************************************
+       01  HAZMAT-DETAIL-LINE.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  HAZ-MM                  PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  HAZ-DD                  PIC 99.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  HAZ-YEAR                PIC 9(4).
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  HAZ-CUST-NAME           PIC X(15).
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  HAZ-WEIGHT              PIC Z9.99.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  HAZ-SURCHARGE           PIC $Z9.
+       01  SHIPPING-RPT-HEADING.
+           05  FILLER            PIC X(15)  VALUE "CUSTOMER NAME ".
+           05  FILLER            PIC X(8)   VALUE "WEIGHT  ".
+           05  FILLER            PIC X(5)   VALUE "HAZ  ".
+           05  FILLER            PIC X(6)   VALUE "ZONE  ".
+           05  FILLER            PIC X(10)  VALUE "SHIP FEE  ".
+           05  FILLER            PIC X(6)   VALUE "TYPE  ".
+       01  SHIPPING-RPT-DETAIL-LINE.
+           05  RPT-CUST-NAME           PIC X(15).
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  RPT-WEIGHT              PIC Z9.99.
+           05  FILLER                  PIC XXX     VALUE SPACES.
+           05  RPT-HAZARDOUS           PIC X.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  RPT-ZONE                PIC X.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  RPT-SHIPPING-FEE        PIC $ZZ9.99.
+           05  FILLER                  PIC X       VALUE SPACES.
+           05  RPT-TRANSACTION-TYPE    PIC X(6).
+       01  SHIPPING-RPT-TOTAL-LINE.
+           05  FILLER                  PIC X(15)   VALUE SPACES.
+           05  FILLER                  PIC X(11)   VALUE "PACKAGES:  ".
+           05  RPT-RECORD-COUNT        PIC ZZZZ9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(7)    VALUE "TOTAL: ".
+           05  RPT-TOTAL-CHARGE        PIC $ZZZ9.99-.
+      ******************************************************************
+      * Review fix: printed only when 720-READ-SHIPMENT rejects at
+      * least one SHIPMENTS.DAT row for failing name/weight/hazardous
+      * validation.
+      ******************************************************************
+       01  SHIPPING-RPT-REJECT-LINE.
+           05  FILLER                  PIC X(15)   VALUE SPACES.
+           05  FILLER                  PIC X(10)   VALUE "REJECTED: ".
+           05  RPT-REJECT-COUNT        PIC ZZZZ9.
 
       *
        PROCEDURE DIVISION.
        000-SHIPING-FEE-CALCULATOR.
            MOVE NO-SURCHARGE TO OUT-TOTAL-CHARGE
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
-           PERFORM 100-DISPLAY-TITLE.
-       
-       100-DISPLAY-TITLE.
-           DISPLAY 'ACME SHIPPING COMPANY    ' CD-MONTH '/' CD-DAY '/' 
-           CD-YEAR                                                      
+           DISPLAY 'ACME SHIPPING COMPANY    ' CD-MONTH '/' CD-DAY '/'
+           CD-YEAR
            DISPLAY '-----------------------------------'
+           DISPLAY 'RUN IN BATCH MODE, READING SHIPMENTS.DAT? (Y/N)'
+           PERFORM 010-VALIDATE-MODE-ANSWER
+           IF BATCH-MODE
+               PERFORM 700-BATCH-MODE
+           ELSE
+               PERFORM 100-DISPLAY-TITLE
+           END-IF
+           STOP RUN.
+
+       010-VALIDATE-MODE-ANSWER.
+           ACCEPT WS-BATCH-ANSWER
+           PERFORM UNTIL WS-BATCH-ANSWER = 'Y' OR WS-BATCH-ANSWER = 'N'
+               DISPLAY 'PLEASE ENTER Y OR N'
+               ACCEPT WS-BATCH-ANSWER
+           END-PERFORM.
+
+       100-DISPLAY-TITLE.
            DISPLAY 'ENTER CUSTOMER NAME'
            ACCEPT IN-CUST-NAME
+           PERFORM 205-VALIDATE-CUST-NAME
+           PERFORM UNTIL NAME-VALID
+               DISPLAY 'CUSTOMER NAME CANNOT BE BLANK - PLEASE RE-ENTER'
+               ACCEPT IN-CUST-NAME
+               PERFORM 205-VALIDATE-CUST-NAME
+           END-PERFORM
            PERFORM 200-INPUT-PACKAGE-INFO.
-       
+
+      ******************************************************************
+      *  Review fix: factored out of 100-DISPLAY-TITLE's re-prompt loop
+      *  so 720-READ-SHIPMENT can run the same check on a batch row.
+      ******************************************************************
+       205-VALIDATE-CUST-NAME.
+           IF IN-CUST-NAME = SPACES
+               MOVE 'N' TO WS-NAME-VALID
+           ELSE
+               MOVE 'Y' TO WS-NAME-VALID
+           END-IF.
+
        200-INPUT-PACKAGE-INFO.
            DISPLAY ' '
            DISPLAY 'ENTER PACKAGE WEIGHT, ENTER 0 TO END THE PROGRAM'
            ACCEPT IN-PACKAGE-WEIGHT
+           PERFORM 206-VALIDATE-PACKAGE-WEIGHT
+           PERFORM UNTIL WEIGHT-VALID
+               DISPLAY 'WEIGHT CANNOT BE NEGATIVE - PLEASE RE-ENTER'
+               ACCEPT IN-PACKAGE-WEIGHT
+               PERFORM 206-VALIDATE-PACKAGE-WEIGHT
+           END-PERFORM
            IF IN-PACKAGE-WEIGHT = NO-SURCHARGE
                PERFORM 500-DISPLAY-TOTAL
-           ELSE 
-               DISPLAY 'PACKAGE CONTAINS HAZARDOUS MATERIAL? (YES/NO)'
-               ACCEPT IN-HAZARDOUS
+           ELSE
+               ADD 1 TO WS-SESSION-PACKAGE-COUNT
+               ADD IN-PACKAGE-WEIGHT TO WS-SESSION-TOTAL-WEIGHT
+               PERFORM 210-INPUT-HAZARDOUS-FLAG
+               PERFORM 220-INPUT-ZONE
+               PERFORM 225-INPUT-RETURN-FLAG
                PERFORM 300-COMPUTE-SHIPING-FEE
            END-IF.
+
+      ******************************************************************
+      *  Review fix: factored out of 200-INPUT-PACKAGE-INFO's re-prompt
+      *  loop so 720-READ-SHIPMENT can run the same check on a batch
+      *  row.
+      ******************************************************************
+       206-VALIDATE-PACKAGE-WEIGHT.
+           IF IN-PACKAGE-WEIGHT < ZERO
+               MOVE 'N' TO WS-WEIGHT-VALID
+           ELSE
+               MOVE 'Y' TO WS-WEIGHT-VALID
+           END-IF.
+
+      ******************************************************************
+      *  Re-prompts until a bare Y or N is entered, so a mis-typed
+      *  hazardous flag can't slip through as non-hazardous.
+      ******************************************************************
+       210-INPUT-HAZARDOUS-FLAG.
+           DISPLAY 'PACKAGE CONTAINS HAZARDOUS MATERIAL? (Y/N)'
+           ACCEPT IN-HAZARDOUS
+           PERFORM 211-VALIDATE-HAZARDOUS-FLAG
+           PERFORM UNTIL HAZ-VALID
+               DISPLAY 'PLEASE ENTER Y OR N'
+               ACCEPT IN-HAZARDOUS
+               PERFORM 211-VALIDATE-HAZARDOUS-FLAG
+           END-PERFORM.
+
+      ******************************************************************
+      *  Review fix: factored out of 210-INPUT-HAZARDOUS-FLAG's
+      *  re-prompt loop so 720-READ-SHIPMENT can run the same check
+      *  on a batch row (rejecting e.g. a lower-case 'y' instead of
+      *  silently treating it as non-hazardous).
+      ******************************************************************
+       211-VALIDATE-HAZARDOUS-FLAG.
+           IF IN-HAZARDOUS = 'Y' OR IN-HAZARDOUS = 'N'
+               MOVE 'Y' TO WS-HAZ-VALID
+           ELSE
+               MOVE 'N' TO WS-HAZ-VALID
+           END-IF.
+
+      ******************************************************************
+      *  Re-prompts until a valid destination zone (A/B/C) is entered.
+      ******************************************************************
+      *  so 720-READ-SHIPMENT can run the same check on a batch row.
+       220-INPUT-ZONE.
+           DISPLAY 'ENTER DESTINATION ZONE (A/B/C)'
+           ACCEPT IN-ZONE
+           PERFORM 221-VALIDATE-ZONE
+           PERFORM UNTIL ZONE-VALID
+               DISPLAY 'PLEASE ENTER A, B, OR C'
+               ACCEPT IN-ZONE
+               PERFORM 221-VALIDATE-ZONE
+           END-PERFORM.
+
+      ******************************************************************
+      * Review fix: factored out of 220-INPUT-ZONE's re-prompt loop so
+      * 720-READ-SHIPMENT can run the same zone check on a batch row.
+      ******************************************************************
+       221-VALIDATE-ZONE.
+           IF ZONE-A OR ZONE-B OR ZONE-C
+               MOVE 'Y' TO WS-ZONE-VALID
+           ELSE
+               MOVE 'N' TO WS-ZONE-VALID
+           END-IF.
+
+      ******************************************************************
+      *  Re-prompts until a bare Y or N is entered. IS-RETURN flags
+      *  this package as a customer return/credit instead of a normal
+      *  shipment, so 300-COMPUTE-SHIPING-FEE negates the fee it
+      *  computes and 400-DISPLAY-SUMMARY prints a credit line.
+      *  so 720-READ-SHIPMENT can run the same check on a batch row.
+      ******************************************************************
+       225-INPUT-RETURN-FLAG.
+           DISPLAY 'IS THIS A RETURN/CREDIT AGAINST A PRIOR SHIPMENT? '
+               '(Y/N)'
+           ACCEPT IN-RETURN-FLAG
+           PERFORM 226-VALIDATE-RETURN-FLAG
+           PERFORM UNTIL RETURN-FLAG-VALID
+               DISPLAY 'PLEASE ENTER Y OR N'
+               ACCEPT IN-RETURN-FLAG
+               PERFORM 226-VALIDATE-RETURN-FLAG
+           END-PERFORM.
+
+      ******************************************************************
+      * Review fix: factored out of 225-INPUT-RETURN-FLAG's re-prompt
+      * loop so 720-READ-SHIPMENT can run the same check on a batch
+      * row.
+      ******************************************************************
+       226-VALIDATE-RETURN-FLAG.
+           IF IN-RETURN-FLAG = 'Y' OR IN-RETURN-FLAG = 'N'
+               MOVE 'Y' TO WS-RETURN-VALID
+           ELSE
+               MOVE 'N' TO WS-RETURN-VALID
+           END-IF.
+
        300-COMPUTE-SHIPING-FEE.
+           PERFORM 310-TRACK-CUSTOMER-SHIPMENTS
+           PERFORM 305-DETERMINE-ZONE-SURCHARGE
            IF IN-PACKAGE-WEIGHT > LOW-WEIGHT
                IF IN-PACKAGE-WEIGHT > HIGH-WEIGHT
                    PERFORM 360-LEVEL3-PACKAGE
@@ -95,27 +420,79 @@
            ELSE
                PERFORM 320-LEVEL1-PACKAGE
            END-IF.
-           320-LEVEL1-PACKAGE.
+
+      ******************************************************************
+      *  Looks up the destination-zone surcharge that gets added to
+      *  the weight-tier fee in each LEVEL paragraph below.
+      ******************************************************************
+       305-DETERMINE-ZONE-SURCHARGE.
+           EVALUATE TRUE
+               WHEN ZONE-A
+                   MOVE ZONE-A-SURCHARGE TO WS-ZONE-SURCHARGE
+               WHEN ZONE-B
+                   MOVE ZONE-B-SURCHARGE TO WS-ZONE-SURCHARGE
+               WHEN ZONE-C
+                   MOVE ZONE-C-SURCHARGE TO WS-ZONE-SURCHARGE
+               WHEN OTHER
+                   MOVE NO-SURCHARGE TO WS-ZONE-SURCHARGE
+           END-EVALUATE.
+
+      ******************************************************************
+      * Question 43 (added): counts this customer's shipments so far
+      * in this run, so the LEVEL*-PACKAGE paragraphs below can apply
+      * VOLUME-DISCOUNT-PCT off the per-pound rate once a repeat
+      * shipper passes VOLUME-DISCOUNT-THRESHOLD packages, instead of
+      * charging a high-volume shipper the same rate as a one-off.
+      ******************************************************************
+       310-TRACK-CUSTOMER-SHIPMENTS.
+               SET WS-CUST-SHIP-IDX TO 1
+               SEARCH WS-CUST-SHIP-ENTRY
+                   AT END
+                       ADD 1 TO WS-CUST-SHIP-TOTAL
+                       SET WS-CUST-SHIP-IDX TO WS-CUST-SHIP-TOTAL
+                       MOVE IN-CUST-NAME TO
+                           WS-CUST-SHIP-NAME (WS-CUST-SHIP-IDX)
+                       MOVE 1 TO WS-CUST-SHIP-COUNT (WS-CUST-SHIP-IDX)
+                   WHEN WS-CUST-SHIP-NAME (WS-CUST-SHIP-IDX)
+                            = IN-CUST-NAME
+                       ADD 1 TO WS-CUST-SHIP-COUNT (WS-CUST-SHIP-IDX)
+               END-SEARCH
+               MOVE WS-CUST-SHIP-COUNT (WS-CUST-SHIP-IDX) TO
+                   WS-CUST-SHIP-NUM.
+
+       320-LEVEL1-PACKAGE.
                IF IN-HAZARDOUS = 'Y'
                    MOVE LOW-SURCHARGE TO WS-SURCHARGE
                ELSE
                    MOVE NO-SURCHARGE TO WS-SURCHARGE
                END-IF.
                COMPUTE WS-SHIPPING-FEE = WS-SURCHARGE
-               COMPUTE WS-POUND-FEE = LOW-POUND-FEE * IN-PACKAGE-WEIGHT
+               MOVE LOW-POUND-FEE TO WS-EFFECTIVE-POUND-RATE
+               IF WS-CUST-SHIP-NUM > VOLUME-DISCOUNT-THRESHOLD
+                   COMPUTE WS-EFFECTIVE-POUND-RATE =
+                       WS-EFFECTIVE-POUND-RATE -
+                       (WS-EFFECTIVE-POUND-RATE * VOLUME-DISCOUNT-PCT)
+               END-IF
+               COMPUTE WS-POUND-FEE =
+                   WS-EFFECTIVE-POUND-RATE * IN-PACKAGE-WEIGHT
                COMPUTE WS-SHIPPING-FEE = WS-SHIPPING-FEE + WS-POUND-FEE
+               ADD WS-ZONE-SURCHARGE TO WS-SHIPPING-FEE
                MOVE WS-SHIPPING-FEE TO OUT-SHIPPING-FEE
+               IF IS-RETURN
+                   COMPUTE WS-SHIPPING-FEE = WS-SHIPPING-FEE * -1
+               END-IF
                MOVE NO-SURCHARGE TO WS-BASE-CHARGE
                MOVE WS-BASE-CHARGE TO OUT-BASE-CHARGE
                MOVE WS-SURCHARGE TO OUT-SURCHARGE
-               MOVE LOW-POUND-FEE TO OUT-POUND-CHARGE
+               MOVE WS-ZONE-SURCHARGE TO OUT-ZONE-SURCHARGE
+               MOVE WS-EFFECTIVE-POUND-RATE TO OUT-POUND-CHARGE
                MOVE IN-PACKAGE-WEIGHT TO OUT-PACKAGE-WEIGHT
                COMPUTE WS-TOTAL-CHARGE = WS-TOTAL-CHARGE +
                WS-SHIPPING-FEE
                MOVE WS-TOTAL-CHARGE TO OUT-TOTAL-CHARGE
-               PERFORM 400-DISPLAY-SUMMARY.                             
-           
-           340-LEVEL2-PACKAGE.
+               PERFORM 400-DISPLAY-SUMMARY.
+
+       340-LEVEL2-PACKAGE.
                IF IN-HAZARDOUS = 'Y'
                    MOVE MID-SURCHARGE TO WS-SURCHARGE
                ELSE
@@ -124,19 +501,31 @@
                MOVE MID-BASE-CHARGE TO WS-BASE-CHARGE
                COMPUTE WS-TEMP-WEIGHT = IN-PACKAGE-WEIGHT - LOW-WEIGHT
                COMPUTE WS-SHIPPING-FEE = WS-SURCHARGE + WS-BASE-CHARGE
-               COMPUTE WS-POUND-FEE = MID-POUND-FEE * WS-TEMP-WEIGHT
+               MOVE MID-POUND-FEE TO WS-EFFECTIVE-POUND-RATE
+               IF WS-CUST-SHIP-NUM > VOLUME-DISCOUNT-THRESHOLD
+                   COMPUTE WS-EFFECTIVE-POUND-RATE =
+                       WS-EFFECTIVE-POUND-RATE -
+                       (WS-EFFECTIVE-POUND-RATE * VOLUME-DISCOUNT-PCT)
+               END-IF
+               COMPUTE WS-POUND-FEE =
+                   WS-EFFECTIVE-POUND-RATE * WS-TEMP-WEIGHT
                COMPUTE WS-SHIPPING-FEE = WS-SHIPPING-FEE + WS-POUND-FEE
+               ADD WS-ZONE-SURCHARGE TO WS-SHIPPING-FEE
                MOVE WS-SHIPPING-FEE TO OUT-SHIPPING-FEE
+               IF IS-RETURN
+                   COMPUTE WS-SHIPPING-FEE = WS-SHIPPING-FEE * -1
+               END-IF
                MOVE WS-BASE-CHARGE TO OUT-BASE-CHARGE
                MOVE WS-SURCHARGE TO OUT-SURCHARGE
-               MOVE MID-POUND-FEE TO OUT-POUND-CHARGE 
+               MOVE WS-ZONE-SURCHARGE TO OUT-ZONE-SURCHARGE
+               MOVE WS-EFFECTIVE-POUND-RATE TO OUT-POUND-CHARGE
                MOVE IN-PACKAGE-WEIGHT TO OUT-PACKAGE-WEIGHT
-               COMPUTE WS-TOTAL-CHARGE = WS-TOTAL-CHARGE + 
-               WS-SHIPPING-FEE                                          
+               COMPUTE WS-TOTAL-CHARGE = WS-TOTAL-CHARGE +
+               WS-SHIPPING-FEE
                MOVE WS-TOTAL-CHARGE TO OUT-TOTAL-CHARGE
-               PERFORM 400-DISPLAY-SUMMARY.                             
-           
-           360-LEVEL3-PACKAGE.
+               PERFORM 400-DISPLAY-SUMMARY.
+
+       360-LEVEL3-PACKAGE.
                IF IN-HAZARDOUS = 'Y'
                    MOVE HIGH-SURCHARGE TO WS-SURCHARGE
                ELSE
@@ -145,34 +534,177 @@
                MOVE HIGH-BASE-CHARGE TO WS-BASE-CHARGE
                COMPUTE WS-TEMP-WEIGHT = IN-PACKAGE-WEIGHT - HIGH-WEIGHT
                COMPUTE WS-SHIPPING-FEE = WS-SURCHARGE + WS-BASE-CHARGE
-               COMPUTE WS-POUND-FEE = HIGH-POUND-FEE * WS-TEMP-WEIGHT
+               MOVE HIGH-POUND-FEE TO WS-EFFECTIVE-POUND-RATE
+               IF WS-CUST-SHIP-NUM > VOLUME-DISCOUNT-THRESHOLD
+                   COMPUTE WS-EFFECTIVE-POUND-RATE =
+                       WS-EFFECTIVE-POUND-RATE -
+                       (WS-EFFECTIVE-POUND-RATE * VOLUME-DISCOUNT-PCT)
+               END-IF
+               COMPUTE WS-POUND-FEE =
+                   WS-EFFECTIVE-POUND-RATE * WS-TEMP-WEIGHT
                COMPUTE WS-SHIPPING-FEE = WS-SHIPPING-FEE + WS-POUND-FEE
+               ADD WS-ZONE-SURCHARGE TO WS-SHIPPING-FEE
                MOVE WS-SHIPPING-FEE TO OUT-SHIPPING-FEE
+               IF IS-RETURN
+                   COMPUTE WS-SHIPPING-FEE = WS-SHIPPING-FEE * -1
+               END-IF
                MOVE WS-BASE-CHARGE TO OUT-BASE-CHARGE
                MOVE WS-SURCHARGE TO OUT-SURCHARGE
-               MOVE HIGH-POUND-FEE TO OUT-POUND-CHARGE    
+               MOVE WS-ZONE-SURCHARGE TO OUT-ZONE-SURCHARGE
+               MOVE WS-EFFECTIVE-POUND-RATE TO OUT-POUND-CHARGE
                MOVE IN-PACKAGE-WEIGHT TO OUT-PACKAGE-WEIGHT
-               COMPUTE WS-TOTAL-CHARGE = WS-TOTAL-CHARGE + 
-               WS-SHIPPING-FEE                                          
+               COMPUTE WS-TOTAL-CHARGE = WS-TOTAL-CHARGE +
+               WS-SHIPPING-FEE
                MOVE WS-TOTAL-CHARGE TO OUT-TOTAL-CHARGE
-               PERFORM 400-DISPLAY-SUMMARY.                             
-           
+               PERFORM 400-DISPLAY-SUMMARY.
+
        400-DISPLAY-SUMMARY.
-           DISPLAY ' '
-           DISPLAY '-----------------------------------'
-           DISPLAY 'PACKAGE WEIGHT: ' OUT-PACKAGE-WEIGHT ' POUNDS'
-           DISPLAY 'CHARGE PER POUND: $ ' OUT-POUND-CHARGE
-           DISPLAY 'BASE CHARGE:      ' OUT-BASE-CHARGE
-           DISPLAY 'SURCHARGE:        ' OUT-SURCHARGE
-           DISPLAY 'SHIPPING FEE:     ' OUT-SHIPPING-FEE
-           DISPLAY '-----------------------------------'
-           DISPLAY ' '
-           PERFORM 200-INPUT-PACKAGE-INFO.
-       
+           PERFORM 410-LOG-SHIPMENT
+           IF BATCH-MODE
+               PERFORM 420-WRITE-SHIPPING-REPORT-LINE
+           ELSE
+               DISPLAY ' '
+               DISPLAY '-----------------------------------'
+               DISPLAY 'PACKAGE WEIGHT: ' OUT-PACKAGE-WEIGHT ' POUNDS'
+               DISPLAY 'DESTINATION ZONE: ' IN-ZONE
+               DISPLAY 'CHARGE PER POUND: $ ' OUT-POUND-CHARGE
+               DISPLAY 'BASE CHARGE:      ' OUT-BASE-CHARGE
+               DISPLAY 'SURCHARGE:        ' OUT-SURCHARGE
+               DISPLAY 'ZONE SURCHARGE:   ' OUT-ZONE-SURCHARGE
+               DISPLAY 'SHIPPING FEE:     ' OUT-SHIPPING-FEE
+               IF IS-RETURN
+                   DISPLAY 'THIS SHIPMENT IS A RETURN/CREDIT'
+                   DISPLAY 'CREDIT AMOUNT:    ' OUT-SHIPPING-FEE
+               END-IF
+               DISPLAY '-----------------------------------'
+               DISPLAY ' '
+               PERFORM 200-INPUT-PACKAGE-INFO
+           END-IF.
+
+      ******************************************************************
+      *  Appends every computed shipment to SHIPLOG.DAT so the day's
+      *  charges stay on record after the session ends.
+      ******************************************************************
+       410-LOG-SHIPMENT.
+           MOVE CD-MONTH TO LOG-MM
+           MOVE CD-DAY TO LOG-DD
+           MOVE CD-YEAR TO LOG-YEAR
+           MOVE IN-CUST-NAME TO LOG-CUST-NAME
+           MOVE IN-PACKAGE-WEIGHT TO LOG-WEIGHT
+           MOVE IN-HAZARDOUS TO LOG-HAZARDOUS
+           MOVE IN-ZONE TO LOG-ZONE
+           MOVE WS-SHIPPING-FEE TO LOG-SHIPPING-FEE
+           IF IS-RETURN
+               MOVE "CREDIT" TO LOG-TRANSACTION-TYPE
+           ELSE
+               MOVE "CHARGE" TO LOG-TRANSACTION-TYPE
+           END-IF
+           OPEN EXTEND SHIPLOG-FILE
+           WRITE SHIPLOG-OUTREC FROM SHIPLOG-DETAIL-LINE
+           CLOSE SHIPLOG-FILE
+           IF IN-HAZARDOUS = 'Y'
+               PERFORM 415-LOG-HAZMAT-SHIPMENT
+           END-IF.
+
+      ******************************************************************
+      * Question 48 (added): appends this hazardous shipment to
+      * HAZMAT.LOG so a hazmat shipment history can be produced on
+      * request.
+      ******************************************************************
+       415-LOG-HAZMAT-SHIPMENT.
+           MOVE CD-MONTH TO HAZ-MM
+           MOVE CD-DAY TO HAZ-DD
+           MOVE CD-YEAR TO HAZ-YEAR
+           MOVE IN-CUST-NAME TO HAZ-CUST-NAME
+           MOVE IN-PACKAGE-WEIGHT TO HAZ-WEIGHT
+           MOVE WS-SURCHARGE TO HAZ-SURCHARGE
+           OPEN EXTEND HAZMAT-LOG-FILE
+           WRITE HAZMAT-LOG-OUTREC FROM HAZMAT-DETAIL-LINE
+           CLOSE HAZMAT-LOG-FILE.
+
+      ******************************************************************
+      *  Writes one detail line to SHIPPING.RPT for a batch-mode
+      *  shipment.
+      ******************************************************************
+       420-WRITE-SHIPPING-REPORT-LINE.
+           MOVE IN-CUST-NAME TO RPT-CUST-NAME
+           MOVE IN-PACKAGE-WEIGHT TO RPT-WEIGHT
+           MOVE IN-HAZARDOUS TO RPT-HAZARDOUS
+           MOVE IN-ZONE TO RPT-ZONE
+           MOVE WS-SHIPPING-FEE TO RPT-SHIPPING-FEE
+           IF IS-RETURN
+               MOVE "CREDIT" TO RPT-TRANSACTION-TYPE
+           ELSE
+               MOVE "CHARGE" TO RPT-TRANSACTION-TYPE
+           END-IF
+           WRITE SHIPPING-REPORT-REC FROM SHIPPING-RPT-DETAIL-LINE
+           ADD 1 TO WS-BATCH-RECORD-COUNT.
+
        500-DISPLAY-TOTAL.
+           MOVE WS-SESSION-PACKAGE-COUNT TO OUT-SESSION-PACKAGES
+           MOVE WS-SESSION-TOTAL-WEIGHT TO OUT-SESSION-WEIGHT
            DISPLAY ' '
            DISPLAY IN-CUST-NAME '    YOUR TOTAL CHARGE DUE: '
            OUT-TOTAL-CHARGE
+           DISPLAY 'PACKAGES SHIPPED THIS SESSION: '
+               OUT-SESSION-PACKAGES
+           DISPLAY 'TOTAL WEIGHT SHIPPED:          '
+               OUT-SESSION-WEIGHT ' POUNDS'
            DISPLAY ' '
-           DISPLAY '--END OF SESSION--'
-           STOP RUN.
\ No newline at end of file
+           DISPLAY '--END OF SESSION--'.
+
+      ******************************************************************
+      *  Batch entry point: drives the same 300-COMPUTE-SHIPING-FEE
+      *  tier logic as the interactive session, but reads packages
+      *  from SHIPMENTS.DAT and writes SHIPPING.RPT instead of
+      *  prompting a terminal.
+      ******************************************************************
+       700-BATCH-MODE.
+           OPEN INPUT SHIPMENT-FILE
+           OPEN OUTPUT SHIPPING-REPORT-FILE
+           WRITE SHIPPING-REPORT-REC FROM SHIPPING-RPT-HEADING
+           PERFORM 720-READ-SHIPMENT UNTIL END-OF-SHIPMENTS
+           PERFORM 730-WRITE-BATCH-TOTAL
+           CLOSE SHIPMENT-FILE
+           CLOSE SHIPPING-REPORT-FILE.
+
+       720-READ-SHIPMENT.
+           READ SHIPMENT-FILE
+               AT END
+                   MOVE 'Y' TO SHIPMENT-EOF
+               NOT AT END
+                   MOVE SH-CUST-NAME TO IN-CUST-NAME
+                   MOVE SH-PACKAGE-WEIGHT TO IN-PACKAGE-WEIGHT
+                   MOVE SH-HAZARDOUS TO IN-HAZARDOUS
+                   MOVE SH-ZONE TO IN-ZONE
+                   MOVE SH-RETURN-FLAG TO IN-RETURN-FLAG
+      ******************************************************************
+      * Review fix: run a batch row through the same name/weight/
+      * hazardous-flag/zone/return-flag checks the interactive session
+      * enforces before computing its fee, instead of trusting
+      * SHIPMENTS.DAT blindly.
+      ******************************************************************
+                   PERFORM 205-VALIDATE-CUST-NAME
+                   PERFORM 206-VALIDATE-PACKAGE-WEIGHT
+                   PERFORM 211-VALIDATE-HAZARDOUS-FLAG
+                   PERFORM 221-VALIDATE-ZONE
+                   PERFORM 226-VALIDATE-RETURN-FLAG
+                   IF NAME-VALID AND WEIGHT-VALID AND HAZ-VALID
+                       AND ZONE-VALID AND RETURN-FLAG-VALID
+                       PERFORM 300-COMPUTE-SHIPING-FEE
+                   ELSE
+                       ADD 1 TO WS-BATCH-REJECT-COUNT
+                       DISPLAY 'REJECTED SHIPMENT RECORD FOR: '
+                           SH-CUST-NAME
+                   END-IF
+           END-READ.
+
+       730-WRITE-BATCH-TOTAL.
+           MOVE WS-BATCH-RECORD-COUNT TO RPT-RECORD-COUNT
+           MOVE WS-TOTAL-CHARGE TO RPT-TOTAL-CHARGE
+           WRITE SHIPPING-REPORT-REC FROM SHIPPING-RPT-TOTAL-LINE
+           IF WS-BATCH-REJECT-COUNT > ZERO
+               MOVE WS-BATCH-REJECT-COUNT TO RPT-REJECT-COUNT
+               WRITE SHIPPING-REPORT-REC FROM SHIPPING-RPT-REJECT-LINE
+           END-IF.
+       END PROGRAM Program1.
