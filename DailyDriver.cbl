@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DailyDriver.
+       AUTHOR. CHASE KNAPP.
+      ******************************************************************
+      * Purpose:
+      *     Question 38: run the shop's daily programs in the right
+      *     order - transaction processing (EXAM2), then the customer
+      *     report (Lab3), then payroll (Program2ChaseKnapp) - instead
+      *     of launching each one by hand. Each step runs as its own
+      *     OS process (CALL "SYSTEM") rather than a COBOL CALL to the
+      *     program itself, because every one of those programs ends
+      *     with STOP RUN, which would end the whole run the first
+      *     time it was reached instead of just returning control here.
+      *     The chain stops with a message as soon as any step's exit
+      *     status comes back non-zero. EXAM2 and Lab3 are launched
+      *     with a "BATCH" argument so their console prompts (date
+      *     range, single-customer inquiry) are skipped in favor of
+      *     batch defaults instead of blocking this unattended run.
+      * Input:
+      *     none (drives the compiled executables of the other steps)
+      * Output:
+      *     none directly - each step produces its own report files
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-STEP-COMMAND    PIC X(100).
+       77  WS-STEP-NAME       PIC X(40).
+       77  WS-STEP-RC         PIC S9(9) COMP-5.
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE "TRANSACTION PROCESSING (EXAM2)" TO WS-STEP-NAME
+           MOVE "exam2 BATCH"        TO WS-STEP-COMMAND
+           PERFORM 100-RUN-STEP
+           MOVE "CUSTOMER REPORT (LAB3)" TO WS-STEP-NAME
+           MOVE "lab3 BATCH"         TO WS-STEP-COMMAND
+           PERFORM 100-RUN-STEP
+           MOVE "PAYROLL (PROGRAM2CHASEKNAPP)" TO WS-STEP-NAME
+           MOVE "program2chaseknapp" TO WS-STEP-COMMAND
+           PERFORM 100-RUN-STEP
+           DISPLAY "DAILY RUN COMPLETE"
+           STOP RUN.
+      ******************************************************************
+      * Runs one step as an OS process and stops the whole chain with a
+      * clear message the moment a step's exit status is non-zero.
+      ******************************************************************
+       100-RUN-STEP.
+           DISPLAY "STARTING:  " WS-STEP-NAME
+           CALL "SYSTEM" USING WS-STEP-COMMAND
+           MOVE RETURN-CODE TO WS-STEP-RC
+           IF WS-STEP-RC NOT = ZERO
+               DISPLAY "STEP FAILED: " WS-STEP-NAME
+                   " (EXIT STATUS " WS-STEP-RC ") - DAILY RUN STOPPED"
+               STOP RUN
+           END-IF
+           DISPLAY "COMPLETED: " WS-STEP-NAME.
