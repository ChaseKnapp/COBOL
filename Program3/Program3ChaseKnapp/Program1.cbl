@@ -12,17 +12,31 @@
            SELECT TRANSACTION-OUTFILE ASSIGN TO "PROGRAM3.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       SD  SORT-FILE. 
+      ******************************************************************
+      * Sorts PROGRAM3.DAT by transaction ID ahead of the report run,
+      * the same SORT USING/GIVING pattern as Lab5's 500-SORT.
+      ******************************************************************
+       FILE SECTION.
+       SD  SORT-FILE.
        01  SORT-REC.
-           05  
+           05  SORT-TRANS-ID       PIC X(5).
+           05  SORT-TRANS-NAME     PIC X(20).
+           05  SORT-TRANS-AMOUNT   PIC 9(5)V99.
+           05  FILLER              PIC X(48).
        FD  TRANSACTION-INFILE.
        01  IN-REC              PIC X(80).
        FD  TRANSACTION-OUTFILE.
        01  OUT-REC             PIC X(80).
        WORKING-STORAGE SECTION.
 
-       procedure division.
+       PROCEDURE DIVISION.
+       000-MAIN.
+           SORT  SORT-FILE
+               ON ASCENDING KEY SORT-TRANS-ID
+           USING TRANSACTION-INFILE
+           GIVING TRANSACTION-OUTFILE
+           DISPLAY 'PROGRAM3.RPT WRITTEN FROM PROGRAM3.DAT'.
 
-           goback.
+           GOBACK.
 
-       end program Program1.
\ No newline at end of file
+       END PROGRAM Program1.
