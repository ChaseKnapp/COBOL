@@ -15,7 +15,7 @@
       ****************************************************************** 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.	  	 
-	  ******************************************************************
+      ******************************************************************
       * Question 1: Complete the SELECT statement for Input/Output files
       * (1 points)
       ****************************************************************** 
@@ -23,14 +23,71 @@
            SELECT  INPUT-FILE
                ASSIGN TO "exam2P2.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT  OUTPUT-FILE 
+           SELECT  OUTPUT-FILE
                ASSIGN TO "exam2P2.rpt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 21 (added): twelve monthly extracts merged (in
+      * IN-YEAR/IN-MONTH order) into one annual exam2P2.dat ahead of
+      * the run, so a full year can be reported in a single pass.
+      ******************************************************************
+           SELECT  MERGE-FILE ASSIGN TO "TEMP.MRG".
+      ******************************************************************
+      * Review fix: FILE STATUS added to each monthly extract so
+      * 004-CHECK-MONTHLY-FILES can warn about (rather than silently
+      * merge in as empty) a missing month before 005-MERGE-MONTHLY-
+      * FILES runs.
+      ******************************************************************
+           SELECT  MONTH01-FILE ASSIGN TO "EXAM2M01.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH02-FILE ASSIGN TO "EXAM2M02.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH03-FILE ASSIGN TO "EXAM2M03.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH04-FILE ASSIGN TO "EXAM2M04.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH05-FILE ASSIGN TO "EXAM2M05.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH06-FILE ASSIGN TO "EXAM2M06.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH07-FILE ASSIGN TO "EXAM2M07.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH08-FILE ASSIGN TO "EXAM2M08.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH09-FILE ASSIGN TO "EXAM2M09.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH10-FILE ASSIGN TO "EXAM2M10.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH11-FILE ASSIGN TO "EXAM2M11.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+           SELECT  MONTH12-FILE ASSIGN TO "EXAM2M12.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MONTH-STATUS.
+      ******************************************************************
+      * Question 41 (added): shared run-number control file, bumped by
+      * every report program in the shop, so each report heading can
+      * carry a run number instead of only a file date.
+      ******************************************************************
+           SELECT  RUN-NUMBER-FILE
+               ASSIGN TO "RUNNO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNNO-STATUS.
        DATA DIVISION.
       ******************************************************************
       * Question 2: Define the record layout for input/output files.
       * (3 points)
-      ******************************************************************	 
+      ******************************************************************
        FILE SECTION.
        FD INPUT-FILE.
        01  INPUT-FILES.
@@ -43,26 +100,114 @@
        FD OUTPUT-FILE.
 	   01  OUT-REC.
            05  FILE-OUT-REC  PIC X(80).
+       SD  MERGE-FILE.
+       01  MERGE-REC.
+           05  MG-INITIAL1   PIC X.
+           05  MG-INITIAL2   PIC X.
+           05  MG-LNAME      PIC X(10).
+           05  MG-MONTH      PIC XX.
+           05  MG-YEAR       PIC X(4).
+           05  MG-AMOUNT     PIC 9(6).
+       FD  MONTH01-FILE.
+       01  MONTH01-REC       PIC X(24).
+       FD  MONTH02-FILE.
+       01  MONTH02-REC       PIC X(24).
+       FD  MONTH03-FILE.
+       01  MONTH03-REC       PIC X(24).
+       FD  MONTH04-FILE.
+       01  MONTH04-REC       PIC X(24).
+       FD  MONTH05-FILE.
+       01  MONTH05-REC       PIC X(24).
+       FD  MONTH06-FILE.
+       01  MONTH06-REC       PIC X(24).
+       FD  MONTH07-FILE.
+       01  MONTH07-REC       PIC X(24).
+       FD  MONTH08-FILE.
+       01  MONTH08-REC       PIC X(24).
+       FD  MONTH09-FILE.
+       01  MONTH09-REC       PIC X(24).
+       FD  MONTH10-FILE.
+       01  MONTH10-REC       PIC X(24).
+       FD  MONTH11-FILE.
+       01  MONTH11-REC       PIC X(24).
+       FD  MONTH12-FILE.
+       01  MONTH12-REC       PIC X(24).
+       FD  RUN-NUMBER-FILE.
+       01  RUN-NUMBER-REC.
+           05  RN-NUMBER     PIC 9(6).
        WORKING-STORAGE SECTION.
        77  EOF               PIC X VALUE 'N'.
-       01  WS-DATE.
-           05  WS-YEAR       PIC 9(4).
-           05  WS-MM         PIC 99.
-           05  WS-DD         PIC 99.      
+       COPY DATEHDR REPLACING ==:GRP-LVL:==      BY ==01==
+                              ==:WS-DATE-GRP:==  BY ==WS-DATE==
+                              ==:FLD-LVL:==      BY ==05==
+                              ==:WS-YEAR-FLD:==  BY ==WS-YEAR==
+                              ==:WS-MONTH-FLD:== BY ==WS-MM==
+                              ==:WS-DAY-FLD:==   BY ==WS-DD==.
        01  TOTAL             PIC 9(7)  VALUE 0.
+       01  WS-PREV-MONTH     PIC XX    VALUE SPACES.
+       01  WS-PREV-YEAR      PIC X(4)  VALUE SPACES.
+       01  WS-MONTH-TOTAL    PIC 9(7)  VALUE 0.
+       01  WS-START-DATE.
+           05  WS-START-YEAR PIC 9(4).
+           05  WS-START-MONTH PIC 99.
+       01  WS-START-YM REDEFINES WS-START-DATE PIC 9(6).
+       01  WS-END-DATE.
+           05  WS-END-YEAR   PIC 9(4).
+           05  WS-END-MONTH  PIC 99.
+       01  WS-END-YM REDEFINES WS-END-DATE PIC 9(6).
+       01  WS-REC-DATE.
+           05  WS-REC-YEAR   PIC 9(4).
+           05  WS-REC-MONTH  PIC 99.
+       01  WS-REC-YM REDEFINES WS-REC-DATE PIC 9(6).
+       01  WS-READ-COUNT     PIC 9(7)  VALUE 0.
+      ******************************************************************
+      * Question 41 (added): this run's number, read from and bumped
+      * back into RUNNO.DAT once at the start of the run, then stamped
+      * into HEADING1.
+      ******************************************************************
+       01  WS-RUNNO-STATUS   PIC XX.
+       01  WS-RUN-NUMBER     PIC 9(6)  VALUE ZERO.
+       01  WS-WRITTEN-COUNT  PIC 9(7)  VALUE 0.
+      ******************************************************************
+      * Review fix: a "BATCH" command-line argument lets DailyDriver
+      * (or any other unattended caller) run the full date range
+      * without 010-INPUT-DATE-RANGE's console prompt blocking on a
+      * closed/empty stdin.
+      ******************************************************************
+       01  WS-CMD-ARG         PIC X(8)  VALUE SPACES.
+      ******************************************************************
+      * Review fix: shared FILE STATUS for the twelve monthly extracts,
+      * checked one at a time (open/check/close) by
+      * 004-CHECK-MONTHLY-FILES before the MERGE.
+      ******************************************************************
+       01  WS-MONTH-STATUS    PIC XX.
+       01  WS-REJECT-COUNT   PIC 9(7)  VALUE 0.
+      ******************************************************************
+      * Question 42 (added): result flag for the shared DATEVAL check,
+      * used both on today's date and on each input record's IN-YEAR/
+      * IN-MONTH.
+      ******************************************************************
+       01  WS-DATE-OK     PIC X     VALUE "Y".
        01  HEADING1.
            05  FILLER        PIC X(30) VALUE SPACE.
            05  FILLER        PIC X(18) VALUE "TRANSACTION REPORT".
-           05  FILLER        PIC X(32) VALUE SPACE.
+           05  FILLER        PIC X(2)  VALUE SPACE.
+      ******************************************************************
+      * Question 41 (added): run-number stamp, bumped from the shared
+      * RUNNO.DAT control file the same as Lab3/Program2ChaseKnapp.
+      ******************************************************************
+           05  FILLER        PIC X(5)  VALUE "RUN: ".
+           05  H-RUN-NO      PIC 999999.
+           05  FILLER        PIC X(19) VALUE SPACE.
        01  HEADING2.
            05  FILLER         PIC X(31) VALUE SPACE.
            05  FILLER        PIC X(6)  VALUE 'DATE: '.          
-           05  H-DATE.
-               07  H-MONTH    PIC 99.
-               07  FILLER     PIC X     VALUE "/".
-               07  H-DAY      PIC 99.
-               07  FILLER     PIC X     VALUE "/".
-               07  H-YEAR     PIC 9(4).
+           COPY DATESTMP REPLACING ==:GRP-LVL:==         BY ==05==
+                                   ==:STAMP-GRP:==       BY ==H-DATE==
+                                   ==:FLD-LVL:==         BY ==07==
+                                   ==:STAMP-MONTH-FLD:== BY ==H-MONTH==
+                                   ==:STAMP-DAY-FLD:==   BY ==H-DAY==
+                                   ==:STAMP-YEAR-FLD:==  BY ==H-YEAR==.
            05  FILLER         PIC X(33) VALUE SPACE.
       ******************************************************************
       * Question 3: Define HEADING3, which prints your name.
@@ -106,24 +251,221 @@
        01  TOTAL-LINE.
            05 FILLER          PIC X(40) VALUE SPACE.
            05 FINAL-TOTAL     PIC $$,$$$,$$9.
-           05 FILLER          PIC X(30) VALUE SPACE. 
+           05 FILLER          PIC X(30) VALUE SPACE.
+       01  MONTH-TOTAL-LINE.
+           05 FILLER          PIC X(20) VALUE SPACE.
+           05 FILLER          PIC X(14) VALUE 'MONTH TOTAL - '.
+           05 MT-MONTH        PIC 99.
+           05 FILLER          PIC X     VALUE '/'.
+           05 MT-YEAR         PIC 9(4).
+           05 FILLER          PIC X(5)  VALUE SPACE.
+           05 MT-TOTAL        PIC $$,$$$,$$9.
+           05 FILLER          PIC X(23) VALUE SPACE.
+      ******************************************************************
+      * Question 24 (added): input/output record-count reconciliation
+      * line printed at the end of every run.
+      ******************************************************************
+       01  CONTROL-LINE.
+           05 FILLER          PIC X(9)  VALUE SPACE.
+           05 FILLER          PIC X(11) VALUE 'RECS READ: '.
+           05 CL-READ-COUNT   PIC ZZZ,ZZ9.
+           05 FILLER          PIC X(5)  VALUE SPACE.
+           05 FILLER          PIC X(14) VALUE 'RECS WRITTEN: '.
+           05 CL-WRITTEN-COUNT PIC ZZZ,ZZ9.
+           05 FILLER          PIC X(5)  VALUE SPACE.
+           05 FILLER          PIC X(15) VALUE 'RECS REJECTED: '.
+           05 CL-REJECT-COUNT PIC ZZZ,ZZ9.
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 004-CHECK-MONTHLY-FILES
+           PERFORM 005-MERGE-MONTHLY-FILES
+           PERFORM 008-BUMP-RUN-NUMBER
+           PERFORM 010-INPUT-DATE-RANGE
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
-           PERFORM 050-PRINT-HEADER   
+           PERFORM 050-PRINT-HEADER
            PERFORM 100-PROCESS-INFILE UNTIL EOF = 'Y'
            CLOSE INPUT-FILE OUTPUT-FILE
            DISPLAY "DONE"
-           STOP RUN.    
+           STOP RUN.
+
+      ******************************************************************
+      * Review fix: MERGE silently treats a missing USING file as
+      * empty input, so a missing/misnamed EXAM2Mnn.DAT would drop
+      * that month's transactions from exam2P2.dat with no diagnostic.
+      * Opens and closes each monthly file first and warns (using the
+      * WS-*-STATUS = "00" idiom from Lab2/Lab7) about any that isn't
+      * there, before 005-MERGE-MONTHLY-FILES runs.
+      ******************************************************************
+       004-CHECK-MONTHLY-FILES.
+           OPEN INPUT MONTH01-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M01.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH01-FILE
+           END-IF
+           OPEN INPUT MONTH02-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M02.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH02-FILE
+           END-IF
+           OPEN INPUT MONTH03-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M03.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH03-FILE
+           END-IF
+           OPEN INPUT MONTH04-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M04.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH04-FILE
+           END-IF
+           OPEN INPUT MONTH05-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M05.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH05-FILE
+           END-IF
+           OPEN INPUT MONTH06-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M06.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH06-FILE
+           END-IF
+           OPEN INPUT MONTH07-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M07.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH07-FILE
+           END-IF
+           OPEN INPUT MONTH08-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M08.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH08-FILE
+           END-IF
+           OPEN INPUT MONTH09-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M09.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH09-FILE
+           END-IF
+           OPEN INPUT MONTH10-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M10.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH10-FILE
+           END-IF
+           OPEN INPUT MONTH11-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M11.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH11-FILE
+           END-IF
+           OPEN INPUT MONTH12-FILE
+           IF WS-MONTH-STATUS NOT = "00"
+               DISPLAY "WARNING: EXAM2M12.DAT NOT FOUND - MONTH SKIPPED"
+           ELSE
+               CLOSE MONTH12-FILE
+           END-IF.
+
+      ******************************************************************
+      * Merges the twelve monthly extracts, in IN-YEAR/IN-MONTH order,
+      * into the annual exam2P2.dat that the rest of the run reads.
+      ******************************************************************
+       005-MERGE-MONTHLY-FILES.
+           MERGE MERGE-FILE
+               ON ASCENDING KEY MG-YEAR
+               ON ASCENDING KEY MG-MONTH
+           USING MONTH01-FILE MONTH02-FILE MONTH03-FILE MONTH04-FILE
+                 MONTH05-FILE MONTH06-FILE MONTH07-FILE MONTH08-FILE
+                 MONTH09-FILE MONTH10-FILE MONTH11-FILE MONTH12-FILE
+           GIVING INPUT-FILE.
+
+      ******************************************************************
+      * Question 41 (added): reads the last run number from RUNNO.DAT
+      * (zero if the file doesn't exist yet), adds one, and writes the
+      * new number back, the same read/bump/rewrite idiom used by
+      * Lab3 and Program2ChaseKnapp for the same shared control file.
+      ******************************************************************
+       008-BUMP-RUN-NUMBER.
+           MOVE ZERO TO WS-RUN-NUMBER
+           OPEN INPUT RUN-NUMBER-FILE
+           IF WS-RUNNO-STATUS = "00"
+               READ RUN-NUMBER-FILE
+                   NOT AT END
+                       MOVE RN-NUMBER TO WS-RUN-NUMBER
+               END-READ
+               CLOSE RUN-NUMBER-FILE
+           END-IF
+           ADD 1 TO WS-RUN-NUMBER
+           OPEN OUTPUT RUN-NUMBER-FILE
+           MOVE WS-RUN-NUMBER TO RN-NUMBER
+           WRITE RUN-NUMBER-REC
+           CLOSE RUN-NUMBER-FILE.
+
+      ******************************************************************
+      * Prompts for the reporting period so exam2P2.rpt can be
+      * regenerated for just a specific month/year range, re-prompting
+      * until both dates are numeric and the start does not fall after
+      * the end.
+      ******************************************************************
+       010-INPUT-DATE-RANGE.
+           ACCEPT WS-CMD-ARG FROM COMMAND-LINE
+           IF WS-CMD-ARG = "BATCH"
+               MOVE 000101 TO WS-START-YM
+               MOVE 999912 TO WS-END-YM
+           ELSE
+               DISPLAY 'ENTER START YEAR (YYYY) AND MONTH (MM)'
+               ACCEPT WS-START-YEAR
+               ACCEPT WS-START-MONTH
+               DISPLAY 'ENTER END YEAR (YYYY) AND MONTH (MM)'
+               ACCEPT WS-END-YEAR
+               ACCEPT WS-END-MONTH
+               PERFORM UNTIL WS-START-YM IS NUMERIC AND
+                             WS-END-YM IS NUMERIC AND
+                             WS-START-MONTH >= 1 AND
+                             WS-START-MONTH <= 12 AND
+                             WS-END-MONTH >= 1 AND
+                             WS-END-MONTH <= 12 AND
+                             WS-START-YM <= WS-END-YM
+                   DISPLAY 'INVALID RANGE, START MUST NOT BE AFTER END'
+                   DISPLAY 'ENTER START YEAR (YYYY) AND MONTH (MM)'
+                   ACCEPT WS-START-YEAR
+                   ACCEPT WS-START-MONTH
+                   DISPLAY 'ENTER END YEAR (YYYY) AND MONTH (MM)'
+                   ACCEPT WS-END-YEAR
+                   ACCEPT WS-END-MONTH
+               END-PERFORM
+           END-IF.
+
        050-PRINT-HEADER.
       ******************************************************************
       * Question 6: Deal with the date, and write the headers.
       * (2 points)
       ****************************************************************** 
-           MOVE WS-MM TO H-MONTH
-           MOVE WS-YEAR TO H-YEAR
-           MOVE WS-DD TO H-DAY        
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+      ******************************************************************
+      * Question 42 (added): century-safe range check on today's date
+      * before it goes into the heading; CURRENT-DATE should never fail
+      * this, so a "N" result is only a defensive DISPLAY, not a reject.
+      ******************************************************************
+           COPY DATEVAL REPLACING ==:WS-YEAR-FLD:== BY ==WS-YEAR==
+               ==:WS-MONTH-FLD:== BY ==WS-MM==
+               ==:WS-DAY-FLD:== BY ==WS-DD==
+               ==:DATE-VALID-FLD:== BY ==WS-DATE-OK==.
+           IF WS-DATE-OK = "N"
+               DISPLAY "WARNING: SYSTEM DATE FAILED RANGE CHECK"
+           END-IF
+           COPY DATEMOV REPLACING ==:WS-YEAR-FLD:==     BY ==WS-YEAR==
+                                  ==:WS-MONTH-FLD:==    BY ==WS-MM==
+                                  ==:WS-DAY-FLD:==      BY ==WS-DD==
+                                  ==:STAMP-MONTH-FLD:== BY ==H-MONTH==
+                                  ==:STAMP-DAY-FLD:==   BY ==H-DAY==
+                                  ==:STAMP-YEAR-FLD:==  BY ==H-YEAR==.
+           MOVE WS-RUN-NUMBER TO H-RUN-NO
            WRITE OUT-REC FROM HEADING1.
            WRITE OUT-REC FROM HEADING2.
            WRITE OUT-REC FROM HEADING3.   
@@ -139,17 +481,69 @@
            READ INPUT-FILE
                AT END
                    MOVE 'Y' TO EOF
+                   IF WS-PREV-MONTH NOT = SPACES
+                       PERFORM 150-PRINT-MONTH-BREAK
+                   END-IF
                    MOVE TOTAL TO FINAL-TOTAL
                    WRITE OUT-REC FROM TOTAL-LINE
+                   PERFORM 160-WRITE-CONTROL-LINE
                NOT AT END
-                   ADD IN-AMOUNT TO TOTAL GIVING TOTAL
-                   PERFORM 200-WRITE-REPORT
+                   ADD 1 TO WS-READ-COUNT
+                   MOVE IN-YEAR TO WS-REC-YEAR
+                   MOVE IN-MONTH TO WS-REC-MONTH
+      ******************************************************************
+      * Question 42 (added): reject a record whose IN-YEAR/IN-MONTH
+      * fails the shared century-safe range check instead of letting a
+      * corrupted date quietly reach the transaction report heading.
+      * No day field on this record, so a literal 1 stands in for it.
+      * Review fix: DATEVAL.cpy compares :WS-MONTH-FLD: against the
+      * numeric literals 1 and 12, so it must be bound to the already-
+      * numeric WS-REC-MONTH (moved from IN-MONTH one line above), not
+      * IN-MONTH itself, which is PIC XX -- comparing a 2-character
+      * alphanumeric field to a 1-character numeric literal padded the
+      * literal with a trailing space and wrongly rejected "01"-"09".
+      ******************************************************************
+                   COPY DATEVAL
+                       REPLACING ==:WS-YEAR-FLD:== BY ==WS-REC-YEAR==
+                       ==:WS-MONTH-FLD:== BY ==WS-REC-MONTH==
+                       ==:WS-DAY-FLD:== BY ==1==
+                       ==:DATE-VALID-FLD:== BY ==WS-DATE-OK==.
+                   IF WS-DATE-OK = "N"
+                       ADD 1 TO WS-REJECT-COUNT
+                   ELSE
+                       IF WS-REC-YM >= WS-START-YM AND
+                          WS-REC-YM <= WS-END-YM
+                           IF WS-PREV-MONTH NOT = SPACES AND
+                              (IN-MONTH NOT = WS-PREV-MONTH OR
+                               IN-YEAR NOT = WS-PREV-YEAR)
+                               PERFORM 150-PRINT-MONTH-BREAK
+                           END-IF
+                           ADD IN-AMOUNT TO TOTAL GIVING TOTAL
+                           ADD IN-AMOUNT TO WS-MONTH-TOTAL
+                           MOVE IN-MONTH TO WS-PREV-MONTH
+                           MOVE IN-YEAR TO WS-PREV-YEAR
+                           PERFORM 200-WRITE-REPORT
+                       ELSE
+                           ADD 1 TO WS-REJECT-COUNT
+                       END-IF
+                   END-IF
            END-READ.
       ******************************************************************
-      * Question 8: Write COBOL codes to print out a record on the 
-      *             report.  
+      * Prints the subtotal line for the month/year that just ended and
+      * resets the running month accumulator for the next group.
+      ******************************************************************
+       150-PRINT-MONTH-BREAK.
+           MOVE WS-PREV-MONTH TO MT-MONTH
+           MOVE WS-PREV-YEAR TO MT-YEAR
+           MOVE WS-MONTH-TOTAL TO MT-TOTAL
+           WRITE OUT-REC FROM MONTH-TOTAL-LINE
+               AFTER ADVANCING 1 LINES
+           MOVE 0 TO WS-MONTH-TOTAL.
+      ******************************************************************
+      * Question 8: Write COBOL codes to print out a record on the
+      *             report.
       * (2 points)
-      ******************************************************************  		   
+      ******************************************************************
        200-WRITE-REPORT.
            MOVE IN-LNAME TO LNAME
            MOVE IN-INITIAL1 TO INITIAL1
@@ -157,5 +551,16 @@
            MOVE IN-YEAR TO YEAR
            MOVE IN-MONTH TO MONTH
            MOVE IN-AMOUNT TO TRANS-AMOUNT
-           WRITE OUT-REC FROM RECORD-DETAILS 
-               AFTER ADVANCING 1 LINES. 
\ No newline at end of file
+           WRITE OUT-REC FROM RECORD-DETAILS
+               AFTER ADVANCING 1 LINES
+           ADD 1 TO WS-WRITTEN-COUNT.
+      ******************************************************************
+      * Question 24 (added): input/output record-count reconciliation
+      * line printed at the end of every run.
+      ******************************************************************
+       160-WRITE-CONTROL-LINE.
+           MOVE WS-READ-COUNT    TO CL-READ-COUNT
+           MOVE WS-WRITTEN-COUNT TO CL-WRITTEN-COUNT
+           MOVE WS-REJECT-COUNT  TO CL-REJECT-COUNT
+           WRITE OUT-REC FROM CONTROL-LINE
+               AFTER ADVANCING 2 LINES.
