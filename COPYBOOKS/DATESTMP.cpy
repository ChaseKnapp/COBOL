@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared "MM/DD/YYYY" printable date stamp, for embedding inside
+      * a report heading record between whatever label/FILLER spacing
+      * that report already uses.
+      * COPY ... REPLACING ==:GRP-LVL:== BY ==<level, e.g. 05>==
+      *                    ==:STAMP-GRP:== BY ==<your-stamp-group>==
+      *                    ==:FLD-LVL:== BY ==<sub-level, e.g. 07>==
+      *                    ==:STAMP-MONTH-FLD:== BY ==<your-month-out>==
+      *                    ==:STAMP-DAY-FLD:== BY ==<your-day-out>==
+      *                    ==:STAMP-YEAR-FLD:== BY ==<your-year-out>==
+      ******************************************************************
+           :GRP-LVL:  :STAMP-GRP:.
+               :FLD-LVL:  :STAMP-MONTH-FLD:  PIC 99.
+               :FLD-LVL:  FILLER             PIC X VALUE "/".
+               :FLD-LVL:  :STAMP-DAY-FLD:    PIC 99.
+               :FLD-LVL:  FILLER             PIC X VALUE "/".
+               :FLD-LVL:  :STAMP-YEAR-FLD:   PIC 9(4).
