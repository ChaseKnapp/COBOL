@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Shared exception-record layout, written to the common
+      * EXCEPTIONS.LOG so operations has one file to review at the end
+      * of the night instead of a different reject format per program.
+      * COPY EXCPREC. — used as-is (no REPLACING) as an FD's 01 record,
+      * so every writer produces the exact same layout.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-SOURCE-PROGRAM   PIC X(8).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  EXC-RECORD-KEY       PIC X(10).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  EXC-REASON-CODE      PIC X(6).
+           05  FILLER               PIC X     VALUE SPACE.
+           COPY DATESTMP
+               REPLACING ==:GRP-LVL:==   BY ==05==
+                         ==:STAMP-GRP:== BY ==EXC-TIMESTAMP==
+                         ==:FLD-LVL:==   BY ==10==
+                         ==:STAMP-MONTH-FLD:== BY ==EXC-MONTH==
+                         ==:STAMP-DAY-FLD:==   BY ==EXC-DAY==
+                         ==:STAMP-YEAR-FLD:==  BY ==EXC-YEAR==.
