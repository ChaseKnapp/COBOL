@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Shared "today's date broken into year/month/day" block.
+      * COPY ... REPLACING ==:GRP-LVL:== BY ==<level, e.g. 05>==
+      *                    ==:WS-DATE-GRP:== BY ==<your-group-name>==
+      *                    ==:FLD-LVL:== BY ==<sub-level, e.g. 10>==
+      *                    ==:WS-YEAR-FLD:== BY ==<your-year-field>==
+      *                    ==:WS-MONTH-FLD:== BY ==<your-month-field>==
+      *                    ==:WS-DAY-FLD:== BY ==<your-day-field>==
+      * then MOVE FUNCTION CURRENT-DATE TO the group name as before.
+      ******************************************************************
+       :GRP-LVL:  :WS-DATE-GRP:.
+           :FLD-LVL:  :WS-YEAR-FLD:      PIC 9(4).
+           :FLD-LVL:  :WS-MONTH-FLD:     PIC 99.
+           :FLD-LVL:  :WS-DAY-FLD:       PIC 99.
