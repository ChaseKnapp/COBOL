@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Shared century-safe date range check: flags :DATE-VALID-FLD:
+      * "N" instead of "Y" if :WS-MONTH-FLD:/:WS-DAY-FLD:/:WS-YEAR-FLD:
+      * aren't numeric, or fall outside a sane range (month 01-12, day
+      * 01-31, year 1900-2099), so a corrupted date can't quietly print
+      * garbage on a report heading or pass a bad transaction through.
+      * COPY DATEVAL REPLACING ==:WS-YEAR-FLD:==    BY ==<year-field>==
+      *                        ==:WS-MONTH-FLD:==   BY ==<month-field>==
+      *                        ==:WS-DAY-FLD:==     BY ==<day-field>==
+      *                        ==:DATE-VALID-FLD:== BY ==<valid-flag>==
+      * Pass a literal (e.g. 1) for :WS-DAY-FLD: when the caller has no
+      * day field to check.
+      ******************************************************************
+           MOVE "Y" TO :DATE-VALID-FLD:
+           IF :WS-MONTH-FLD: NOT NUMERIC
+              OR :WS-DAY-FLD: NOT NUMERIC
+              OR :WS-YEAR-FLD: NOT NUMERIC
+               MOVE "N" TO :DATE-VALID-FLD:
+           ELSE
+               IF :WS-MONTH-FLD: < 1 OR :WS-MONTH-FLD: > 12
+                   MOVE "N" TO :DATE-VALID-FLD:
+               END-IF
+               IF :WS-DAY-FLD: < 1 OR :WS-DAY-FLD: > 31
+                   MOVE "N" TO :DATE-VALID-FLD:
+               END-IF
+               IF :WS-YEAR-FLD: < 1900 OR :WS-YEAR-FLD: > 2099
+                   MOVE "N" TO :DATE-VALID-FLD:
+               END-IF
+           END-IF
