@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Shared date-heading MOVE logic: pulls the year/month/day pieces
+      * of today's date into the printable stamp fields, in one place,
+      * so a format change only has to be made here.
+      * COPY ... REPLACING ==:WS-YEAR-FLD:== BY ==<your-year-field>==
+      *                    ==:WS-MONTH-FLD:== BY ==<your-month-field>==
+      *                    ==:WS-DAY-FLD:== BY ==<your-day-field>==
+      *                    ==:STAMP-MONTH-FLD:== BY ==<your-month-out>==
+      *                    ==:STAMP-DAY-FLD:== BY ==<your-day-out>==
+      *                    ==:STAMP-YEAR-FLD:== BY ==<your-year-out>==
+      ******************************************************************
+           MOVE :WS-MONTH-FLD:  TO :STAMP-MONTH-FLD:
+           MOVE :WS-DAY-FLD:    TO :STAMP-DAY-FLD:
+           MOVE :WS-YEAR-FLD:   TO :STAMP-YEAR-FLD:
