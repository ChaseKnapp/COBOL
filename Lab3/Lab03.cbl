@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
       * DO_1: Complete the following information. 
-       PROGRAM-ID.  Lab3
+       PROGRAM-ID.  Lab3.
        AUTHOR.  Chase Knapp
        DATE-WRITTEN.  2/19/2015
       ******************************************************************
@@ -16,17 +16,94 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-	  ******************************************************************	   
+      ******************************************************************	   
       * DO_2: Complete the SELECT statements.
       ****************************************************************** 
+      ******************************************************************
+      * Question 34 (changed): CUSTOMER.DAT is now an indexed file keyed
+      * on IN-CUST-NO instead of LINE SEQUENTIAL, so a single customer
+      * can be looked up directly instead of scanning the whole file.
+      * ACCESS IS DYNAMIC so the SORT step below can still read it
+      * straight through while 001-CUSTOMER-INQUIRY (Question 35) reads
+      * it by key.
+      * Review fix: GnuCOBOL does not implement WITH DUPLICATES on a
+      * primary key (it's not standard COBOL either -- a primary
+      * RECORD KEY must be unique; only an ALTERNATE RECORD KEY may
+      * carry WITH DUPLICATES). Since req004's own premise is that
+      * IN-CUST-NO legitimately repeats across records, IN-CUST-NO is
+      * now the alternate key and a synthetic IN-CUST-SEQ-NO (unique
+      * per physical record, assigned by whatever process loads
+      * CUSTOMER.DAT) is the primary key instead.
+      ******************************************************************
            SELECT  IN-CUSTOMER-FILE
                ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS  INDEXED
+               ACCESS MODE IS  DYNAMIC
+               RECORD KEY IS   IN-CUST-SEQ-NO
+               ALTERNATE RECORD KEY IS IN-CUST-NO WITH DUPLICATES
+               FILE STATUS IS  WS-CUST-STATUS.
+           SELECT  SORT-FILE
+               ASSIGN TO "TEMP.RPT".
+           SELECT  SORTED-CUSTOMER-FILE
+               ASSIGN TO "CUSTOMER.SRT"
                ORGANIZATION IS  LINE SEQUENTIAL.
            SELECT  OUT-CUSTOMER-FILE
                ASSIGN TO "CUSTOMER.RPT"
                ORGANIZATION IS  LINE SEQUENTIAL.
+           SELECT  ERR-CUSTOMER-FILE
+               ASSIGN TO "CUSTOMER.ERR"
+               ORGANIZATION IS  LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 23 (added): shared exception log written alongside
+      * CUSTOMER.ERR so operations has one EXCEPTIONS.LOG across every
+      * report program instead of a different reject format each.
+      ******************************************************************
+           SELECT  EXCEPTIONS-FILE
+               ASSIGN TO "EXCEPTIONS.LOG"
+               ORGANIZATION IS  LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 25 (added): restart checkpoint so a rerun of a large
+      * CUSTOMER.DAT can skip ahead instead of reprocessing everything.
+      ******************************************************************
+           SELECT  CKPT-FILE
+               ASSIGN TO "CUSTOMER.CKPT"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      ******************************************************************
+      * Question 26 (added): comma-delimited export of the same detail
+      * records, alongside the printed CUSTOMER.RPT.
+      ******************************************************************
+           SELECT  CSV-FILE
+               ASSIGN TO "CUSTOMER.CSV"
+               ORGANIZATION IS  LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 27 (added): index of dated CUSTOMER.RPT archive copies,
+      * so old ones can be purged once they pass the retention period.
+      ******************************************************************
+           SELECT  ARCHIVE-INDEX-FILE
+               ASSIGN TO "CUSTOMER.ARC.IDX"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-IDX-STATUS.
+      ******************************************************************
+      * Question 39 (added): machine-readable copy of the trailer
+      * totals, alongside the printed TRAILER-LINE, so a month-end
+      * summary program can read the record count and grand total
+      * without having to parse the report's print layout.
+      ******************************************************************
+           SELECT  CUSTOMER-TOTALS-FILE
+               ASSIGN TO "CUSTOMER.TOT"
+               ORGANIZATION IS  LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 41 (added): shared run-number control file, bumped by
+      * every report program in the shop, so each report heading can
+      * carry a run number ("RUN: 214") instead of only a file date.
+      ******************************************************************
+           SELECT  RUN-NUMBER-FILE
+               ASSIGN TO "RUNNO.DAT"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNNO-STATUS.
        DATA DIVISION.
-	  ******************************************************************	   
+      ******************************************************************	   
       * DO_3: Describe your input/output files.
       ******************************************************************
        FILE SECTION.
@@ -35,37 +112,247 @@
            05 IN-CUST-NO          PIC X(5).
            05 IN-CUST-NAME        PIC X(20).
            05 IN-CUST-PURCHASE    PIC 9(5)V99.
+      ******************************************************************
+      * Review fix: unique per-record technical key backing the
+      * primary RECORD KEY above -- appended at the end of the record
+      * (rather than before IN-CUST-NO) so the group MOVE performed by
+      * "SORT ... USING IN-CUSTOMER-FILE" below still lines up
+      * SORT-CUST-NO/SORT-CUST-NAME/SORT-CUST-PURCHASE against the same
+      * first 32 bytes it always has; the extra 6 bytes are simply
+      * truncated off by that MOVE, which the sort/report path never
+      * needed anyway.
+      ******************************************************************
+           05 IN-CUST-SEQ-NO      PIC 9(6).
+      ******************************************************************
+      * Sorts CUSTOMER.DAT by amount purchased, largest first, ahead of
+      * the report run.
+      ******************************************************************
+       SD  SORT-FILE.
+       01  SORT-CUST-REC.
+           05  SORT-CUST-NO        PIC X(5).
+           05  SORT-CUST-NAME      PIC X(20).
+           05  SORT-CUST-PURCHASE  PIC 9(5)V99.
+       FD  SORTED-CUSTOMER-FILE.
+       01  SORTED-CUST-REC.
+           05  SORTED-CUST-NO       PIC X(5).
+           05  SORTED-CUST-NAME     PIC X(20).
+           05  SORTED-CUST-PURCHASE PIC 9(5)V99.
        FD  OUT-CUSTOMER-FILE.
        01  OUT-CUST-REC           PIC X(80).
+       FD  ERR-CUSTOMER-FILE.
+       01  ERR-CUST-REC.
+           05  ERR-CUST-NO         PIC X(5).
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  ERR-CUST-PURCHASE   PIC 9(5)V99.
+       FD  EXCEPTIONS-FILE.
+           COPY EXCPREC.
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05  CKPT-CUST-NO        PIC X(5).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  CKPT-READ-COUNT     PIC 9(7).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  CKPT-WRITTEN-COUNT  PIC 9(7).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  CKPT-REJECT-COUNT   PIC 9(7).
+           05  FILLER              PIC X     VALUE SPACE.
+      ******************************************************************
+      * Review fix: without this, a checkpoint-resumed run started
+      * WS-GRAND-TOTAL back at zero, so CUSTOMER.TOT's trailer never
+      * counted the total of any record processed before the restart.
+      ******************************************************************
+           05  CKPT-GRAND-TOTAL    PIC 9(9)V99.
+           05  FILLER              PIC X     VALUE SPACE.
+      ******************************************************************
+      * Review fix: without this, a resumed run's 050-PRINT-TITLES
+      * restarted WS-PAGE-NO at zero, so the first page break after the
+      * OPEN EXTEND onto the pre-abend CUSTOMER.RPT printed a duplicate
+      * page 1 in the same physical report.
+      ******************************************************************
+           05  CKPT-PAGE-NO        PIC 9(3).
+       FD  CSV-FILE.
+       01  CSV-REC                 PIC X(80).
+       FD  ARCHIVE-INDEX-FILE.
+       01  ARCHIVE-INDEX-REC.
+           05  ARC-FILENAME        PIC X(30).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  ARC-DATE            PIC 9(8).
+       FD  CUSTOMER-TOTALS-FILE.
+       01  CUSTOMER-TOTALS-REC.
+           05  CT-RECORD-COUNT     PIC 9(7).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  CT-GRAND-TOTAL      PIC 9(9)V99.
+       FD  RUN-NUMBER-FILE.
+       01  RUN-NUMBER-REC.
+           05  RN-NUMBER           PIC 9(6).
        WORKING-STORAGE SECTION.
        01  WORKING-ITEMS.
            05  EOF                PIC X     VALUE "N".
-           05  WS-DATE.
-               10  WS-YEAR        PIC 9(4).
-               10  WS-MONTH       PIC 99.
-               10  WS-DAY         PIC 99.
+           COPY DATEHDR REPLACING ==:GRP-LVL:==      BY ==05==
+                                  ==:WS-DATE-GRP:==  BY ==WS-DATE==
+                                  ==:FLD-LVL:==      BY ==10==
+                                  ==:WS-YEAR-FLD:==  BY ==WS-YEAR==
+                                  ==:WS-MONTH-FLD:== BY ==WS-MONTH==
+                                  ==:WS-DAY-FLD:==   BY ==WS-DAY==.
+           05  WS-RECORD-COUNT    PIC 9(7)  VALUE ZERO.
+           05  WS-GRAND-TOTAL     PIC 9(9)V99 VALUE ZERO.
+           05  WS-LINE-COUNT      PIC 9(3)  VALUE ZERO.
+           05  WS-PAGE-NO         PIC 9(3)  VALUE ZERO.
+           05  WS-LINES-PER-PAGE  PIC 9(3)  VALUE 20.
+           05  WS-SEEN-COUNT      PIC 9(7)  VALUE ZERO.
+           05  WS-DUP-COUNT       PIC 9(7)  VALUE ZERO.
+           05  WS-PRINT-IDX       PIC 9(7)  VALUE ZERO.
+           05  WS-READ-COUNT      PIC 9(7)  VALUE ZERO.
+           05  WS-REJECT-COUNT    PIC 9(7)  VALUE ZERO.
+           05  WS-CKPT-STATUS     PIC XX.
+           05  WS-CUST-STATUS     PIC XX.
+           05  WS-CKPT-CUST-NO    PIC X(5)  VALUE SPACES.
+           05  WS-SKIP-MODE       PIC X     VALUE "N".
+      ******************************************************************
+      * Review fix: IN-CUST-NO/SORTED-CUST-NO is explicitly NOT unique
+      * (see 205-CHECK-DUPLICATE), so the restart skip-scan can't key
+      * off customer number -- two duplicate-numbered records would
+      * make it stop skipping at whichever one it meets first, not
+      * necessarily the one actually processed before the abend. It
+      * keys off WS-SKIP-READ-COUNT counted against the checkpointed
+      * WS-READ-COUNT (an unambiguous read-ordinal position) instead.
+      ******************************************************************
+           05  WS-SKIP-READ-COUNT PIC 9(7)  VALUE ZERO.
+           05  WS-CKPT-INTERVAL   PIC 9(4)  VALUE 100.
+      ******************************************************************
+      * Review fix: set once in 015-LOAD-CHECKPOINT when a prior run's
+      * checkpoint is found, so 000-MAIN can OPEN EXTEND (instead of
+      * OPEN OUTPUT, which would truncate everything written before
+      * the abend) the report/reject/CSV files, and skip re-printing
+      * their headers, on a resumed run.
+      ******************************************************************
+           05  WS-RESTART-FLAG    PIC X     VALUE "N".
+           05  WS-CSV-PURCHASE    PIC ZZZZ9.99.
+           05  WS-RUNNO-STATUS    PIC XX.
+       01  WS-CSV-LINE            PIC X(80).
+      ******************************************************************
+      * Question 41 (added): this run's number, read from and bumped
+      * back into RUNNO.DAT once at the start of the run, then stamped
+      * into HEADING-MAIN-TITLE on every page.
+      ******************************************************************
+       01  WS-RUN-NUMBER           PIC 9(6)  VALUE ZERO.
+      ******************************************************************
+      * Question 42 (added): result flag for the shared DATEVAL check
+      * on today's date before it's stamped into the report heading.
+      ******************************************************************
+       01  WS-DATE-OK           PIC X     VALUE "Y".
+      ******************************************************************
+      * Question 35 (added): single-customer inquiry mode fields.
+      ******************************************************************
+       01  WS-INQUIRY-FIELDS.
+           05  WS-INQUIRY-ANSWER   PIC X     VALUE "N".
+           05  WS-INQUIRY-DONE     PIC X     VALUE "N".
+           05  WS-INQUIRY-CUST-NO  PIC X(5)  VALUE SPACES.
+      ******************************************************************
+      * Review fix: a "BATCH" command-line argument lets DailyDriver
+      * (or any other unattended caller) run the full customer report
+      * without the console prompt below blocking on a closed/empty
+      * stdin.
+      ******************************************************************
+       01  WS-CMD-ARG              PIC X(8)  VALUE SPACES.
+      ******************************************************************
+      * Question 27 (added): archive/purge working-storage. Every run
+      * copies the prior CUSTOMER.RPT into a dated archive file before
+      * OPEN OUTPUT truncates it, records that copy in CUSTOMER.ARC.IDX,
+      * then purges archive copies older than WS-RETENTION-DAYS.
+      ******************************************************************
+       01  WS-ARC-IDX-STATUS       PIC XX.
+       01  WS-ARC-WORK-FIELDS.
+           05  WS-ARCHIVE-DATE     PIC 9(8).
+           05  WS-ARCHIVE-NAME     PIC X(30).
+           05  WS-SOURCE-NAME      PIC X(30) VALUE "CUSTOMER.RPT".
+           05  WS-FILE-DETAILS     PIC X(24).
+           05  WS-CALL-STATUS      PIC 9(9)  COMP-5.
+           05  WS-RETENTION-DAYS   PIC 9(3)  VALUE 30.
+           05  WS-ARC-AGE-DAYS     PIC S9(9).
+           05  WS-TODAY-DAYNUM     PIC 9(9).
+           05  WS-ARC-DAYNUM       PIC 9(9).
+           05  WS-ARCHIVE-COUNT    PIC 9(4)  VALUE ZERO.
+           05  WS-KEEP-COUNT       PIC 9(4)  VALUE ZERO.
+       01  WS-ARCHIVE-TABLE.
+           05  WS-ARCHIVE-ENTRY    OCCURS 500 TIMES
+                                   INDEXED BY WS-ARC-IDX.
+               10  WS-ARC-FILENAME PIC X(30).
+               10  WS-ARC-DATE     PIC 9(8).
+       01  WS-KEEP-TABLE.
+           05  WS-KEEP-ENTRY       OCCURS 500 TIMES
+                                   INDEXED BY WS-KEEP-IDX.
+               10  WS-KEEP-FILENAME PIC X(30).
+               10  WS-KEEP-DATE     PIC 9(8).
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-ENTRY      OCCURS 2000 TIMES
+                                  INDEXED BY WS-SEEN-IDX.
+               10  WS-SEEN-CUST-NO PIC X(5).
+       01  WS-DUP-LIST.
+           05  WS-DUP-ENTRY       OCCURS 2000 TIMES.
+               10  WS-DUP-CUST-NO PIC X(5).
+       01  DUPLICATES-HEADING.
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  FILLER             PIC X(28) VALUE
+                                  "*** DUPLICATE CUSTOMERS ***".
+           05  FILLER             PIC X(46) VALUE SPACES.
+       01  DUP-DETAIL-LINE.
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  DUP-CUST-NO        PIC X(5).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(23) VALUE
+                                  "APPEARS MORE THAN ONCE".
+           05  FILLER             PIC X(44) VALUE SPACES.
+       01  TRAILER-LINE.
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  FILLER             PIC X(15) VALUE "RECORDS READ: ".
+           05  TR-RECORD-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(13) VALUE "GRAND TOTAL: ".
+           05  TR-GRAND-TOTAL     PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER             PIC X(22) VALUE SPACES.
+      ******************************************************************
+      * Question 24 (added): input/output record-count reconciliation
+      * line printed at the end of every run.
+      ******************************************************************
+       01  CONTROL-LINE.
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  FILLER             PIC X(14) VALUE "RECS READ: ".
+           05  CL-READ-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  FILLER             PIC X(14) VALUE "RECS WRITTEN: ".
+           05  CL-WRITTEN-COUNT   PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  FILLER             PIC X(15) VALUE "RECS REJECTED: ".
+           05  CL-REJECT-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(11) VALUE SPACES.
        01  HEADING-MAIN-TITLE.
            05  FILLER             PIC X(33) VALUE SPACES.
            05  FILLER             PIC X(16) VALUE "PURCHASE  REPORT".
-           05  FILLER             PIC X(11) VALUE SPACES.
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  FILLER             PIC X(6)  VALUE "PAGE: ".
+           05  HD-PAGE-NO         PIC ZZ9.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(5)  VALUE "RUN: ".
+           05  HD-RUN-NO          PIC ZZZZZ9.
       ******************************************************************	   
       * DO_4: Print out your full name on the report using the VALUE 
-	  *       clause.
+      *       clause.
       ******************************************************************	  
            05  FILLER             PIC X(20) VALUE "Chase Knapp".
        01  HEADING-SUBTITLE.
            05  FILLER             PIC X(33) VALUE SPACES.
            05  FILLER             PIC X(6)  VALUE "DATE: ".
-           05  HD-DATE.
-               10  HD-MM          PIC 99.
-               10  FILLER         PIC X     VALUE "/".
-               10  HD-DD          PIC 99.
-               10  FILLER         PIC X     VALUE "/".
-               10  HD-YEAR        PIC 9(4).
+           COPY DATESTMP REPLACING ==:GRP-LVL:==         BY ==05==
+                                   ==:STAMP-GRP:==       BY ==HD-DATE==
+                                   ==:FLD-LVL:==         BY ==10==
+                                   ==:STAMP-MONTH-FLD:== BY ==HD-MM==
+                                   ==:STAMP-DAY-FLD:==   BY ==HD-DD==
+                                   ==:STAMP-YEAR-FLD:==  BY ==HD-YEAR==.
            05  FILLER             PIC X(31) VALUE SPACES.
-	  ******************************************************************	   
+      ******************************************************************	   
       * DO_5: Define the field names to be printed on the report. 
-	  *        
+      *        
       ****************************************************************** 	   
        01  HEADING-FIELD-NAMES.
            05  FILLER             PIC X(14) VALUE "   CUSTOMER NO". 
@@ -80,59 +367,467 @@
            05  WS-CUST-NAME       PIC X(20).
            05  FILLER             PIC X(6)  VALUE SPACES.
            05  WS-CUST-PURCHASE   PIC ZZ,ZZ9.99.
-		   05  FILLER             PIC X(27) VALUE SPACES. 
+           05  FILLER             PIC X(27) VALUE SPACES. 
        PROCEDURE DIVISION.
-       000-MAIN. 
-      ******************************************************************	   
+       000-MAIN.
+      ******************************************************************
+      * Question 35 (added): a single-customer inquiry runs instead of
+      * the full batch report when the operator asks for one, so a
+      * quick "what did customer 00042 buy" doesn't require rerunning
+      * the whole CUSTOMER.RPT.
+      ******************************************************************
+           ACCEPT WS-CMD-ARG FROM COMMAND-LINE
+           IF WS-CMD-ARG NOT = "BATCH"
+               DISPLAY "LOOK UP ONE CUSTOMER INSTEAD OF THE FULL "
+                   "REPORT? (Y/N)"
+               ACCEPT WS-INQUIRY-ANSWER
+               IF WS-INQUIRY-ANSWER = "Y"
+                   PERFORM 001-CUSTOMER-INQUIRY
+                   STOP RUN
+               END-IF
+           END-IF.
+      ******************************************************************
       * DO_6: OPEN and CLOSE the input/output file.
       *       (a) open the output file.
       *       (b) close the input/output files before program stop.
       ******************************************************************
-           OPEN INPUT IN-CUSTOMER-FILE
-           OPEN OUTPUT OUT-CUSTOMER-FILE
-           PERFORM 050-PRINT-TITLES.
-           WRITE OUT-CUST-REC FROM HEADING-FIELD-NAMES
-                              AFTER ADVANCING 1 LINES
+           SORT  SORT-FILE
+               ON DESCENDING KEY SORT-CUST-PURCHASE
+               USING IN-CUSTOMER-FILE
+               GIVING SORTED-CUSTOMER-FILE
+           PERFORM 005-ARCHIVE-AND-PURGE-REPORTS
+           OPEN INPUT SORTED-CUSTOMER-FILE
+           PERFORM 010-BUMP-RUN-NUMBER
+           PERFORM 015-LOAD-CHECKPOINT
+           IF WS-RESTART-FLAG = "Y"
+               OPEN EXTEND OUT-CUSTOMER-FILE
+               OPEN EXTEND ERR-CUSTOMER-FILE
+               OPEN EXTEND CSV-FILE
+           ELSE
+               OPEN OUTPUT OUT-CUSTOMER-FILE
+               OPEN OUTPUT ERR-CUSTOMER-FILE
+               OPEN OUTPUT CSV-FILE
+               PERFORM 050-PRINT-TITLES
+               PERFORM 060-WRITE-CSV-HEADER
+           END-IF
+           OPEN OUTPUT CUSTOMER-TOTALS-FILE
+           MOVE SPACES TO WS-SEEN-TABLE.
            PERFORM 100-READ-CUSTOMER-FILE UNTIL EOF = 'Y'
+           PERFORM 210-WRITE-TRAILER
+           IF WS-DUP-COUNT > ZERO
+               PERFORM 220-WRITE-DUPLICATES-SECTION
+           END-IF
+           PERFORM 230-WRITE-CONTROL-LINE
+           PERFORM 025-CLEAR-CHECKPOINT
            DISPLAY "REPORT GENERATED!"
-           CLOSE IN-CUSTOMER-FILE
+           CLOSE SORTED-CUSTOMER-FILE
            CLOSE OUT-CUSTOMER-FILE
-           STOP RUN.   
+           CLOSE ERR-CUSTOMER-FILE
+           CLOSE CSV-FILE
+           CLOSE CUSTOMER-TOTALS-FILE
+           STOP RUN.
+      ******************************************************************
+      * Question 35 (added): prompts for a customer number and displays
+      * just that customer's name and purchase amount, reading straight
+      * from the indexed CUSTOMER.DAT by IN-CUST-NO instead of running
+      * the SORT/report pass. Loops until a blank customer number is
+      * entered.
+      ******************************************************************
+       001-CUSTOMER-INQUIRY.
+           OPEN INPUT IN-CUSTOMER-FILE
+           MOVE "N" TO WS-INQUIRY-DONE
+           PERFORM UNTIL WS-INQUIRY-DONE = "Y"
+               DISPLAY "ENTER CUSTOMER NUMBER (BLANK TO QUIT): "
+               ACCEPT WS-INQUIRY-CUST-NO
+               IF WS-INQUIRY-CUST-NO = SPACES
+                   MOVE "Y" TO WS-INQUIRY-DONE
+               ELSE
+                   MOVE WS-INQUIRY-CUST-NO TO IN-CUST-NO
+      ******************************************************************
+      * Review fix: IN-CUST-NO is now the ALTERNATE RECORD KEY (see the
+      * SELECT IN-CUSTOMER-FILE comment), so the lookup must say which
+      * key to search on instead of defaulting to the primary key.
+      ******************************************************************
+                   READ IN-CUSTOMER-FILE KEY IS IN-CUST-NO
+                       INVALID KEY
+                           DISPLAY "NO CUSTOMER FOUND FOR "
+                               WS-INQUIRY-CUST-NO
+                       NOT INVALID KEY
+                           DISPLAY "CUSTOMER NAME:     " IN-CUST-NAME
+                           DISPLAY "AMOUNT PURCHASED:  "
+                               IN-CUST-PURCHASE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE IN-CUSTOMER-FILE.
+      ******************************************************************
+      * Question 27 (added): archives the prior CUSTOMER.RPT under a
+      * dated name before it gets overwritten by this run, records it
+      * in CUSTOMER.ARC.IDX, then purges archive copies older than
+      * WS-RETENTION-DAYS. Runs before OUT-CUSTOMER-FILE is OPEN OUTPUT
+      * so the copy still has the previous run's contents.
+      ******************************************************************
+       005-ARCHIVE-AND-PURGE-REPORTS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE ZERO TO WS-CALL-STATUS
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-SOURCE-NAME
+                                             WS-FILE-DETAILS
+               RETURNING WS-CALL-STATUS
+           END-CALL
+           IF WS-CALL-STATUS = ZERO
+               STRING WS-YEAR  DELIMITED BY SIZE
+                      WS-MONTH DELIMITED BY SIZE
+                      WS-DAY   DELIMITED BY SIZE
+                      INTO WS-ARCHIVE-DATE
+               END-STRING
+               MOVE SPACES TO WS-ARCHIVE-NAME
+               STRING "CUSTOMER.RPT." DELIMITED BY SIZE
+                      WS-ARCHIVE-DATE DELIMITED BY SIZE
+                      INTO WS-ARCHIVE-NAME
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME
+                                          WS-ARCHIVE-NAME
+                   RETURNING WS-CALL-STATUS
+               END-CALL
+               PERFORM 006-LOAD-ARCHIVE-INDEX
+               ADD 1 TO WS-ARCHIVE-COUNT
+               MOVE WS-ARCHIVE-NAME TO
+                   WS-ARC-FILENAME(WS-ARCHIVE-COUNT)
+               MOVE WS-ARCHIVE-DATE TO
+                   WS-ARC-DATE(WS-ARCHIVE-COUNT)
+               PERFORM 007-PURGE-OLD-ARCHIVES
+               PERFORM 008-REWRITE-ARCHIVE-INDEX
+           END-IF.
+      ******************************************************************
+      * Loads the existing archive index (if any) into WS-ARCHIVE-TABLE
+      * so the new copy just made can be appended and purge decisions
+      * can be made against the whole set.
+      ******************************************************************
+       006-LOAD-ARCHIVE-INDEX.
+           MOVE ZERO TO WS-ARCHIVE-COUNT
+           OPEN INPUT ARCHIVE-INDEX-FILE
+           IF WS-ARC-IDX-STATUS = "00"
+               PERFORM UNTIL EOF = 'Y'
+                   READ ARCHIVE-INDEX-FILE
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           ADD 1 TO WS-ARCHIVE-COUNT
+                           MOVE ARC-FILENAME TO
+                               WS-ARC-FILENAME(WS-ARCHIVE-COUNT)
+                           MOVE ARC-DATE TO
+                               WS-ARC-DATE(WS-ARCHIVE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVE-INDEX-FILE
+           END-IF
+           MOVE 'N' TO EOF.
+      ******************************************************************
+      * Deletes archive copies older than WS-RETENTION-DAYS and builds
+      * WS-KEEP-TABLE with the ones that survive, for 008 to write back.
+      ******************************************************************
+       007-PURGE-OLD-ARCHIVES.
+           MOVE ZERO TO WS-KEEP-COUNT
+           MOVE FUNCTION INTEGER-OF-DATE(WS-ARCHIVE-DATE)
+               TO WS-TODAY-DAYNUM
+           PERFORM VARYING WS-ARC-IDX FROM 1 BY 1
+                   UNTIL WS-ARC-IDX > WS-ARCHIVE-COUNT
+               MOVE FUNCTION INTEGER-OF-DATE(WS-ARC-DATE(WS-ARC-IDX))
+                   TO WS-ARC-DAYNUM
+               COMPUTE WS-ARC-AGE-DAYS =
+                   WS-TODAY-DAYNUM - WS-ARC-DAYNUM
+               IF WS-ARC-AGE-DAYS > WS-RETENTION-DAYS
+                   CALL "CBL_DELETE_FILE" USING
+                       WS-ARC-FILENAME(WS-ARC-IDX)
+                       RETURNING WS-CALL-STATUS
+                   END-CALL
+               ELSE
+                   ADD 1 TO WS-KEEP-COUNT
+                   MOVE WS-ARC-FILENAME(WS-ARC-IDX) TO
+                       WS-KEEP-FILENAME(WS-KEEP-COUNT)
+                   MOVE WS-ARC-DATE(WS-ARC-IDX) TO
+                       WS-KEEP-DATE(WS-KEEP-COUNT)
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * Rewrites CUSTOMER.ARC.IDX from WS-KEEP-TABLE, dropping the
+      * purged entries.
+      ******************************************************************
+       008-REWRITE-ARCHIVE-INDEX.
+           OPEN OUTPUT ARCHIVE-INDEX-FILE
+           PERFORM VARYING WS-KEEP-IDX FROM 1 BY 1
+                   UNTIL WS-KEEP-IDX > WS-KEEP-COUNT
+               MOVE WS-KEEP-FILENAME(WS-KEEP-IDX) TO ARC-FILENAME
+               MOVE WS-KEEP-DATE(WS-KEEP-IDX) TO ARC-DATE
+               WRITE ARCHIVE-INDEX-REC
+           END-PERFORM
+           CLOSE ARCHIVE-INDEX-FILE.
        050-PRINT-TITLES.
       ******************************************************************	   
       * DO_7: MOVE the date to output items.
       ******************************************************************
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
-           MOVE WS-YEAR  TO HD-YEAR
-           MOVE WS-MONTH TO HD-MM 
-           MOVE WS-DAY   TO HD-DD 
-      ******************************************************************	   
+      ******************************************************************
+      * Question 42 (added): century-safe range check on today's date
+      * before it goes into the heading; CURRENT-DATE should never fail
+      * this, so a "N" result is only a defensive DISPLAY, not a reject.
+      ******************************************************************
+           COPY DATEVAL REPLACING ==:WS-YEAR-FLD:== BY ==WS-YEAR==
+               ==:WS-MONTH-FLD:== BY ==WS-MONTH==
+               ==:WS-DAY-FLD:== BY ==WS-DAY==
+               ==:DATE-VALID-FLD:== BY ==WS-DATE-OK==.
+           IF WS-DATE-OK = "N"
+               DISPLAY "WARNING: SYSTEM DATE FAILED RANGE CHECK"
+           END-IF
+           COPY DATEMOV REPLACING ==:WS-YEAR-FLD:==     BY ==WS-YEAR==
+                                  ==:WS-MONTH-FLD:==    BY ==WS-MONTH==
+                                  ==:WS-DAY-FLD:==      BY ==WS-DAY==
+                                  ==:STAMP-MONTH-FLD:== BY ==HD-MM==
+                                  ==:STAMP-DAY-FLD:==   BY ==HD-DD==
+                                  ==:STAMP-YEAR-FLD:==  BY ==HD-YEAR==.
+      ******************************************************************
       * DO_8: WRITE the main title and subtitle to the output file.
-      ******************************************************************	   
-            
-			
+      ******************************************************************
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO HD-PAGE-NO
+           MOVE WS-RUN-NUMBER TO HD-RUN-NO
            WRITE OUT-CUST-REC FROM HEADING-MAIN-TITLE
-                              AFTER ADVANCING 3 LINES 
-           WRITE OUT-CUST-REC FROM HEADING-SUBTITLE.
+                              AFTER ADVANCING 3 LINES
+           WRITE OUT-CUST-REC FROM HEADING-SUBTITLE
+           WRITE OUT-CUST-REC FROM HEADING-FIELD-NAMES
+                              AFTER ADVANCING 1 LINES
+           MOVE ZERO TO WS-LINE-COUNT.
+      ******************************************************************
+      * Writes the CUSTOMER.CSV column header row.
+      ******************************************************************
+       060-WRITE-CSV-HEADER.
+           MOVE "CUSTOMER NO,CUSTOMER NAME,AMOUNT PURCHASED"
+               TO CSV-REC
+           WRITE CSV-REC.
+      ******************************************************************
+      * Loads the last checkpointed customer number, if any, from a
+      * prior run that did not finish, so 100-READ-CUSTOMER-FILE can
+      * skip back up to that point instead of reprocessing the file
+      * from the top. A blank customer number (the normal end-of-run
+      * state left by 025-CLEAR-CHECKPOINT) means start from scratch.
+      ******************************************************************
+      ******************************************************************
+      * Question 41 (added): reads the last run number from RUNNO.DAT
+      * (zero if the file doesn't exist yet), adds one, and writes the
+      * new number back so this run and every later report can be
+      * identified by run number instead of just a file date.
+      ******************************************************************
+       010-BUMP-RUN-NUMBER.
+           MOVE ZERO TO WS-RUN-NUMBER
+           OPEN INPUT RUN-NUMBER-FILE
+           IF WS-RUNNO-STATUS = "00"
+               READ RUN-NUMBER-FILE
+                   NOT AT END
+                       MOVE RN-NUMBER TO WS-RUN-NUMBER
+               END-READ
+               CLOSE RUN-NUMBER-FILE
+           END-IF
+           ADD 1 TO WS-RUN-NUMBER
+           OPEN OUTPUT RUN-NUMBER-FILE
+           MOVE WS-RUN-NUMBER TO RN-NUMBER
+           WRITE RUN-NUMBER-REC
+           CLOSE RUN-NUMBER-FILE.
+
+       015-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       IF CKPT-CUST-NO NOT = SPACES
+                           MOVE CKPT-CUST-NO TO WS-CKPT-CUST-NO
+                           MOVE "Y" TO WS-SKIP-MODE
+                           MOVE "Y" TO WS-RESTART-FLAG
+                           MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+                           MOVE CKPT-WRITTEN-COUNT TO WS-RECORD-COUNT
+                           MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                           MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                           MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+                           DISPLAY "RESUMING AFTER CUSTOMER "
+                               WS-CKPT-CUST-NO
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+      ******************************************************************
+      * Rewrites CUSTOMER.CKPT with the last customer number processed
+      * so far, every WS-CKPT-INTERVAL records read.
+      ******************************************************************
+       020-WRITE-CHECKPOINT.
+           MOVE SORTED-CUST-NO  TO CKPT-CUST-NO
+           MOVE WS-READ-COUNT   TO CKPT-READ-COUNT
+           MOVE WS-RECORD-COUNT TO CKPT-WRITTEN-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-GRAND-TOTAL  TO CKPT-GRAND-TOTAL
+           MOVE WS-PAGE-NO      TO CKPT-PAGE-NO
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      ******************************************************************
+      * Resets CUSTOMER.CKPT to its blank, no-restart-needed state once
+      * a run makes it all the way to the end of the file.
+      ******************************************************************
+       025-CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-CUST-NO
+           MOVE ZERO   TO CKPT-READ-COUNT
+           MOVE ZERO   TO CKPT-WRITTEN-COUNT
+           MOVE ZERO   TO CKPT-REJECT-COUNT
+           MOVE ZERO   TO CKPT-GRAND-TOTAL
+           MOVE ZERO   TO CKPT-PAGE-NO
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
        100-READ-CUSTOMER-FILE.
-      ******************************************************************	   
+      ******************************************************************
       * DO_9: (a) READ a customer record from the input file
-      *       (b) AT end of file, move 'Y' to EOF 
-      ****************************************************************** 
-           READ  IN-CUSTOMER-FILE
-               AT END 
+      *       (b) AT end of file, move 'Y' to EOF
+      ******************************************************************
+           READ  SORTED-CUSTOMER-FILE
+               AT END
                   MOVE 'Y' TO EOF
-               NOT AT END           
-                  PERFORM 200-WRITE-CUSTOMER-REPORT
+               NOT AT END
+                  IF WS-SKIP-MODE = "Y"
+                      ADD 1 TO WS-SKIP-READ-COUNT
+      ******************************************************************
+      * Review fix: a skipped record was already written to the report
+      * in the run that abended, but WS-SEEN-TABLE itself is rebuilt
+      * from scratch every run (000-MAIN blanks it unconditionally), so
+      * it must still be replayed through 205-CHECK-DUPLICATE here or
+      * a duplicate IN-CUST-NO split across the checkpoint boundary
+      * would never be detected on a resumed run.
+      ******************************************************************
+                      PERFORM 205-CHECK-DUPLICATE
+                      IF WS-SKIP-READ-COUNT >= WS-READ-COUNT
+                          MOVE "N" TO WS-SKIP-MODE
+                      END-IF
+                  ELSE
+                      ADD 1 TO WS-READ-COUNT
+                      IF SORTED-CUST-PURCHASE IS NUMERIC
+                         AND SORTED-CUST-PURCHASE > ZERO
+                          PERFORM 200-WRITE-CUSTOMER-REPORT
+                      ELSE
+                          PERFORM 195-WRITE-CUSTOMER-EXCEPTION
+                      END-IF
+                      IF FUNCTION MOD(WS-READ-COUNT WS-CKPT-INTERVAL)
+                              = 0
+                          PERFORM 020-WRITE-CHECKPOINT
+                      END-IF
+                  END-IF
            END-READ.
+      ******************************************************************
+      * Writes a record failing the purchase-amount sanity check
+      * (non-numeric, zero, or negative) to the exception file.
+      ******************************************************************
+       195-WRITE-CUSTOMER-EXCEPTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SORTED-CUST-NO TO ERR-CUST-NO
+           MOVE SORTED-CUST-PURCHASE TO ERR-CUST-PURCHASE
+           WRITE ERR-CUST-REC
+           PERFORM 196-LOG-EXCEPTION.
+
+      ******************************************************************
+      * Appends the same rejection to the shared EXCEPTIONS.LOG that
+      * every report program writes to.
+      ******************************************************************
+       196-LOG-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE "LAB3"          TO EXC-SOURCE-PROGRAM
+           MOVE SORTED-CUST-NO  TO EXC-RECORD-KEY
+           MOVE "BADAMT"        TO EXC-REASON-CODE
+           MOVE WS-MONTH        TO EXC-MONTH
+           MOVE WS-DAY          TO EXC-DAY
+           MOVE WS-YEAR         TO EXC-YEAR
+           OPEN EXTEND EXCEPTIONS-FILE
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
        200-WRITE-CUSTOMER-REPORT.
-           MOVE IN-CUST-NO TO WS-CUST-NO
-           MOVE IN-CUST-NAME TO WS-CUST-NAME
-           MOVE IN-CUST-PURCHASE TO WS-CUST-PURCHASE
-      ******************************************************************	   
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 050-PRINT-TITLES
+           END-IF
+           MOVE SORTED-CUST-NO TO WS-CUST-NO
+           MOVE SORTED-CUST-NAME TO WS-CUST-NAME
+           MOVE SORTED-CUST-PURCHASE TO WS-CUST-PURCHASE
+           ADD 1 TO WS-RECORD-COUNT
+           ADD SORTED-CUST-PURCHASE TO WS-GRAND-TOTAL
+           PERFORM 205-CHECK-DUPLICATE
+      ******************************************************************
       * DO_10: WRITE a customer record to the output file.
-      *        Skip a line before writing the record. 
-      ******************************************************************	   
+      *        Skip a line before writing the record.
+      ******************************************************************
            WRITE OUT-CUST-REC FROM RECORD-DETAILS
                               AFTER ADVANCING 2 LINES
-                 
\ No newline at end of file
+           ADD 1 TO WS-LINE-COUNT
+           PERFORM 202-WRITE-CSV-DETAIL.
+      ******************************************************************
+      * Writes the same detail record to CUSTOMER.CSV, comma-delimited,
+      * for pulling the report into a spreadsheet.
+      ******************************************************************
+       202-WRITE-CSV-DETAIL.
+           MOVE SORTED-CUST-PURCHASE TO WS-CSV-PURCHASE
+           MOVE SPACES TO WS-CSV-LINE
+           STRING SORTED-CUST-NO   DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  FUNCTION TRIM(SORTED-CUST-NAME) DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-PURCHASE  DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-REC
+           WRITE CSV-REC.
+      ******************************************************************
+      * Writes the trailer line (record count and grand total) after
+      * every detail line has been printed.
+      ******************************************************************
+       210-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT TO TR-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL  TO TR-GRAND-TOTAL
+           WRITE OUT-CUST-REC FROM TRAILER-LINE
+                              AFTER ADVANCING 2 LINES
+           MOVE WS-RECORD-COUNT TO CT-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL  TO CT-GRAND-TOTAL
+           WRITE CUSTOMER-TOTALS-REC.
+      ******************************************************************
+      * Checks the customer number just read against every customer
+      * number already reported on. A repeat is recorded to the
+      * duplicates list for the trailing DUPLICATES section; the
+      * customer number is always added to the seen table.
+      ******************************************************************
+       205-CHECK-DUPLICATE.
+           SET WS-SEEN-IDX TO 1
+           SEARCH WS-SEEN-ENTRY
+               AT END
+                   ADD 1 TO WS-SEEN-COUNT
+                   SET WS-SEEN-IDX TO WS-SEEN-COUNT
+                   MOVE SORTED-CUST-NO TO WS-SEEN-CUST-NO (WS-SEEN-IDX)
+               WHEN WS-SEEN-CUST-NO (WS-SEEN-IDX) = SORTED-CUST-NO
+                   ADD 1 TO WS-DUP-COUNT
+                   MOVE SORTED-CUST-NO TO WS-DUP-CUST-NO (WS-DUP-COUNT)
+           END-SEARCH.
+      ******************************************************************
+      * Prints the input/output record-count reconciliation line so a
+      * run can be confirmed to have dropped nothing mid-file.
+      ******************************************************************
+       230-WRITE-CONTROL-LINE.
+           MOVE WS-READ-COUNT    TO CL-READ-COUNT
+           MOVE WS-RECORD-COUNT  TO CL-WRITTEN-COUNT
+           MOVE WS-REJECT-COUNT  TO CL-REJECT-COUNT
+           WRITE OUT-CUST-REC FROM CONTROL-LINE
+                              AFTER ADVANCING 2 LINES.
+      ******************************************************************
+      * Prints the DUPLICATES section listing every customer number
+      * that appeared on more than one input record.
+      ******************************************************************
+       220-WRITE-DUPLICATES-SECTION.
+           WRITE OUT-CUST-REC FROM DUPLICATES-HEADING
+                              AFTER ADVANCING 2 LINES
+           PERFORM VARYING WS-PRINT-IDX FROM 1 BY 1
+                   UNTIL WS-PRINT-IDX > WS-DUP-COUNT
+               MOVE WS-DUP-CUST-NO (WS-PRINT-IDX) TO DUP-CUST-NO
+               WRITE OUT-CUST-REC FROM DUP-DETAIL-LINE
+                                  AFTER ADVANCING 1 LINES
+           END-PERFORM.
+ 
\ No newline at end of file
