@@ -1,93 +1,439 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Lab7.
-      * DO_1: Complete the following information.   
-       AUTHOR.  
-       DATE-WRITTEN. 
+      * DO_1: Complete the following information.
+       AUTHOR. Chase Knapp.
+       DATE-WRITTEN. 4/1/2015
       ******************************************************************
-      * Purpose:	  
-      *     Learn  
+      * Purpose:
+      *     Learn
       *       1. How to use OCCURS to define arrays and tables
       *       2. How to use PERFORM VARYING with subscript/index
       *       3. How to use SEARCH to look up a table
       * Input:
       *     1. lab7.dat
-      *     2. Prompt the user to enter a 2-character department code
+      *     2. taxrate.dat
+      *     3. Prompt the user to enter a 2-character department code
       * Output:
-      *     1. Display tax rate table (compile-time table)
+      *     1. Display tax rate table (runtime table, loaded from
+      *        taxrate.dat)
       *     2. Display department code table (runtime table)
       *     3. Display the department name after the user entered
       *        a department code.
-      ******************************************************************  
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DEPT-TABLE ASSIGN TO "lab7.dat"
-               ORGANIZATION IS LINE SEQUENTIAL. 
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Tax rates used to be a compile-time TAX-TABLE. They are now
+      * kept in LAB7TAX.DAT so rates can be changed without a
+      * recompile.
+      ******************************************************************
+      * Review fix: this used to share the bare TAXRATE.DAT filename
+      * with Lab2/Lab2.cbl's TAXRATE-FILE, which has a completely
+      * different record layout (TR-TAX-RATE PIC 9V999 only, vs this
+      * program's TAX-IN-BRACKET/TAX-IN-RATE pair). DailyDriver runs
+      * multiple programs out of the same working directory, so that
+      * collision was real, not theoretical -- each program's own
+      * filename avoids it.
+      ******************************************************************
+           SELECT TAX-FILE ASSIGN TO "LAB7TAX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Unrecognized department code lookups are logged here so we can
+      * see which codes need to be added to lab7.dat.
+      ******************************************************************
+           SELECT LOOKUP-LOG-FILE ASSIGN TO "DEPTLOOKUP.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 45 (added): each office now keeps its own department
+      * list; these are merged into WS-DEPT-TABLE alongside lab7.dat.
+      ******************************************************************
+           SELECT SITE2-DEPT-TABLE ASSIGN TO "LAB7SITE2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SITE3-DEPT-TABLE ASSIGN TO "LAB7SITE3.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
        FD  DEPT-TABLE.
        01  DEPT-REC.
            05  D-CODE   PIC X(2).
            05  D-NAME   PIC X(10).
+      ******************************************************************
+      * Question 45 (added): site department files, same layout as
+      * DEPT-REC.
+      ******************************************************************
+       FD  SITE2-DEPT-TABLE.
+       01  SITE2-DEPT-REC.
+           05  S2-D-CODE   PIC X(2).
+           05  S2-D-NAME   PIC X(10).
+       FD  SITE3-DEPT-TABLE.
+       01  SITE3-DEPT-REC.
+           05  S3-D-CODE   PIC X(2).
+           05  S3-D-NAME   PIC X(10).
+       FD  TAX-FILE.
+       01  TAX-REC.
+           05  TAX-IN-BRACKET  PIC 9(6).
+           05  TAX-IN-RATE     PIC 999.
+       FD  LOOKUP-LOG-FILE.
+       01  LOG-REC              PIC X(80).
        WORKING-STORAGE SECTION.
-      ******************************************************************	   
+       77  DEPT-EOF             PIC X     VALUE "N".
+       77  TAX-EOF              PIC X     VALUE "N".
+      ******************************************************************
+      * Question 45 (added): EOF switches for the two site dept files
+      * merged into WS-DEPT-TABLE.
+      ******************************************************************
+       77  SITE2-EOF            PIC X     VALUE "N".
+       77  SITE3-EOF            PIC X     VALUE "N".
+       77  WS-MERGE-CODE        PIC X(2).
+       77  WS-MERGE-NAME        PIC X(10).
+      ******************************************************************
+      * Question 46 (added): reverse lookup by department-name
+      * fragment -- WS-FRAG-LEN/WS-FRAG-POS drive a substring scan
+      * since D-NAME entries are only 10 characters and SEARCH alone
+      * can't do a partial-text match.
+      ******************************************************************
+       77  WS-LOOKUP-DIRECTION  PIC X.
+       77  WS-NAME-FRAGMENT     PIC X(10).
+       77  WS-FRAG-LEN          PIC 99.
+       77  WS-FRAG-POS          PIC 99.
+       77  WS-NAME-FOUND        PIC X     VALUE "N".
+       77  WS-CODE              PIC X(2).
+       77  WS-MAINT-ANSWER      PIC X     VALUE "N".
+       77  WS-MAINT-ACTION      PIC X.
+       77  WS-MAINT-NAME        PIC X(10).
+       01  WS-LOG-DATE.
+           05  WS-LOG-YEAR      PIC 9(4).
+           05  WS-LOG-MONTH     PIC 99.
+           05  WS-LOG-DAY       PIC 99.
+           05  WS-LOG-HOUR      PIC 99.
+           05  WS-LOG-MINUTE    PIC 99.
+           05  WS-LOG-SECOND    PIC 99.
+       01  LOG-DETAIL-LINE.
+           05  FILLER           PIC X(6)  VALUE "CODE: ".
+           05  LOG-CODE         PIC X(2).
+           05  FILLER           PIC X(4)  VALUE SPACES.
+           05  FILLER           PIC X(11) VALUE "NOT FOUND @".
+           05  FILLER           PIC X     VALUE SPACES.
+           05  LOG-MM           PIC 99.
+           05  FILLER           PIC X     VALUE "/".
+           05  LOG-DD           PIC 99.
+           05  FILLER           PIC X     VALUE "/".
+           05  LOG-YYYY         PIC 9(4).
+           05  FILLER           PIC X     VALUE SPACES.
+           05  LOG-HH           PIC 99.
+           05  FILLER           PIC X     VALUE ":".
+           05  LOG-MI           PIC 99.
+           05  FILLER           PIC X     VALUE ":".
+           05  LOG-SS           PIC 99.
+      ******************************************************************
+      * Question 45 (added): collision line for two sites picking the
+      * same D-CODE with different D-NAME values.
+      ******************************************************************
+       01  COLLISION-DETAIL-LINE.
+           05  FILLER           PIC X(6)  VALUE "CODE: ".
+           05  COLL-CODE        PIC X(2).
+           05  FILLER           PIC X(11) VALUE " CONFLICT: ".
+           05  COLL-KEPT-NAME   PIC X(10).
+           05  FILLER           PIC X(5)  VALUE " VS: ".
+           05  COLL-SITE-NAME   PIC X(10).
+      ******************************************************************
       * DO_2: Define the compile-time table and a SUBSCRIPT for
-      *       accessing the table	  
+      *       accessing the table
       ******************************************************************
-      01  TAX-TABLE. 
-	   
-
-      ******************************************************************	   
-      * DO_3: Define the runtime table with an INDEX for accesing 
+       01  WS-TAX-TABLE.
+           05  WS-TAX-COUNT     PIC 9(3)  VALUE ZERO.
+           05  TAX-ENTRY        OCCURS 1 TO 20 TIMES
+                                DEPENDING ON WS-TAX-COUNT
+                                INDEXED BY TAX-SUB.
+               10  TAX-BRACKET  PIC 9(6).
+               10  TAX-RATE     PIC 999.
+      ******************************************************************
+      * DO_3: Define the runtime table with an INDEX for accesing
       *       the table.
-      ******************************************************************			   
+      ******************************************************************
        01  WS-DEPT-TABLE.
-            
-			
-			
+           05  WS-DEPT-COUNT    PIC 9(3)  VALUE ZERO.
+           05  WS-DEPT-REC      OCCURS 1 TO 500 TIMES
+                                DEPENDING ON WS-DEPT-COUNT
+                                INDEXED BY WS-DEPT-IDX.
+               10  WS-D-CODE    PIC X(2).
+               10  WS-D-NAME    PIC X(10).
        PROCEDURE DIVISION.
        000-MAIN.
-           PERFORM 100-COMPILE-TIME-TABLE.
+           DISPLAY 'MAINTAIN THE DEPARTMENT TABLE FIRST? (Y/N)'
+           ACCEPT WS-MAINT-ANSWER
+           IF WS-MAINT-ANSWER = 'Y'
+               PERFORM 240-MAINTAIN-DEPT-TABLE
+           END-IF
+           PERFORM 100-LOAD-TAX-TABLE.
            OPEN INPUT DEPT-TABLE
-           PERFORM 200-RUN-TIME-TABLE.
+           PERFORM 200-RUN-TIME-TABLE
            CLOSE DEPT-TABLE
            STOP RUN.
-      ******************************************************************	   
+      ******************************************************************
       * DO_4: Use PERFORM VARYING with the SUBSCRIPT to DISPLAY the
       *       compile-time table.
-      ******************************************************************		   
-       100-COMPILE-TIME-TABLE.    
-      
-       
+      ******************************************************************
+       100-LOAD-TAX-TABLE.
+           OPEN INPUT TAX-FILE
+           PERFORM UNTIL TAX-EOF = "Y"
+               READ TAX-FILE
+                   AT END
+                       MOVE "Y" TO TAX-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TAX-COUNT
+                       SET TAX-SUB TO WS-TAX-COUNT
+                       MOVE TAX-IN-BRACKET TO TAX-BRACKET (TAX-SUB)
+                       MOVE TAX-IN-RATE    TO TAX-RATE (TAX-SUB)
+               END-READ
+           END-PERFORM
+           CLOSE TAX-FILE
+           PERFORM VARYING TAX-SUB FROM 1 BY 1
+                   UNTIL TAX-SUB > WS-TAX-COUNT
+               DISPLAY "BRACKET UP TO: " TAX-BRACKET (TAX-SUB)
+                       "  RATE: " TAX-RATE (TAX-SUB)
+           END-PERFORM.
        200-RUN-TIME-TABLE.
-           PERFORM 210-LOAD-DEPT-TABLE
+           PERFORM 215-LOAD-AND-MERGE-DEPT-TABLE
            PERFORM 220-DISPLAY-DEPT-TABLE
-           DISPLAY 'ENTER A DEPARTMENT CODE'
-           ACCEPT WS-CODE
-           PERFORM 230-LOOKUP-DEPT.
-      ******************************************************************	   
+      ******************************************************************
+      * Question 46 (added): let the operator search either by the
+      * 2-character code or by a department-name fragment.
+      ******************************************************************
+           DISPLAY 'LOOK UP BY CODE OR NAME? (C/N)'
+           ACCEPT WS-LOOKUP-DIRECTION
+           IF WS-LOOKUP-DIRECTION = "N"
+               DISPLAY 'ENTER PART OF A DEPARTMENT NAME'
+               ACCEPT WS-NAME-FRAGMENT
+               PERFORM 236-LOOKUP-DEPT-BY-NAME
+           ELSE
+               DISPLAY 'ENTER A DEPARTMENT CODE'
+               ACCEPT WS-CODE
+               PERFORM 230-LOOKUP-DEPT
+           END-IF.
+      ******************************************************************
       * DO_5: Use PERFORM VARYING with the INDEX to LOAD the runtime
-      *       table.	  
-      ******************************************************************	 	   
+      *       table.
+      ******************************************************************
        210-LOAD-DEPT-TABLE.
-            
-			
-			
-      ******************************************************************	   
-      * DO_6: Use PERFORM VARYING with the INDEX to DISPLAY the table 
-      ******************************************************************	 		
+           MOVE "N" TO DEPT-EOF
+           MOVE ZERO TO WS-DEPT-COUNT
+           PERFORM UNTIL DEPT-EOF = "Y"
+               READ DEPT-TABLE
+                   AT END
+                       MOVE "Y" TO DEPT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-DEPT-COUNT
+                       SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                       MOVE D-CODE TO WS-D-CODE (WS-DEPT-IDX)
+                       MOVE D-NAME TO WS-D-NAME (WS-DEPT-IDX)
+               END-READ
+           END-PERFORM.
+      ******************************************************************
+      * Question 45 (added): merge in each site's own department file
+      * on top of a freshly loaded lab7.dat table. Kept separate from
+      * 210-LOAD-DEPT-TABLE so 240-MAINTAIN-DEPT-TABLE can load the
+      * table for a maintenance save without the site rows getting
+      * baked permanently into lab7.dat by 250-REWRITE-DEPT-FILE.
+      ******************************************************************
+       215-LOAD-AND-MERGE-DEPT-TABLE.
+           PERFORM 210-LOAD-DEPT-TABLE
+           PERFORM 211-MERGE-SITE2-DEPTS
+           PERFORM 211-MERGE-SITE3-DEPTS.
+      ******************************************************************
+      * Question 45 (added): reads LAB7SITE2.DAT, adding any new
+      * D-CODE to WS-DEPT-TABLE and flagging (not overwriting) any
+      * D-CODE already present under a different D-NAME.
+      ******************************************************************
+       211-MERGE-SITE2-DEPTS.
+           MOVE "N" TO SITE2-EOF
+           OPEN INPUT SITE2-DEPT-TABLE
+           PERFORM UNTIL SITE2-EOF = "Y"
+               READ SITE2-DEPT-TABLE
+                   AT END
+                       MOVE "Y" TO SITE2-EOF
+                   NOT AT END
+                       MOVE S2-D-CODE TO WS-MERGE-CODE
+                       MOVE S2-D-NAME TO WS-MERGE-NAME
+                       PERFORM 212-MERGE-ONE-DEPT
+               END-READ
+           END-PERFORM
+           CLOSE SITE2-DEPT-TABLE.
+      ******************************************************************
+      * Question 45 (added): reads LAB7SITE3.DAT the same way.
+      ******************************************************************
+       211-MERGE-SITE3-DEPTS.
+           MOVE "N" TO SITE3-EOF
+           OPEN INPUT SITE3-DEPT-TABLE
+           PERFORM UNTIL SITE3-EOF = "Y"
+               READ SITE3-DEPT-TABLE
+                   AT END
+                       MOVE "Y" TO SITE3-EOF
+                   NOT AT END
+                       MOVE S3-D-CODE TO WS-MERGE-CODE
+                       MOVE S3-D-NAME TO WS-MERGE-NAME
+                       PERFORM 212-MERGE-ONE-DEPT
+               END-READ
+           END-PERFORM
+           CLOSE SITE3-DEPT-TABLE.
+      ******************************************************************
+      * Question 45 (added): merges one WS-MERGE-CODE/WS-MERGE-NAME
+      * site entry into WS-DEPT-TABLE, following the same
+      * add-if-not-found/update-if-found SEARCH idiom as
+      * 241-ADD-OR-UPDATE-DEPT. A D-CODE already in the table under a
+      * different D-NAME is flagged to DEPTLOOKUP.LOG and left as-is
+      * rather than silently overwritten.
+      ******************************************************************
+       212-MERGE-ONE-DEPT.
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-REC
+               AT END
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                   MOVE WS-MERGE-CODE TO WS-D-CODE (WS-DEPT-IDX)
+                   MOVE WS-MERGE-NAME TO WS-D-NAME (WS-DEPT-IDX)
+               WHEN WS-D-CODE (WS-DEPT-IDX) = WS-MERGE-CODE
+                   IF WS-D-NAME (WS-DEPT-IDX) NOT = WS-MERGE-NAME
+                       PERFORM 213-LOG-DEPT-COLLISION
+                   END-IF
+           END-SEARCH.
+      ******************************************************************
+      * Question 45 (added): appends a D-CODE conflict between two
+      * sites to DEPTLOOKUP.LOG.
+      ******************************************************************
+       213-LOG-DEPT-COLLISION.
+           OPEN EXTEND LOOKUP-LOG-FILE
+           MOVE WS-MERGE-CODE            TO COLL-CODE
+           MOVE WS-D-NAME (WS-DEPT-IDX)  TO COLL-KEPT-NAME
+           MOVE WS-MERGE-NAME            TO COLL-SITE-NAME
+           WRITE LOG-REC FROM COLLISION-DETAIL-LINE
+           CLOSE LOOKUP-LOG-FILE.
+      ******************************************************************
+      * DO_6: Use PERFORM VARYING with the INDEX to DISPLAY the table
+      ******************************************************************
        220-DISPLAY-DEPT-TABLE.
-           PERFORM VARYING    
-               DISPLAY  
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               DISPLAY WS-D-CODE (WS-DEPT-IDX) "  "
+                       WS-D-NAME (WS-DEPT-IDX)
            END-PERFORM.
-      ******************************************************************	   
+      ******************************************************************
       * DO_7: Use a SEARCH statement with the INDEX to look up the
       *       department table and find the appropriate department name
-      ******************************************************************	 	   
+      ******************************************************************
        230-LOOKUP-DEPT.
-            
-           SEARCH WS-DEPT-REC 
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-REC
+               AT END
+                   DISPLAY "DEPARTMENT CODE NOT FOUND"
+                   PERFORM 235-LOG-LOOKUP-FAILURE
+               WHEN WS-D-CODE (WS-DEPT-IDX) = WS-CODE
+                   DISPLAY "DEPARTMENT NAME: " WS-D-NAME (WS-DEPT-IDX)
+           END-SEARCH.
+      ******************************************************************
+      * Appends the unrecognized code and a timestamp to
+      * DEPTLOOKUP.LOG so we can see which codes are missing from
+      * lab7.dat.
+      ******************************************************************
+       235-LOG-LOOKUP-FAILURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-DATE
+           OPEN EXTEND LOOKUP-LOG-FILE
+           MOVE WS-CODE       TO LOG-CODE
+           MOVE WS-LOG-MONTH  TO LOG-MM
+           MOVE WS-LOG-DAY    TO LOG-DD
+           MOVE WS-LOG-YEAR   TO LOG-YYYY
+           MOVE WS-LOG-HOUR   TO LOG-HH
+           MOVE WS-LOG-MINUTE TO LOG-MI
+           MOVE WS-LOG-SECOND TO LOG-SS
+           WRITE LOG-REC FROM LOG-DETAIL-LINE
+           CLOSE LOOKUP-LOG-FILE.
+      ******************************************************************
+      * Question 46 (added): reverse lookup -- scans every WS-D-NAME
+      * entry for WS-NAME-FRAGMENT anywhere in it and displays every
+      * D-CODE/D-NAME row that matches, since a name fragment can
+      * legitimately match more than one department.
+      ******************************************************************
+       236-LOOKUP-DEPT-BY-NAME.
+           MOVE "N" TO WS-NAME-FOUND
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-FRAGMENT))
+               TO WS-FRAG-LEN
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               PERFORM VARYING WS-FRAG-POS FROM 1 BY 1
+                       UNTIL WS-FRAG-POS > (11 - WS-FRAG-LEN)
+                   IF WS-D-NAME (WS-DEPT-IDX)
+                           (WS-FRAG-POS:WS-FRAG-LEN)
+                       = WS-NAME-FRAGMENT (1:WS-FRAG-LEN)
+                       DISPLAY "CODE: " WS-D-CODE (WS-DEPT-IDX)
+                               "  NAME: " WS-D-NAME (WS-DEPT-IDX)
+                       MOVE "Y" TO WS-NAME-FOUND
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF WS-NAME-FOUND = "N"
+               DISPLAY "NO DEPARTMENT NAME MATCHES: " WS-NAME-FRAGMENT
+           END-IF.
+      ******************************************************************
+      * Lets the operator add a new department or fix an existing
+      * D-NAME (or remove a department) in lab7.dat before the table
+      * is reloaded for lookups.
+      ******************************************************************
+       240-MAINTAIN-DEPT-TABLE.
+           OPEN INPUT DEPT-TABLE
+           PERFORM 210-LOAD-DEPT-TABLE
+           CLOSE DEPT-TABLE
+           DISPLAY 'ENTER ACTION: A-ADD/CHANGE   D-DELETE'
+           ACCEPT WS-MAINT-ACTION
+           DISPLAY 'ENTER DEPARTMENT CODE'
+           ACCEPT WS-CODE
+           EVALUATE WS-MAINT-ACTION
+               WHEN "A"
+                   DISPLAY 'ENTER DEPARTMENT NAME'
+                   ACCEPT WS-MAINT-NAME
+                   PERFORM 241-ADD-OR-UPDATE-DEPT
+               WHEN "D"
+                   PERFORM 243-DELETE-DEPT
+               WHEN OTHER
+                   DISPLAY 'INVALID ACTION - NO CHANGE MADE'
+           END-EVALUATE
+           PERFORM 250-REWRITE-DEPT-FILE.
+       241-ADD-OR-UPDATE-DEPT.
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-REC
+               AT END
+                   ADD 1 TO WS-DEPT-COUNT
+                   SET WS-DEPT-IDX TO WS-DEPT-COUNT
+                   MOVE WS-CODE       TO WS-D-CODE (WS-DEPT-IDX)
+                   MOVE WS-MAINT-NAME TO WS-D-NAME (WS-DEPT-IDX)
+               WHEN WS-D-CODE (WS-DEPT-IDX) = WS-CODE
+                   MOVE WS-MAINT-NAME TO WS-D-NAME (WS-DEPT-IDX)
+           END-SEARCH.
+       243-DELETE-DEPT.
+           SET WS-DEPT-IDX TO 1
+           SEARCH WS-DEPT-REC
                AT END
-                    
-               WHEN  
-                    
-           END-SEARCH.
\ No newline at end of file
+                   DISPLAY 'DEPARTMENT CODE NOT FOUND - NO CHANGE MADE'
+               WHEN WS-D-CODE (WS-DEPT-IDX) = WS-CODE
+                   PERFORM 244-SHIFT-DEPT-ENTRIES-DOWN
+                   SUBTRACT 1 FROM WS-DEPT-COUNT
+           END-SEARCH.
+       244-SHIFT-DEPT-ENTRIES-DOWN.
+           PERFORM VARYING WS-DEPT-IDX FROM WS-DEPT-IDX BY 1
+                   UNTIL WS-DEPT-IDX >= WS-DEPT-COUNT
+               MOVE WS-D-CODE (WS-DEPT-IDX + 1)
+                    TO WS-D-CODE (WS-DEPT-IDX)
+               MOVE WS-D-NAME (WS-DEPT-IDX + 1)
+                    TO WS-D-NAME (WS-DEPT-IDX)
+           END-PERFORM.
+       250-REWRITE-DEPT-FILE.
+           OPEN OUTPUT DEPT-TABLE
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-D-CODE (WS-DEPT-IDX) TO D-CODE
+               MOVE WS-D-NAME (WS-DEPT-IDX) TO D-NAME
+               WRITE DEPT-REC
+           END-PERFORM
+           CLOSE DEPT-TABLE.
