@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MonthEnd.
+       AUTHOR. CHASE KNAPP.
+      ******************************************************************
+      * Purpose:
+      *     Question 39: combine Lab3's customer purchase totals and
+      *     Program2ChaseKnapp's payroll totals into one MONTHEND.RPT
+      *     for the month-end close packet, instead of opening
+      *     CUSTOMER.RPT and employee.rpt side by side and copying the
+      *     trailer figures by hand. Reads the small machine-readable
+      *     CUSTOMER.TOT/PAYROLL.TOT totals files those two programs
+      *     now write alongside their printed trailer lines.
+      * Input:
+      *     CUSTOMER.TOT, PAYROLL.TOT
+      * Output:
+      *     MONTHEND.RPT
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  CUSTOMER-TOTALS-FILE
+               ASSIGN TO "CUSTOMER.TOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-TOT-STATUS.
+           SELECT  PAYROLL-TOTALS-FILE
+               ASSIGN TO "PAYROLL.TOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-TOT-STATUS.
+           SELECT  MONTHEND-FILE
+               ASSIGN TO "MONTHEND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-TOTALS-FILE.
+       01  CUSTOMER-TOTALS-REC.
+           05  CT-RECORD-COUNT       PIC 9(7).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  CT-GRAND-TOTAL        PIC 9(9)V99.
+       FD  PAYROLL-TOTALS-FILE.
+       01  PAYROLL-TOTALS-REC.
+           05  PT-TOTAL-SALARY       PIC 9(9).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  PT-TOTAL-INCREASE     PIC 9(9)V99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  PT-TOTAL-FINAL        PIC 9(8)V99.
+       FD  MONTHEND-FILE.
+       01  MONTHEND-REC              PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WS-CUST-TOT-STATUS        PIC XX.
+       77  WS-PAYROLL-TOT-STATUS     PIC XX.
+       01  MONTHEND-TITLE.
+           05  FILLER                PIC X(28)  VALUE SPACES.
+           05  FILLER                PIC X(24)  VALUE
+                                      "MONTH-END SUMMARY REPORT".
+           05  FILLER                PIC X(28)  VALUE SPACES.
+       01  CUSTOMER-TOTALS-LINE.
+           05  FILLER                PIC X(6)   VALUE SPACES.
+           05  FILLER                PIC X(24)  VALUE
+                                      "CUSTOMER PURCHASES READ:".
+      ******************************************************************
+      * Review fix: widened from PIC ZZZ,ZZ9 (6 positions) to match
+      * CT-RECORD-COUNT PIC 9(7) -- the narrower picture silently
+      * dropped the leading digit of a 7-digit count on MOVE.
+      ******************************************************************
+           05  ME-CUST-RECORD-COUNT  PIC ZZZZ,ZZ9.
+           05  FILLER                PIC X(5)   VALUE SPACES.
+           05  FILLER                PIC X(22)  VALUE
+                                      "TOTAL PURCHASE AMOUNT:".
+           05  ME-CUST-GRAND-TOTAL   PIC $ZZZ,ZZZ,ZZ9.99.
+       01  PAYROLL-TOTALS-LINE.
+           05  FILLER                PIC X(6)   VALUE SPACES.
+           05  FILLER                PIC X(24)  VALUE
+                                      "PAYROLL ANNUAL SALARIES:".
+           05  ME-PAYROLL-SALARY     PIC $$$,$$$,$$9.
+           05  FILLER                PIC X(5)   VALUE SPACES.
+           05  FILLER                PIC X(22)  VALUE
+                                      "TOTAL INCREASE AMOUNT:".
+      ******************************************************************
+      * Review fix: widened to 9 integer positions to match
+      * PT-TOTAL-INCREASE PIC 9(9)V99, and the sizing already used for
+      * ME-PAYROLL-SALARY/ME-PAYROLL-FINAL below -- the narrower
+      * picture silently dropped the leading digit of a 9-digit
+      * increase total on MOVE.
+      ******************************************************************
+           05  ME-PAYROLL-INCREASE   PIC $$$,$$$,$$9.99.
+       01  PAYROLL-FINAL-LINE.
+           05  FILLER                PIC X(6)   VALUE SPACES.
+           05  FILLER                PIC X(24)  VALUE
+                                      "PAYROLL FINAL SALARIES: ".
+           05  ME-PAYROLL-FINAL      PIC $$$,$$$,$$9.99.
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN OUTPUT MONTHEND-FILE
+           WRITE MONTHEND-REC FROM MONTHEND-TITLE
+           PERFORM 100-READ-CUSTOMER-TOTALS
+           PERFORM 200-READ-PAYROLL-TOTALS
+           CLOSE MONTHEND-FILE
+           DISPLAY "MONTHEND.RPT GENERATED!"
+           STOP RUN.
+      ******************************************************************
+      * Reads CUSTOMER.TOT (written by Lab3's 210-WRITE-TRAILER) and
+      * prints its figures. A missing file (report never run this
+      * month) is noted instead of stopping the whole summary.
+      ******************************************************************
+       100-READ-CUSTOMER-TOTALS.
+           OPEN INPUT CUSTOMER-TOTALS-FILE
+           IF WS-CUST-TOT-STATUS = "00"
+               READ CUSTOMER-TOTALS-FILE
+                   NOT AT END
+                       MOVE CT-RECORD-COUNT TO ME-CUST-RECORD-COUNT
+                       MOVE CT-GRAND-TOTAL  TO ME-CUST-GRAND-TOTAL
+                       WRITE MONTHEND-REC FROM CUSTOMER-TOTALS-LINE
+                           AFTER ADVANCING 2 LINES
+               END-READ
+               CLOSE CUSTOMER-TOTALS-FILE
+           ELSE
+               MOVE "CUSTOMER.TOT NOT FOUND - RUN LAB3 FIRST"
+                   TO MONTHEND-REC
+               WRITE MONTHEND-REC AFTER ADVANCING 2 LINES
+           END-IF.
+      ******************************************************************
+      * Reads PAYROLL.TOT (written by Program2ChaseKnapp's
+      * 500-TOTAL-LINE) and prints its figures. A missing file (payroll
+      * never run this month) is noted instead of stopping the whole
+      * summary.
+      ******************************************************************
+       200-READ-PAYROLL-TOTALS.
+           OPEN INPUT PAYROLL-TOTALS-FILE
+           IF WS-PAYROLL-TOT-STATUS = "00"
+               READ PAYROLL-TOTALS-FILE
+                   NOT AT END
+                       MOVE PT-TOTAL-SALARY   TO ME-PAYROLL-SALARY
+                       MOVE PT-TOTAL-INCREASE TO ME-PAYROLL-INCREASE
+                       WRITE MONTHEND-REC FROM PAYROLL-TOTALS-LINE
+                           AFTER ADVANCING 2 LINES
+                       MOVE PT-TOTAL-FINAL TO ME-PAYROLL-FINAL
+                       WRITE MONTHEND-REC FROM PAYROLL-FINAL-LINE
+                           AFTER ADVANCING 1 LINES
+               END-READ
+               CLOSE PAYROLL-TOTALS-FILE
+           ELSE
+               MOVE "PAYROLL.TOT NOT FOUND - RUN PAYROLL FIRST"
+                   TO MONTHEND-REC
+               WRITE MONTHEND-REC AFTER ADVANCING 2 LINES
+           END-IF.
