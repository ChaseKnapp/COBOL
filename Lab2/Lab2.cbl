@@ -1,91 +1,242 @@
        IDENTIFICATION DIVISION.
-      * DO_1: Complete the following items and the comment block. 
-       PROGRAM-ID.  Lab2 
-       AUTHOR.  Chase Knapp
-       DATE-WRITTEN.  2/3/2015
+      * DO_1: Complete the following items and the comment block.
+       PROGRAM-ID.  Lab2.
+       AUTHOR.  Chase Knapp.
+       DATE-WRITTEN.  2/3/2015.
       ******************************************************************
       * Purpose:
       *     Do calculations to determine total price for customers
-      *     order. 
+      *     order.
       * Input:
       *     1.  Pizza Flavor (what type bought)
       *     2.  Pizza Quantity (how many bought)
       *     3.  Pizza Price Per Unit (price for each pizza)
       * Output:
       *     Program does the computation and outputs total cost of
-      *     pizza with tax. 
-      *      
+      *     pizza with tax.
+      *
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * 
+      ******************************************************************
+      * Question 31 (added): batch order processing replaces the old
+      * single interactive ACCEPT-based order.
+      ******************************************************************
+           SELECT  ORDERS-FILE
+               ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  ORDERS-REPORT-FILE
+               ASSIGN TO "ORDERS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 32 (added): sales tax rate now comes from a small
+      * control file instead of being compiled into the source.
+      ******************************************************************
+           SELECT  TAXRATE-FILE
+               ASSIGN TO "TAXRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXRATE-STATUS.
        DATA DIVISION.
        FILE SECTION.
-      * 
+       FD  ORDERS-FILE.
+      ******************************************************************
+      * Question 33 (added): an order can now carry more than one
+      * flavor/quantity/price line, so the three fields become an
+      * OCCURS table (same style as the tables in Lab7) instead of a
+      * single non-repeating set of fields.
+      ******************************************************************
+       01  ORDER-REC.
+           05  OR-ITEM-COUNT     PIC 9.
+           05  OR-ITEM           OCCURS 1 TO 5 TIMES
+                                  DEPENDING ON OR-ITEM-COUNT
+                                  INDEXED BY OR-ITEM-IDX.
+               10  OR-FLAVOR     PIC X(10).
+               10  OR-UNIT-PRICE PIC 99V99.
+               10  OR-QUANTITY   PIC 9.
+       FD  ORDERS-REPORT-FILE.
+       01  ORDERS-REPORT-REC     PIC X(80).
+       FD  TAXRATE-FILE.
+       01  TAXRATE-REC.
+           05  TR-TAX-RATE       PIC 9V999.
        WORKING-STORAGE SECTION.
       * DO_2: Define a 77 level constant data item for the sales tax
       *       rate 5.5%. Use WS- as the prefix of the data name.
+      * Question 32 (added): kept as the fallback rate used when
+      * TAXRATE.DAT is missing (WS-TAXRATE-STATUS NOT = "00").
        77  WS-TAX-RATE           PIC 9V999    VALUE .055.
-	  
-      * DO_3: Define the input data items under the 01 group item.
-      *       Use IN- as the prefix of all data names. 
-       01  INPUT-ITEMS.
-           05  IN-FLAVOR         PIC X(10).
-           05  IN-UNIT-PRICE     PIC 99V99.
-           05  IN-QUANTITY       PIC 9.
+       77  WS-TAXRATE-STATUS     PIC XX.
       * DO_4: Define the output data items under the 01 group item.
       *       Use OUT- as the prefix of all data names
-	  *       All output are numeric edited items.   
-       01  OUTPUT-ITEMS.    
-           05  OUT-UNIT-PRICE    PIC $Z9.99. 
-		   05  OUT-AMOUNT        PIC $ZZ9.99.
+      *       All output are numeric edited items.
+       01  OUTPUT-ITEMS.
+      ******************************************************************
+      * Review fix: widened from PIC $ZZ9.99 (3 integer digits) -- up
+      * to 5 OR-ITEM lines can each run as high as 899.91, so a
+      * multi-item order's summed WS-AMOUNT can exceed 999 well before
+      * the item table fills, and this field silently truncated it.
+      ******************************************************************
+           05  OUT-AMOUNT        PIC $ZZZ9.99.
            05  OUT-SALES-TAX     PIC $Z9.99.
            05  OUT-SALES-TOTAL   PIC $ZZZ9.99.
-      * DO_5: Define other data items here if necessary.                 
+      * DO_5: Define other data items here if necessary.
        01  COMPUTATION-ITEMS.
-           05  WS-AMOUNT         PIC 999V999.
-           05  WS-SALES-TOTAL    PIC 999V99.     
+      ******************************************************************
+      * Review fix: WS-AMOUNT/WS-SALES-TOTAL widened from 3 to 4
+      * integer digits for the same reason as OUT-AMOUNT above -- req033
+      * sums up to 5 WS-ITEM-AMOUNT entries into WS-AMOUNT, and two
+      * items alone can already total over $999.
+      ******************************************************************
+           05  WS-AMOUNT         PIC 9999V999.
+           05  WS-SALES-TOTAL    PIC 9999V99.
            05  WS-SALES-TAX      PIC 9(4)V99.
-      *        
+      ******************************************************************
+      * Question 33 (added): per-item amount table and loop index,
+      * one entry per line in OR-ITEM, totaled into WS-AMOUNT before
+      * tax is applied once for the whole order.
+      ******************************************************************
+       01  WS-ITEM-AMOUNTS.
+           05  WS-ITEM-AMOUNT    PIC 999V99 OCCURS 5 TIMES.
+      ******************************************************************
+      * Question 31 (added): batch end-of-file switch and shift totals.
+      ******************************************************************
+       01  WS-SWITCHES.
+           05  ORDERS-EOF        PIC X        VALUE 'N'.
+       01  WS-SHIFT-TOTALS.
+           05  WS-TOTAL-PIZZAS   PIC 9(5)     VALUE ZERO.
+           05  WS-TOTAL-TAX      PIC 9(7)V99  VALUE ZERO.
+           05  WS-TOTAL-REVENUE  PIC 9(7)V99  VALUE ZERO.
+       01  RECEIPT-DETAIL-LINE.
+           05  FILLER            PIC X(17)   VALUE "FLAVOR CHOSEN:   ".
+           05  RC-FLAVOR         PIC X(10).
+           05  FILLER            PIC X(53)   VALUE SPACES.
+       01  RECEIPT-AMOUNT-LINE.
+           05  FILLER            PIC X(17)   VALUE SPACES.
+           05  RC-LABEL          PIC X(17).
+           05  RC-AMOUNT         PIC $ZZZ9.99.
+           05  FILLER            PIC X(43)   VALUE SPACES.
+       01  SHIFT-SUMMARY-LINE.
+           05  FILLER            PIC X(6)    VALUE SPACES.
+           05  FILLER            PIC X(15)   VALUE "PIZZAS SOLD:   ".
+           05  SM-TOTAL-PIZZAS   PIC ZZZZ9.
+           05  FILLER            PIC X(5)    VALUE SPACES.
+           05  FILLER            PIC X(11)   VALUE "TOTAL TAX: ".
+           05  SM-TOTAL-TAX      PIC $ZZ,ZZ9.99.
+           05  FILLER            PIC X(5)    VALUE SPACES.
+           05  FILLER            PIC X(15)   VALUE "TOTAL REVENUE: ".
+           05  SM-TOTAL-REVENUE  PIC $ZZ,ZZ9.99.
+      *
        PROCEDURE DIVISION.
-       000-PIZZA-CASHIER. 
+       000-PIZZA-CASHIER.
+           PERFORM 010-LOAD-TAX-RATE
+           OPEN INPUT ORDERS-FILE
+           OPEN OUTPUT ORDERS-REPORT-FILE
            PERFORM 100-INPUT-ORDER
-           PERFORM 200-COMPUTE-SALES-AMOUNT
-      * DO_6: PERFORM the 300 paragraph.     
-           PERFORM 300-DISPLAY-TRANSACTION 
+           PERFORM UNTIL ORDERS-EOF = 'Y'
+               PERFORM 200-COMPUTE-SALES-AMOUNT
+               PERFORM 300-DISPLAY-TRANSACTION
+               PERFORM 100-INPUT-ORDER
+           END-PERFORM
+           PERFORM 400-WRITE-SHIFT-SUMMARY
+           CLOSE ORDERS-FILE
+           CLOSE ORDERS-REPORT-FILE
            STOP RUN.
-      *     
-       100-INPUT-ORDER.  
-           DISPLAY 'ENTER PIZZA FLAVOR'  
-           ACCEPT IN-FLAVOR
-      * DO_7: Prompt and enter quantity and unit price.     
-           DISPLAY 'ENTER QUANTITY'    
-           ACCEPT IN-QUANTITY
-           DISPLAY 'ENTER UNIT PRICE'
-           ACCEPT IN-UNIT-PRICE.
-      *    
+      ******************************************************************
+      * Question 32 (added): reads the sales tax rate out of
+      * TAXRATE.DAT; if the file doesn't exist yet, the 77-level
+      * WS-TAX-RATE VALUE clause above is left as the fallback rate.
+      ******************************************************************
+       010-LOAD-TAX-RATE.
+           OPEN INPUT TAXRATE-FILE
+           IF WS-TAXRATE-STATUS = "00"
+               READ TAXRATE-FILE
+                   NOT AT END
+                       MOVE TR-TAX-RATE TO WS-TAX-RATE
+               END-READ
+               CLOSE TAXRATE-FILE
+           END-IF.
+      *
+       100-INPUT-ORDER.
+           READ ORDERS-FILE
+               AT END
+                   MOVE 'Y' TO ORDERS-EOF
+           END-READ.
+      *
+      ******************************************************************
+      * Question 33 (changed): loops over every item in the order,
+      * totaling each item's amount into WS-AMOUNT before sales tax
+      * and the order total are computed once for the whole order.
+      ******************************************************************
        200-COMPUTE-SALES-AMOUNT.
-           MOVE IN-UNIT-PRICE TO OUT-UNIT-PRICE          
-           COMPUTE WS-AMOUNT = IN-QUANTITY * IN-UNIT-PRICE
-           MOVE WS-AMOUNT TO OUT-AMOUNT 
+           MOVE ZERO TO WS-AMOUNT
+           PERFORM VARYING OR-ITEM-IDX FROM 1 BY 1
+                   UNTIL OR-ITEM-IDX > OR-ITEM-COUNT
+               COMPUTE WS-ITEM-AMOUNT (OR-ITEM-IDX) =
+                       OR-QUANTITY (OR-ITEM-IDX) *
+                       OR-UNIT-PRICE (OR-ITEM-IDX)
+               ADD WS-ITEM-AMOUNT (OR-ITEM-IDX) TO WS-AMOUNT
+               ADD OR-QUANTITY (OR-ITEM-IDX) TO WS-TOTAL-PIZZAS
+           END-PERFORM
+           MOVE WS-AMOUNT TO OUT-AMOUNT
       * DO_8: COMPUTE sales tax and transaction amount and
-      *       MOVE them to the output data items.	  
+      *       MOVE them to the output data items.
            COMPUTE WS-SALES-TAX = WS-AMOUNT * WS-TAX-RATE
            MOVE WS-SALES-TAX TO OUT-SALES-TAX
-           COMPUTE WS-SALES-TOTAL = WS-AMOUNT + WS-SALES-TAX   
-           MOVE WS-SALES-TOTAL TO OUT-SALES-TOTAL.     
+           COMPUTE WS-SALES-TOTAL = WS-AMOUNT + WS-SALES-TAX
+           MOVE WS-SALES-TOTAL TO OUT-SALES-TOTAL
+           ADD WS-SALES-TAX TO WS-TOTAL-TAX
+           ADD WS-SALES-TOTAL TO WS-TOTAL-REVENUE.
       *
-       300-DISPLAY-TRANSACTION.   
-           DISPLAY SPACE 
-           DISPLAY '-----------------------'
-           DISPLAY '  PIZZA SALES SUMMARY'
-           DISPLAY '-----------------------'
-      * DO_9: DISPLAY the rest of the data items.     
-           DISPLAY 'FLAVOR CHOSEN:   ' IN-FLAVOR
-           DISPLAY 'UNIT PRICE:      ' OUT-UNIT-PRICE
-           DISPLAY 'SALES AMOUNT:    ' OUT-AMOUNT
-           DISPLAY 'SALES TAX:       ' OUT-SALES-TAX
-           DISPLAY '-----------------------'
-           DISPLAY 'SALES TOTAL:    ' OUT-SALES-TOTAL.
\ No newline at end of file
+      ******************************************************************
+      * Question 33 (changed): prints one flavor/quantity/price/amount
+      * group per item in the order, then the order-level subtotal,
+      * tax and total lines as before.
+      ******************************************************************
+       300-DISPLAY-TRANSACTION.
+           MOVE SPACES TO ORDERS-REPORT-REC
+           WRITE ORDERS-REPORT-REC
+           MOVE '-----------------------' TO ORDERS-REPORT-REC
+           WRITE ORDERS-REPORT-REC
+           MOVE '  PIZZA SALES SUMMARY' TO ORDERS-REPORT-REC
+           WRITE ORDERS-REPORT-REC
+           MOVE '-----------------------' TO ORDERS-REPORT-REC
+           WRITE ORDERS-REPORT-REC
+           PERFORM VARYING OR-ITEM-IDX FROM 1 BY 1
+                   UNTIL OR-ITEM-IDX > OR-ITEM-COUNT
+               MOVE OR-FLAVOR (OR-ITEM-IDX) TO RC-FLAVOR
+               WRITE ORDERS-REPORT-REC FROM RECEIPT-DETAIL-LINE
+               MOVE 'QUANTITY:        ' TO RC-LABEL
+               MOVE OR-QUANTITY (OR-ITEM-IDX) TO RC-AMOUNT
+               WRITE ORDERS-REPORT-REC FROM RECEIPT-AMOUNT-LINE
+               MOVE 'UNIT PRICE:      ' TO RC-LABEL
+               MOVE OR-UNIT-PRICE (OR-ITEM-IDX) TO RC-AMOUNT
+               WRITE ORDERS-REPORT-REC FROM RECEIPT-AMOUNT-LINE
+               MOVE 'ITEM AMOUNT:     ' TO RC-LABEL
+               MOVE WS-ITEM-AMOUNT (OR-ITEM-IDX) TO RC-AMOUNT
+               WRITE ORDERS-REPORT-REC FROM RECEIPT-AMOUNT-LINE
+           END-PERFORM
+           MOVE '-----------------------' TO ORDERS-REPORT-REC
+           WRITE ORDERS-REPORT-REC
+           MOVE 'SALES AMOUNT:    ' TO RC-LABEL
+           MOVE OUT-AMOUNT TO RC-AMOUNT
+           WRITE ORDERS-REPORT-REC FROM RECEIPT-AMOUNT-LINE
+           MOVE 'SALES TAX:       ' TO RC-LABEL
+           MOVE OUT-SALES-TAX TO RC-AMOUNT
+           WRITE ORDERS-REPORT-REC FROM RECEIPT-AMOUNT-LINE
+           MOVE '-----------------------' TO ORDERS-REPORT-REC
+           WRITE ORDERS-REPORT-REC
+           MOVE 'SALES TOTAL:     ' TO RC-LABEL
+           MOVE OUT-SALES-TOTAL TO RC-AMOUNT
+           WRITE ORDERS-REPORT-REC FROM RECEIPT-AMOUNT-LINE.
+      ******************************************************************
+      * Question 31 (added): shift-end summary written after the last
+      * order's receipt.
+      ******************************************************************
+       400-WRITE-SHIFT-SUMMARY.
+           MOVE SPACES TO ORDERS-REPORT-REC
+           WRITE ORDERS-REPORT-REC
+           MOVE WS-TOTAL-PIZZAS TO SM-TOTAL-PIZZAS
+           MOVE WS-TOTAL-TAX TO SM-TOTAL-TAX
+           MOVE WS-TOTAL-REVENUE TO SM-TOTAL-REVENUE
+           WRITE ORDERS-REPORT-REC FROM SHIFT-SUMMARY-LINE.
