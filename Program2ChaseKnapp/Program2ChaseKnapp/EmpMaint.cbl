@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpMaint.
+       AUTHOR. CHASE KNAPP.
+      ******************************************************************
+      * Purpose:
+      *     Question 36: apply a single add/change/delete transaction
+      *     against employee.dat ahead of Program2ChaseKnapp's salary
+      *     increase run, instead of hand-editing the flat file.
+      *     Question 37: reject an add/change whose SSN already
+      *     belongs to a different employee number, so a duplicate SSN
+      *     can no longer slip through unnoticed.
+      * Input:
+      *     employee.dat
+      * Output:
+      *     employee.dat (rewritten with the transaction applied)
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  EMPLOYEE-FILE
+               ASSIGN TO "employee.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-REC.
+           05  EMP-NO                PIC X(5).
+           05  EMP-NAME              PIC X(20).
+           05  EMP-TERRITORY-NO      PIC XX.
+           05  EMP-OFFICE-NO         PIC XX.
+           05  EMP-SALARY            PIC 9(6).
+           05  EMP-SSN               PIC X(9).
+           05  EMP-NO-DEPENDENTS     PIC XX.
+           05  EMP-JOB-CODE          PIC XX.
+           05  EMP-UNUSED            PIC X(32).
+       WORKING-STORAGE SECTION.
+       77  EMP-EOF                   PIC X     VALUE "N".
+       77  WS-MAINT-ACTION           PIC X.
+       77  WS-MAINT-EMP-NO           PIC X(5).
+       77  WS-MAINT-NAME             PIC X(20).
+       77  WS-MAINT-TERR             PIC XX.
+      ******************************************************************
+      * Review fix: matches the office/job-code ranges Program2Chase-
+      * Knapp.cbl itself enforces via its REJECTS report (OFFICE-NO
+      * 88-levels FIRST-CODE..SEVENTH-CODE, IN-JOB-CODE 88-levels
+      * FIRST-NO..THIRD-NO) -- without this, a hand-entered add/change
+      * here reopens req036's exact hole at the point of entry.
+      ******************************************************************
+       77  WS-MAINT-OFFICE           PIC XX.
+           88  WS-OFFICE-VALID  VALUES "01" THRU "07".
+       77  WS-MAINT-SALARY           PIC 9(6).
+       77  WS-MAINT-SSN              PIC X(9).
+       77  WS-MAINT-DEPEND           PIC XX.
+       77  WS-MAINT-JOB              PIC XX.
+           88  WS-JOB-VALID     VALUES "01" THRU "03".
+       77  WS-DUP-SSN-FOUND          PIC X     VALUE "N".
+       01  WS-EMPLOYEE-TABLE.
+           05  WS-EMP-COUNT          PIC 9(4)  VALUE ZERO.
+           05  WS-EMP-ENTRY          OCCURS 1 TO 2000 TIMES
+                                     DEPENDING ON WS-EMP-COUNT
+                                     INDEXED BY WS-EMP-IDX.
+               10  WS-EMP-NO             PIC X(5).
+               10  WS-EMP-NAME           PIC X(20).
+               10  WS-EMP-TERRITORY-NO   PIC XX.
+               10  WS-EMP-OFFICE-NO      PIC XX.
+               10  WS-EMP-SALARY         PIC 9(6).
+               10  WS-EMP-SSN            PIC X(9).
+               10  WS-EMP-NO-DEPENDENTS  PIC XX.
+               10  WS-EMP-JOB-CODE       PIC XX.
+               10  WS-EMP-UNUSED         PIC X(32).
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 210-LOAD-EMPLOYEE-TABLE
+           DISPLAY 'ENTER ACTION: A-ADD/CHANGE   D-DELETE'
+           ACCEPT WS-MAINT-ACTION
+           DISPLAY 'ENTER EMPLOYEE NUMBER'
+           ACCEPT WS-MAINT-EMP-NO
+           EVALUATE WS-MAINT-ACTION
+               WHEN "A"
+                   DISPLAY 'ENTER EMPLOYEE NAME'
+                   ACCEPT WS-MAINT-NAME
+                   DISPLAY 'ENTER TERRITORY NO'
+                   ACCEPT WS-MAINT-TERR
+                   DISPLAY 'ENTER OFFICE NO'
+                   ACCEPT WS-MAINT-OFFICE
+                   PERFORM UNTIL WS-OFFICE-VALID
+                       DISPLAY 'INVALID OFFICE NO - MUST BE 01-07'
+                       DISPLAY 'PLEASE RE-ENTER'
+                       ACCEPT WS-MAINT-OFFICE
+                   END-PERFORM
+                   DISPLAY 'ENTER ANNUAL SALARY'
+                   ACCEPT WS-MAINT-SALARY
+                   DISPLAY 'ENTER SSN'
+                   ACCEPT WS-MAINT-SSN
+                   DISPLAY 'ENTER NO OF DEPENDENTS'
+                   ACCEPT WS-MAINT-DEPEND
+                   DISPLAY 'ENTER JOB CLASSIFICATION CODE'
+                   ACCEPT WS-MAINT-JOB
+                   PERFORM UNTIL WS-JOB-VALID
+                       DISPLAY 'INVALID JOB CODE - MUST BE 01-03'
+                       DISPLAY 'PLEASE RE-ENTER'
+                       ACCEPT WS-MAINT-JOB
+                   END-PERFORM
+                   PERFORM 220-VALIDATE-UNIQUE-SSN
+                   IF WS-DUP-SSN-FOUND = "N"
+                       PERFORM 241-ADD-OR-UPDATE-EMPLOYEE
+                   END-IF
+               WHEN "D"
+                   PERFORM 243-DELETE-EMPLOYEE
+               WHEN OTHER
+                   DISPLAY 'INVALID ACTION - NO CHANGE MADE'
+           END-EVALUATE
+           PERFORM 250-REWRITE-EMPLOYEE-FILE
+           STOP RUN.
+       210-LOAD-EMPLOYEE-TABLE.
+           MOVE "N" TO EMP-EOF
+           MOVE ZERO TO WS-EMP-COUNT
+           OPEN INPUT EMPLOYEE-FILE
+           PERFORM UNTIL EMP-EOF = "Y"
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "Y" TO EMP-EOF
+                   NOT AT END
+                       ADD 1 TO WS-EMP-COUNT
+                       SET WS-EMP-IDX TO WS-EMP-COUNT
+                       MOVE EMP-NO TO WS-EMP-NO (WS-EMP-IDX)
+                       MOVE EMP-NAME TO WS-EMP-NAME (WS-EMP-IDX)
+                       MOVE EMP-TERRITORY-NO TO
+                           WS-EMP-TERRITORY-NO (WS-EMP-IDX)
+                       MOVE EMP-OFFICE-NO TO
+                           WS-EMP-OFFICE-NO (WS-EMP-IDX)
+                       MOVE EMP-SALARY TO WS-EMP-SALARY (WS-EMP-IDX)
+                       MOVE EMP-SSN TO WS-EMP-SSN (WS-EMP-IDX)
+                       MOVE EMP-NO-DEPENDENTS TO
+                           WS-EMP-NO-DEPENDENTS (WS-EMP-IDX)
+                       MOVE EMP-JOB-CODE TO WS-EMP-JOB-CODE (WS-EMP-IDX)
+                       MOVE EMP-UNUSED TO WS-EMP-UNUSED (WS-EMP-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE.
+      ******************************************************************
+      * Question 37 (added): flags an SSN that already belongs to a
+      * different employee number before the add/change is applied.
+      ******************************************************************
+       220-VALIDATE-UNIQUE-SSN.
+           MOVE "N" TO WS-DUP-SSN-FOUND
+           PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-EMP-COUNT
+               IF WS-EMP-SSN (WS-EMP-IDX) = WS-MAINT-SSN
+                       AND WS-EMP-NO (WS-EMP-IDX) NOT = WS-MAINT-EMP-NO
+                   MOVE "Y" TO WS-DUP-SSN-FOUND
+                   DISPLAY "SSN " WS-MAINT-SSN
+                       " ALREADY BELONGS TO EMPLOYEE "
+                       WS-EMP-NO (WS-EMP-IDX)
+                       " - NO CHANGE MADE"
+               END-IF
+           END-PERFORM.
+       241-ADD-OR-UPDATE-EMPLOYEE.
+           SET WS-EMP-IDX TO 1
+           SEARCH WS-EMP-ENTRY
+               AT END
+                   ADD 1 TO WS-EMP-COUNT
+                   SET WS-EMP-IDX TO WS-EMP-COUNT
+                   PERFORM 242-STORE-EMPLOYEE-FIELDS
+               WHEN WS-EMP-NO (WS-EMP-IDX) = WS-MAINT-EMP-NO
+                   PERFORM 242-STORE-EMPLOYEE-FIELDS
+           END-SEARCH.
+       242-STORE-EMPLOYEE-FIELDS.
+           MOVE WS-MAINT-EMP-NO TO WS-EMP-NO (WS-EMP-IDX)
+           MOVE WS-MAINT-NAME TO WS-EMP-NAME (WS-EMP-IDX)
+           MOVE WS-MAINT-TERR TO WS-EMP-TERRITORY-NO (WS-EMP-IDX)
+           MOVE WS-MAINT-OFFICE TO WS-EMP-OFFICE-NO (WS-EMP-IDX)
+           MOVE WS-MAINT-SALARY TO WS-EMP-SALARY (WS-EMP-IDX)
+           MOVE WS-MAINT-SSN TO WS-EMP-SSN (WS-EMP-IDX)
+           MOVE WS-MAINT-DEPEND TO WS-EMP-NO-DEPENDENTS (WS-EMP-IDX)
+           MOVE WS-MAINT-JOB TO WS-EMP-JOB-CODE (WS-EMP-IDX)
+           MOVE SPACES TO WS-EMP-UNUSED (WS-EMP-IDX).
+       243-DELETE-EMPLOYEE.
+           SET WS-EMP-IDX TO 1
+           SEARCH WS-EMP-ENTRY
+               AT END
+                   DISPLAY 'EMPLOYEE NUMBER NOT FOUND - NO CHANGE MADE'
+               WHEN WS-EMP-NO (WS-EMP-IDX) = WS-MAINT-EMP-NO
+                   PERFORM 244-SHIFT-EMPLOYEE-ENTRIES-DOWN
+                   SUBTRACT 1 FROM WS-EMP-COUNT
+           END-SEARCH.
+       244-SHIFT-EMPLOYEE-ENTRIES-DOWN.
+           PERFORM VARYING WS-EMP-IDX FROM WS-EMP-IDX BY 1
+                   UNTIL WS-EMP-IDX >= WS-EMP-COUNT
+               MOVE WS-EMP-NO (WS-EMP-IDX + 1) TO WS-EMP-NO (WS-EMP-IDX)
+               MOVE WS-EMP-NAME (WS-EMP-IDX + 1)
+                    TO WS-EMP-NAME (WS-EMP-IDX)
+               MOVE WS-EMP-TERRITORY-NO (WS-EMP-IDX + 1)
+                    TO WS-EMP-TERRITORY-NO (WS-EMP-IDX)
+               MOVE WS-EMP-OFFICE-NO (WS-EMP-IDX + 1)
+                    TO WS-EMP-OFFICE-NO (WS-EMP-IDX)
+               MOVE WS-EMP-SALARY (WS-EMP-IDX + 1)
+                    TO WS-EMP-SALARY (WS-EMP-IDX)
+               MOVE WS-EMP-SSN (WS-EMP-IDX + 1)
+                    TO WS-EMP-SSN (WS-EMP-IDX)
+               MOVE WS-EMP-NO-DEPENDENTS (WS-EMP-IDX + 1)
+                    TO WS-EMP-NO-DEPENDENTS (WS-EMP-IDX)
+               MOVE WS-EMP-JOB-CODE (WS-EMP-IDX + 1)
+                    TO WS-EMP-JOB-CODE (WS-EMP-IDX)
+               MOVE WS-EMP-UNUSED (WS-EMP-IDX + 1)
+                    TO WS-EMP-UNUSED (WS-EMP-IDX)
+           END-PERFORM.
+       250-REWRITE-EMPLOYEE-FILE.
+           OPEN OUTPUT EMPLOYEE-FILE
+           PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-EMP-COUNT
+               MOVE WS-EMP-NO (WS-EMP-IDX) TO EMP-NO
+               MOVE WS-EMP-NAME (WS-EMP-IDX) TO EMP-NAME
+               MOVE WS-EMP-TERRITORY-NO (WS-EMP-IDX) TO EMP-TERRITORY-NO
+               MOVE WS-EMP-OFFICE-NO (WS-EMP-IDX) TO EMP-OFFICE-NO
+               MOVE WS-EMP-SALARY (WS-EMP-IDX) TO EMP-SALARY
+               MOVE WS-EMP-SSN (WS-EMP-IDX) TO EMP-SSN
+               MOVE WS-EMP-NO-DEPENDENTS (WS-EMP-IDX)
+                    TO EMP-NO-DEPENDENTS
+               MOVE WS-EMP-JOB-CODE (WS-EMP-IDX) TO EMP-JOB-CODE
+               MOVE WS-EMP-UNUSED (WS-EMP-IDX) TO EMP-UNUSED
+               WRITE EMPLOYEE-REC
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE.
