@@ -23,17 +23,90 @@
        INPUT-OUTPUT SECTION.
        
        FILE-CONTROL.
-           SELECT  INPUT-FILE
+           SELECT  RAW-EMPLOYEE-FILE
                ASSIGN TO "employee.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  SORT-FILE
+               ASSIGN TO "TEMP.SRT".
+           SELECT  INPUT-FILE
+               ASSIGN TO "EMPLOYEE.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT  OUTPUT-FILE
                ASSIGN TO "employee.rpt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  ZERORAISE-FILE
+               ASSIGN TO "ZERORAISE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  YTD-FILE
+               ASSIGN TO "YTD-TOTALS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT  REJECT-FILE
+               ASSIGN TO "REJECTS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  GLFEED-FILE
+               ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Shared exception log written alongside REJECTS.RPT so
+      * operations has one EXCEPTIONS.LOG across every report program.
+      ******************************************************************
+           SELECT  EXCEPTIONS-FILE
+               ASSIGN TO "EXCEPTIONS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 26 (added): comma-delimited export of the same detail
+      * records, alongside the printed employee.rpt.
+      ******************************************************************
+           SELECT  CSV-FILE
+               ASSIGN TO "employee.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 27 (added): index of dated employee.rpt archive
+      * copies, so old ones can be purged past the retention period.
+      ******************************************************************
+           SELECT  ARCHIVE-INDEX-FILE
+               ASSIGN TO "EMPLOYEE.ARC.IDX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARC-IDX-STATUS.
+      ******************************************************************
+      * Question 39 (added): machine-readable copy of this run's
+      * payroll totals, alongside the printed TOTAL-LINE, so a
+      * month-end summary program can read the payroll figures without
+      * having to parse the report's print layout.
+      ******************************************************************
+           SELECT  PAYROLL-TOTALS-FILE
+               ASSIGN TO "PAYROLL.TOT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 41 (added): shared run-number control file, bumped by
+      * every report program in the shop, so each report heading can
+      * carry a run number instead of only a file date.
+      ******************************************************************
+           SELECT  RUN-NUMBER-FILE
+               ASSIGN TO "RUNNO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNNO-STATUS.
        DATA DIVISION.
        
        FILE SECTION.
+       FD  RAW-EMPLOYEE-FILE.
+       01  RAW-EMPLOYEE-REC          PIC X(80).
+      ******************************************************************
+      * Sorts employee.dat by territory, then by office within each
+      * territory, then by employee number, ahead of the payroll run.
+      * Territory is kept as the major key so the territory subtotal
+      * breaks in 450-PRINT-TERRITORY-BREAK stay contiguous.
+      ******************************************************************
+       SD  SORT-FILE.
+       01  SORT-EMPLOYEE-REC.
+           05  SORT-EMPLOYEE-NO      PIC X(5).
+           05  FILLER                PIC X(20).
+           05  SORT-TERRITORY-NO     PIC XX.
+           05  SORT-OFFICE-NO        PIC XX.
+           05  FILLER                PIC X(51).
        FD  INPUT-FILE.
-       01  INPUT-FILES. 
+       01  INPUT-FILES.
            05  IN-EMPLOYEE-NO        PIC X(5).
            05  IN-EMPLOYEE-NAME      PIC X(20).
            05  IN-LOCATION-CODE.
@@ -54,9 +127,43 @@
                    88  SECOND-NO                  VALUE "02".
                    88  THIRD-NO                   VALUE "03".
            05  UNUSED                PIC X(32).
-       FD  OUTPUT-FILE. 
+       FD  OUTPUT-FILE.
        01  EMPLOYEE-OUTREC           PIC X(80).
-           
+       FD  ZERORAISE-FILE.
+       01  ZERORAISE-OUTREC          PIC X(80).
+       FD  YTD-FILE.
+       01  YTD-REC.
+           05  YTD-SALARY            PIC 9(9).
+           05  YTD-INCREASE          PIC 9(9)V99.
+           05  YTD-FINAL             PIC 9(9)V99.
+       FD  REJECT-FILE.
+       01  REJECT-OUTREC             PIC X(80).
+       FD  GLFEED-FILE.
+       01  GLFEED-REC.
+           05  GL-EMPLOYEE-NO        PIC X(5).
+           05  GL-TERRITORY-NO       PIC XX.
+           05  GL-AMOUNT-INCREASE    PIC 9(5)V99.
+           05  GL-NEW-SALARY         PIC 9(7)9V99.
+       FD  EXCEPTIONS-FILE.
+           COPY EXCPREC.
+       FD  CSV-FILE.
+       01  CSV-REC                    PIC X(80).
+       FD  ARCHIVE-INDEX-FILE.
+       01  ARCHIVE-INDEX-REC.
+           05  ARC-FILENAME          PIC X(30).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  ARC-DATE              PIC 9(8).
+       FD  PAYROLL-TOTALS-FILE.
+       01  PAYROLL-TOTALS-REC.
+           05  PT-TOTAL-SALARY       PIC 9(9).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  PT-TOTAL-INCREASE     PIC 9(9)V99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  PT-TOTAL-FINAL        PIC 9(8)V99.
+       FD  RUN-NUMBER-FILE.
+       01  RUN-NUMBER-REC.
+           05  RN-NUMBER             PIC 9(6).
+
        WORKING-STORAGE SECTION.
        01  CONSTANT-RATES.
            05  MULT                  PIC 99       VALUE 10.
@@ -70,30 +177,102 @@
            05  WS-AMOUNT-INCREASE    PIC 9(5)V99.
            05  WS-NEW-SALARY         PIC 9(7)9V99.
        	   05  WS-DATE.
-		       10  WS-YEAR           PIC 9(4).
-			   10  WS-MM             PIC 99.
-			   10  WS-DD             PIC 99.
+               COPY DATEHDR
+                   REPLACING ==:GRP-LVL:==      BY ==07==
+                             ==:WS-DATE-GRP:==  BY ==WS-DATE-YMD==
+                             ==:FLD-LVL:==      BY ==10==
+                             ==:WS-YEAR-FLD:==  BY ==WS-YEAR==
+                             ==:WS-MONTH-FLD:== BY ==WS-MM==
+                             ==:WS-DAY-FLD:==   BY ==WS-DD==.
                10  WS-HOUR           PIC 99.
                10  WS-MINUTE         PIC 99.
            05  WS-TOTAL-SALARY       PIC 9(9).
            05  WS-TOTAL-FINAL        PIC 9(8)V99.
            05  WS-TOTAL-INCREASE     PIC 9(9)V99.
+      ******************************************************************
+      * Question 44 (added): headcount and average-percent-of-payroll
+      * figures for 500-TOTAL-LINE, so the raise pool can be checked
+      * against a percent-of-payroll target, not just a dollar amount.
+      ******************************************************************
+           05  WS-HEADCOUNT          PIC 9(5)     VALUE ZERO.
+           05  WS-AVG-PCT-INCREASE   PIC 999V99   VALUE ZERO.
+           05  WS-PREV-TERRITORY     PIC XX       VALUE SPACES.
+           05  WS-TERR-TOTAL-SALARY  PIC 9(9).
+           05  WS-TERR-TOTAL-FINAL   PIC 9(8)V99.
+           05  WS-TERR-TOTAL-INCREASE PIC 9(9)V99.
+           05  WS-YTD-STATUS         PIC XX.
+           05  WS-YTD-TOTAL-SALARY   PIC 9(9)     VALUE ZERO.
+           05  WS-YTD-TOTAL-INCREASE PIC 9(9)V99  VALUE ZERO.
+           05  WS-YTD-TOTAL-FINAL    PIC 9(9)V99  VALUE ZERO.
+           05  WS-READ-COUNT         PIC 9(7)     VALUE ZERO.
+           05  WS-WRITTEN-COUNT      PIC 9(7)     VALUE ZERO.
+           05  WS-REJECT-COUNT       PIC 9(7)     VALUE ZERO.
+           05  WS-CSV-PERC           PIC 9.9.
+           05  WS-CSV-INCREASE       PIC ZZZZZ9.99.
+           05  WS-CSV-NEW-SALARY     PIC ZZZZZZ9.99.
+       01  WS-CSV-LINE               PIC X(80).
+      ******************************************************************
+      * Question 27 (added): archive/purge working-storage, same
+      * design as Lab3's copy of employee.rpt/CUSTOMER.RPT archiving.
+      ******************************************************************
+       01  WS-ARC-IDX-STATUS         PIC XX.
+      ******************************************************************
+      * Question 41 (added): this run's number, read from and bumped
+      * back into RUNNO.DAT once at the start of the run, then stamped
+      * into REPORT-TITLE.
+      ******************************************************************
+       01  WS-RUNNO-STATUS           PIC XX.
+       01  WS-RUN-NUMBER             PIC 9(6)  VALUE ZERO.
+      ******************************************************************
+      * Question 42 (added): result flag for the shared DATEVAL check
+      * on today's date before it's stamped into the report heading.
+      ******************************************************************
+       01  WS-DATE-OK             PIC X     VALUE "Y".
+       01  WS-ARC-WORK-FIELDS.
+           05  WS-ARCHIVE-DATE       PIC 9(8).
+           05  WS-ARCHIVE-NAME       PIC X(30).
+           05  WS-SOURCE-NAME        PIC X(30) VALUE "employee.rpt".
+           05  WS-FILE-DETAILS       PIC X(24).
+           05  WS-CALL-STATUS        PIC 9(9)  COMP-5.
+           05  WS-RETENTION-DAYS     PIC 9(3)  VALUE 30.
+           05  WS-ARC-AGE-DAYS       PIC S9(9).
+           05  WS-TODAY-DAYNUM       PIC 9(9).
+           05  WS-ARC-DAYNUM         PIC 9(9).
+           05  WS-ARCHIVE-COUNT      PIC 9(4)  VALUE ZERO.
+           05  WS-KEEP-COUNT         PIC 9(4)  VALUE ZERO.
+       01  WS-ARCHIVE-TABLE.
+           05  WS-ARCHIVE-ENTRY      OCCURS 500 TIMES
+                                     INDEXED BY WS-ARC-IDX.
+               10  WS-ARC-FILENAME   PIC X(30).
+               10  WS-ARC-DATE       PIC 9(8).
+       01  WS-KEEP-TABLE.
+           05  WS-KEEP-ENTRY         OCCURS 500 TIMES
+                                     INDEXED BY WS-KEEP-IDX.
+               10  WS-KEEP-FILENAME  PIC X(30).
+               10  WS-KEEP-DATE      PIC 9(8).
        01  REPORT-TITLE.
            05  FILLER                PIC X(6)     VALUE "DATE: ".
-           05  H-MM                  PIC 99.
-           05  FILLER                PIC X        VALUE '/'.
-           05  H-DD                  PIC 99.
-           05  FILLER                PIC X        VALUE '/'.
-           05  H-YEAR                PIC 9(4).
+           COPY DATESTMP REPLACING ==:GRP-LVL:==         BY ==05==
+                                   ==:STAMP-GRP:==       BY ==H-DATE==
+                                   ==:FLD-LVL:==         BY ==10==
+                                   ==:STAMP-MONTH-FLD:== BY ==H-MM==
+                                   ==:STAMP-DAY-FLD:==   BY ==H-DD==
+                                   ==:STAMP-YEAR-FLD:==  BY ==H-YEAR==.
            05  FILLER                PIC X(7)     VALUE SPACES.
            05  FILLER                PIC X(13)    VALUE "INTERNATIONAL".
            05  FILLER                PIC X        VALUE SPACES.
            05  FILLER                PIC X(7)     VALUE "CHERRY ".
            05  FILLER                PIC X(8)     VALUE "MACHINE ".
            05  FILLER                PIC X(7)     VALUE "COMPANY".
-           05  FILLER                PIC X(13)    VALUE SPACES.
+           05  FILLER                PIC X(2)     VALUE SPACES.
+      ******************************************************************
+      * Question 41 (added): run-number stamp, bumped from the shared
+      * RUNNO.DAT control file the same as Lab3's HEADING-MAIN-TITLE.
+      ******************************************************************
+           05  FILLER                PIC X(5)     VALUE "RUN: ".
+           05  H-RUN-NO              PIC 999999.
            05  FILLER                PIC X(8)     VALUE "PAGE   1".
-       01  REPORT-TITLE2
+       01  REPORT-TITLE2.
            05  FILLER                PIC X(6)     VALUE "TIME: ".
            05  H-HOUR                PIC 99.
            05  FILLER                PIC X        VALUE ":".
@@ -153,30 +332,288 @@
            05  OUT-INC               PIC $$,$$$,$$9.99.
            05  FILLER                PIC X        VALUE SPACES.
            05  OUT-FINAL             PIC $$$,$$$,$$9.99.
+      ******************************************************************
+      * Question 44 (added): headcount and average-percent-of-payroll
+      * increase alongside the dollar totals.
+      ******************************************************************
+           05  FILLER                PIC X(3)     VALUE SPACES.
+           05  FILLER                PIC X(6)     VALUE "EMPS: ".
+           05  OUT-HEADCOUNT         PIC ZZZZ9.
+           05  FILLER                PIC X(3)     VALUE SPACES.
+           05  FILLER                PIC X(9)     VALUE "AVG PCT: ".
+           05  OUT-AVG-PCT           PIC ZZ9.99.
+           05  FILLER                PIC X        VALUE "%".
+       01  TERRITORY-BREAK-LINE.
+           05  FILLER                PIC X(9)     VALUE SPACES.
+           05  FILLER                PIC X(11)    VALUE "TERRITORY: ".
+           05  TB-TERRITORY          PIC XX.
+           05  FILLER                PIC X(10)    VALUE SPACES.
+           05  TB-ANNUAL             PIC $$$,$$$,$$9.
+           05  FILLER                PIC XXX      VALUE SPACES.
+           05  TB-INC                PIC $$,$$$,$$9.99.
+           05  FILLER                PIC X        VALUE SPACES.
+           05  TB-FINAL              PIC $$$,$$$,$$9.99.
+       01  ZERORAISE-DETAIL-LINE.
+           05  FILLER                PIC X        VALUE SPACES.
+           05  ZR-NUM                PIC X(5).
+           05  FILLER                PIC XXX      VALUE SPACES.
+           05  ZR-NAME                PIC X(20).
+           05  FILLER                PIC XXX      VALUE SPACES.
+           05  ZR-CODE                PIC XX.
+           05  FILLER                PIC X(10)    VALUE SPACES.
+           05  FILLER                PIC X(9)     VALUE "NO RAISE ".
+           05  FILLER                PIC X(16)    VALUE
+                   "THIS PAY PERIOD.".
+       01  REJECT-DETAIL-LINE.
+           05  FILLER                PIC X        VALUE SPACES.
+           05  RJ-NUM                PIC X(5).
+           05  FILLER                PIC XXX      VALUE SPACES.
+           05  RJ-NAME                PIC X(20).
+           05  FILLER                PIC XXX      VALUE SPACES.
+           05  RJ-OFFICE              PIC XX.
+           05  FILLER                PIC XXX      VALUE SPACES.
+           05  RJ-CODE                PIC XX.
+           05  FILLER                PIC X(10)    VALUE SPACES.
+           05  FILLER                PIC X(24)    VALUE
+                   "INVALID OFFICE/JOB CODE.".
+       01  YTD-LINE.
+           05  FILLER                PIC X(20)    VALUE SPACES.
+           05  FILLER                PIC X(10)    VALUE "YTD TOTALS".
+           05  FILLER                PIC X(8)     VALUE SPACES.
+           05  OUT-YTD-ANNUAL        PIC $$$,$$$,$$9.
+           05  FILLER                PIC XXX      VALUE SPACES.
+           05  OUT-YTD-INC           PIC $$,$$$,$$9.99.
+           05  FILLER                PIC X        VALUE SPACES.
+           05  OUT-YTD-FINAL         PIC $$$,$$$,$$9.99.
+      ******************************************************************
+      * Question 24 (added): input/output record-count reconciliation
+      * line printed at the end of every run.
+      ******************************************************************
+       01  CONTROL-LINE.
+           05  FILLER                PIC X(9)  VALUE SPACES.
+           05  FILLER                PIC X(11) VALUE "RECS READ: ".
+           05  CL-READ-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(5)  VALUE SPACES.
+           05  FILLER                PIC X(14) VALUE "RECS WRITTEN: ".
+           05  CL-WRITTEN-COUNT      PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(5)  VALUE SPACES.
+           05  FILLER                PIC X(15)
+                                      VALUE "RECS REJECTED: ".
+           05  CL-REJECT-COUNT       PIC ZZZ,ZZ9.
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 050-SORT-INPUT.
+           PERFORM 060-LOAD-YTD-TOTALS.
+           PERFORM 070-ARCHIVE-AND-PURGE-REPORTS.
+           PERFORM 080-BUMP-RUN-NUMBER.
            PERFORM 100-OPEN.
            PERFORM 200-WRITE-HEADING.
            PERFORM 300-READ UNTIL EOF-SWITCH = 'Y'.
+           IF WS-PREV-TERRITORY NOT = SPACES
+               PERFORM 450-PRINT-TERRITORY-BREAK
+           END-IF.
            PERFORM 500-TOTAL-LINE.
+           PERFORM 510-WRITE-CONTROL-LINE.
+           PERFORM 560-UPDATE-YTD-TOTALS.
            PERFORM 600-FILE-CLOSE.
            STOP RUN.
       ******************************************************************
+      * Sorts employee.dat into EMPLOYEE.SRT before the run reads it.
+      ******************************************************************
+       050-SORT-INPUT.
+           SORT  SORT-FILE
+               ON ASCENDING KEY SORT-TERRITORY-NO
+               ON ASCENDING KEY SORT-OFFICE-NO
+               ON ASCENDING KEY SORT-EMPLOYEE-NO
+           USING RAW-EMPLOYEE-FILE
+           GIVING INPUT-FILE.
+      ******************************************************************
+      * Loads the running year-to-date totals from YTD-TOTALS.DAT.
+      * The file will not exist on the very first run, so a bad
+      * FILE STATUS just means the YTD totals start at zero.
+      ******************************************************************
+       060-LOAD-YTD-TOTALS.
+           MOVE ZERO TO WS-YTD-TOTAL-SALARY
+           MOVE ZERO TO WS-YTD-TOTAL-INCREASE
+           MOVE ZERO TO WS-YTD-TOTAL-FINAL
+           OPEN INPUT YTD-FILE
+           IF WS-YTD-STATUS = "00"
+               READ YTD-FILE
+                   NOT AT END
+                       MOVE YTD-SALARY TO WS-YTD-TOTAL-SALARY
+                       MOVE YTD-INCREASE TO WS-YTD-TOTAL-INCREASE
+                       MOVE YTD-FINAL TO WS-YTD-TOTAL-FINAL
+               END-READ
+               CLOSE YTD-FILE
+           END-IF.
+      ******************************************************************
       * Opens the input file and the output file for the program.
-      ******************************************************************                                                             
+      ******************************************************************
+      ******************************************************************
+      * Question 27 (added): archives the prior employee.rpt under a
+      * dated name before 100-OPEN's OPEN OUTPUT overwrites it, records
+      * it in EMPLOYEE.ARC.IDX, then purges archive copies older than
+      * WS-RETENTION-DAYS. Same design as Lab3's CUSTOMER.RPT archiving.
+      ******************************************************************
+       070-ARCHIVE-AND-PURGE-REPORTS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE ZERO TO WS-CALL-STATUS
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-SOURCE-NAME
+                                             WS-FILE-DETAILS
+               RETURNING WS-CALL-STATUS
+           END-CALL
+           IF WS-CALL-STATUS = ZERO
+               STRING WS-YEAR  DELIMITED BY SIZE
+                      WS-MM    DELIMITED BY SIZE
+                      WS-DD    DELIMITED BY SIZE
+                      INTO WS-ARCHIVE-DATE
+               END-STRING
+               MOVE SPACES TO WS-ARCHIVE-NAME
+               STRING "employee.rpt." DELIMITED BY SIZE
+                      WS-ARCHIVE-DATE DELIMITED BY SIZE
+                      INTO WS-ARCHIVE-NAME
+               END-STRING
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME
+                                          WS-ARCHIVE-NAME
+                   RETURNING WS-CALL-STATUS
+               END-CALL
+               PERFORM 071-LOAD-ARCHIVE-INDEX
+               ADD 1 TO WS-ARCHIVE-COUNT
+               MOVE WS-ARCHIVE-NAME TO
+                   WS-ARC-FILENAME(WS-ARCHIVE-COUNT)
+               MOVE WS-ARCHIVE-DATE TO
+                   WS-ARC-DATE(WS-ARCHIVE-COUNT)
+               PERFORM 072-PURGE-OLD-ARCHIVES
+               PERFORM 073-REWRITE-ARCHIVE-INDEX
+           END-IF.
+      ******************************************************************
+      * Loads the existing archive index (if any) into WS-ARCHIVE-TABLE
+      * so the new copy just made can be appended and purge decisions
+      * can be made against the whole set.
+      ******************************************************************
+       071-LOAD-ARCHIVE-INDEX.
+           MOVE ZERO TO WS-ARCHIVE-COUNT
+           OPEN INPUT ARCHIVE-INDEX-FILE
+           IF WS-ARC-IDX-STATUS = "00"
+               PERFORM UNTIL EOF-SWITCH = 'Y'
+                   READ ARCHIVE-INDEX-FILE
+                       AT END
+                           MOVE 'Y' TO EOF-SWITCH
+                       NOT AT END
+                           ADD 1 TO WS-ARCHIVE-COUNT
+                           MOVE ARC-FILENAME TO
+                               WS-ARC-FILENAME(WS-ARCHIVE-COUNT)
+                           MOVE ARC-DATE TO
+                               WS-ARC-DATE(WS-ARCHIVE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE ARCHIVE-INDEX-FILE
+           END-IF
+           MOVE 'N' TO EOF-SWITCH.
+      ******************************************************************
+      * Deletes archive copies older than WS-RETENTION-DAYS and builds
+      * WS-KEEP-TABLE with the ones that survive, for 073 to write back.
+      ******************************************************************
+       072-PURGE-OLD-ARCHIVES.
+           MOVE ZERO TO WS-KEEP-COUNT
+           MOVE FUNCTION INTEGER-OF-DATE(WS-ARCHIVE-DATE)
+               TO WS-TODAY-DAYNUM
+           PERFORM VARYING WS-ARC-IDX FROM 1 BY 1
+                   UNTIL WS-ARC-IDX > WS-ARCHIVE-COUNT
+               MOVE FUNCTION INTEGER-OF-DATE(WS-ARC-DATE(WS-ARC-IDX))
+                   TO WS-ARC-DAYNUM
+               COMPUTE WS-ARC-AGE-DAYS =
+                   WS-TODAY-DAYNUM - WS-ARC-DAYNUM
+               IF WS-ARC-AGE-DAYS > WS-RETENTION-DAYS
+                   CALL "CBL_DELETE_FILE" USING
+                       WS-ARC-FILENAME(WS-ARC-IDX)
+                       RETURNING WS-CALL-STATUS
+                   END-CALL
+               ELSE
+                   ADD 1 TO WS-KEEP-COUNT
+                   MOVE WS-ARC-FILENAME(WS-ARC-IDX) TO
+                       WS-KEEP-FILENAME(WS-KEEP-COUNT)
+                   MOVE WS-ARC-DATE(WS-ARC-IDX) TO
+                       WS-KEEP-DATE(WS-KEEP-COUNT)
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * Rewrites EMPLOYEE.ARC.IDX from WS-KEEP-TABLE, dropping the
+      * purged entries.
+      ******************************************************************
+       073-REWRITE-ARCHIVE-INDEX.
+           OPEN OUTPUT ARCHIVE-INDEX-FILE
+           PERFORM VARYING WS-KEEP-IDX FROM 1 BY 1
+                   UNTIL WS-KEEP-IDX > WS-KEEP-COUNT
+               MOVE WS-KEEP-FILENAME(WS-KEEP-IDX) TO ARC-FILENAME
+               MOVE WS-KEEP-DATE(WS-KEEP-IDX) TO ARC-DATE
+               WRITE ARCHIVE-INDEX-REC
+           END-PERFORM
+           CLOSE ARCHIVE-INDEX-FILE.
+      ******************************************************************
+      * Question 41 (added): reads the last run number from RUNNO.DAT
+      * (zero if the file doesn't exist yet), adds one, and writes the
+      * new number back, following the same read/bump/rewrite idiom
+      * used for YTD-TOTALS.DAT above.
+      ******************************************************************
+       080-BUMP-RUN-NUMBER.
+           MOVE ZERO TO WS-RUN-NUMBER
+           OPEN INPUT RUN-NUMBER-FILE
+           IF WS-RUNNO-STATUS = "00"
+               READ RUN-NUMBER-FILE
+                   NOT AT END
+                       MOVE RN-NUMBER TO WS-RUN-NUMBER
+               END-READ
+               CLOSE RUN-NUMBER-FILE
+           END-IF
+           ADD 1 TO WS-RUN-NUMBER
+           OPEN OUTPUT RUN-NUMBER-FILE
+           MOVE WS-RUN-NUMBER TO RN-NUMBER
+           WRITE RUN-NUMBER-REC
+           CLOSE RUN-NUMBER-FILE.
        100-OPEN.
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT ZERORAISE-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT GLFEED-FILE
+           OPEN OUTPUT CSV-FILE
+           OPEN OUTPUT PAYROLL-TOTALS-FILE
+           MOVE SPACES TO WS-CSV-LINE
+           STRING "EMP NO,NAME,OFFICE,JOB CODE,ANNUAL SALARY,"
+                  DELIMITED BY SIZE
+                  "PERCENT INCREASE,AMOUNT INCREASE,NEW SALARY"
+                  DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-REC
+           WRITE CSV-REC.
       ******************************************************************
       *  Writes the first 4 header lines to the report file 
       ******************************************************************     
        200-WRITE-HEADING.
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
-           MOVE WS-YEAR TO H-YEAR
-           MOVE WS-MM TO H-MM
-           MOVE WS-DD TO H-DD
+      ******************************************************************
+      * Question 42 (added): century-safe range check on today's date
+      * before it goes into the heading; CURRENT-DATE should never fail
+      * this, so a "N" result is only a defensive DISPLAY, not a reject.
+      ******************************************************************
+           COPY DATEVAL REPLACING ==:WS-YEAR-FLD:== BY ==WS-YEAR==
+               ==:WS-MONTH-FLD:== BY ==WS-MM==
+               ==:WS-DAY-FLD:== BY ==WS-DD==
+               ==:DATE-VALID-FLD:== BY ==WS-DATE-OK==.
+           IF WS-DATE-OK = "N"
+               DISPLAY "WARNING: SYSTEM DATE FAILED RANGE CHECK"
+           END-IF
+           COPY DATEMOV REPLACING ==:WS-YEAR-FLD:==     BY ==WS-YEAR==
+                                  ==:WS-MONTH-FLD:==    BY ==WS-MM==
+                                  ==:WS-DAY-FLD:==      BY ==WS-DD==
+                                  ==:STAMP-MONTH-FLD:== BY ==H-MM==
+                                  ==:STAMP-DAY-FLD:==   BY ==H-DD==
+                                  ==:STAMP-YEAR-FLD:==  BY ==H-YEAR==.
            MOVE WS-HOUR TO H-HOUR
            MOVE WS-MINUTE TO H-MINUTE
+           MOVE WS-RUN-NUMBER TO H-RUN-NO
            WRITE EMPLOYEE-OUTREC FROM REPORT-TITLE
            WRITE EMPLOYEE-OUTREC FROM REPORT-TITLE2
            WRITE EMPLOYEE-OUTREC FROM REPORT-HEADING 
@@ -190,13 +627,33 @@
            READ   INPUT-FILE
                 AT END
                    MOVE 'Y' TO EOF-SWITCH
-                NOT AT END PERFORM 400-SALARY-INCREASE
-           END-READ.           
+                NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+                   IF WS-PREV-TERRITORY NOT = SPACES
+                      AND TERRITORY-NO NOT = WS-PREV-TERRITORY
+                       PERFORM 450-PRINT-TERRITORY-BREAK
+                   END-IF
+                   PERFORM 400-SALARY-INCREASE
+                   MOVE TERRITORY-NO TO WS-PREV-TERRITORY
+           END-READ.
       ******************************************************************                                                             
       * Checks the location code and the job code and performs correct
       * paragraph depending on codes.
       ******************************************************************                                                               
        400-SALARY-INCREASE.
+           IF (FIRST-CODE OR SECOND-CODE OR THIRD-CODE OR FOURTH-CODE
+                   OR FIFTH-CODE OR SIXTH-CODE OR SEVENTH-CODE)
+              AND (FIRST-NO OR SECOND-NO OR THIRD-NO)
+               PERFORM 405-VALID-SALARY-INCREASE
+           ELSE
+               PERFORM 360-REJECT-EMPLOYEE
+           END-IF.
+      ******************************************************************
+      *  Applies the percentage increase for a validated office/job
+      *  code combination.
+      ******************************************************************
+       405-VALID-SALARY-INCREASE.
+           ADD 1 TO WS-HEADCOUNT
            EVALUATE TRUE
                WHEN FIRST-CODE
                    IF FIRST-NO OR SECOND-NO
@@ -222,12 +679,40 @@
                    PERFORM 310-LOW-PERCENTAGE
                WHEN OTHER
                    PERFORM 350-NO-PERCENTAGE
-           END-EVALUATE                                 
+           END-EVALUATE
            PERFORM 400-PRINT-LINE.
-      ******************************************************************  
-      *  Performs equationf for 2.5% increase                                                                  
-      ******************************************************************                                                                      
-           310-LOW-PERCENTAGE.
+      ******************************************************************
+      *  Logs an employee whose office/job code combination does not
+      *  match any recognized percentage rule to REJECTS.RPT instead
+      *  of silently giving them no raise.
+      ******************************************************************
+       360-REJECT-EMPLOYEE.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE IN-EMPLOYEE-NO TO RJ-NUM
+           MOVE IN-EMPLOYEE-NAME TO RJ-NAME
+           MOVE OFFICE-NO TO RJ-OFFICE
+           MOVE IN-JOB-CODE TO RJ-CODE
+           WRITE REJECT-OUTREC FROM REJECT-DETAIL-LINE
+           PERFORM 365-LOG-EXCEPTION.
+      ******************************************************************
+      * Appends the same rejection to the shared EXCEPTIONS.LOG that
+      * every report program writes to.
+      ******************************************************************
+       365-LOG-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE "PROGRAM2"      TO EXC-SOURCE-PROGRAM
+           MOVE IN-EMPLOYEE-NO  TO EXC-RECORD-KEY
+           MOVE "BADCODE"       TO EXC-REASON-CODE
+           MOVE WS-MM           TO EXC-MONTH
+           MOVE WS-DD           TO EXC-DAY
+           MOVE WS-YEAR         TO EXC-YEAR
+           OPEN EXTEND EXCEPTIONS-FILE
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTIONS-FILE.
+      ******************************************************************
+      *  Performs equationf for 2.5% increase
+      ******************************************************************
+       310-LOW-PERCENTAGE.
                COMPUTE WS-PERCENT-INCREASE = PERCENTAGE-246 * MULT
                COMPUTE WS-AMOUNT-INCREASE = PERCENTAGE-246 * IN-SALARY
                COMPUTE WS-AMOUNT-INCREASE = WS-AMOUNT-INCREASE / MULT
@@ -239,7 +724,7 @@
       ******************************************************************  
       *  Performs equationf for 3.0% increase                                                                  
       ****************************************************************** 
-           320-MID-LOW-PERCENTAGE.
+       320-MID-LOW-PERCENTAGE.
                COMPUTE WS-PERCENT-INCREASE = PERCENTAGE-1 * MULT
                COMPUTE WS-AMOUNT-INCREASE = PERCENTAGE-1 * IN-SALARY
                COMPUTE WS-AMOUNT-INCREASE = WS-AMOUNT-INCREASE / MULT
@@ -251,7 +736,7 @@
       ******************************************************************  
       *  Performs equationf for 3.5% increase                                                                  
       ****************************************************************** 
-           330-MID-HIGH-PERCENTAGE.
+       330-MID-HIGH-PERCENTAGE.
                COMPUTE WS-PERCENT-INCREASE = PERCENTAGE-3 * MULT
                COMPUTE WS-AMOUNT-INCREASE = PERCENTAGE-3 * IN-SALARY
                COMPUTE WS-AMOUNT-INCREASE = WS-AMOUNT-INCREASE / MULT
@@ -263,7 +748,7 @@
       ******************************************************************  
       *  Performs equationf for 4.0% increase                                                                  
       ******************************************************************       
-           340-HIGH-PERCENTAGE.
+       340-HIGH-PERCENTAGE.
                COMPUTE WS-PERCENT-INCREASE = PERCENTAGE-7 * MULT
                COMPUTE WS-AMOUNT-INCREASE = PERCENTAGE-7 * IN-SALARY
                COMPUTE WS-AMOUNT-INCREASE = WS-AMOUNT-INCREASE / MULT
@@ -275,16 +760,26 @@
       ******************************************************************  
       *  Performs equationf for no increase                                                                  
       ******************************************************************       
-           350-NO-PERCENTAGE.
+       350-NO-PERCENTAGE.
                COMPUTE WS-PERCENT-INCREASE = PERCENTAGE-246 * ZERO
                COMPUTE WS-AMOUNT-INCREASE = PERCENTAGE-246 * ZERO
                COMPUTE WS-NEW-SALARY = IN-SALARY + ZERO
                COMPUTE WS-TOTAL-SALARY = WS-TOTAL-SALARY + IN-SALARY                                     
                COMPUTE WS-TOTAL-FINAL = WS-TOTAL-FINAL + WS-NEW-SALARY
-               COMPUTE WS-TOTAL-INCREASE = WS-TOTAL-INCREASE + 
-                       WS-AMOUNT-INCREASE.
-      ****************************************************************** 
-      *  Prints the line with employee information. Includes salary and 
+               COMPUTE WS-TOTAL-INCREASE = WS-TOTAL-INCREASE +
+                       WS-AMOUNT-INCREASE
+               PERFORM 355-WRITE-ZERORAISE-LINE.
+      ******************************************************************
+      *  Logs an employee who receives no raise this run to the
+      *  ZERORAISE.RPT exception report.
+      ******************************************************************
+       355-WRITE-ZERORAISE-LINE.
+           MOVE IN-EMPLOYEE-NO TO ZR-NUM
+           MOVE IN-EMPLOYEE-NAME TO ZR-NAME
+           MOVE IN-JOB-CODE TO ZR-CODE
+           WRITE ZERORAISE-OUTREC FROM ZERORAISE-DETAIL-LINE.
+      ******************************************************************
+      *  Prints the line with employee information. Includes salary and
       *  new salary.                                                                
       ******************************************************************                                                                         
        400-PRINT-LINE.
@@ -296,21 +791,119 @@
            MOVE WS-PERCENT-INCREASE TO OUT-PERC
            MOVE WS-AMOUNT-INCREASE TO OUT-INCREASE
            MOVE WS-NEW-SALARY TO OUT-NEW-SALARY
-           WRITE EMPLOYEE-OUTREC FROM EMPLOYEE-RECORD 
-               AFTER ADVANCING 2 LINES.
-      ****************************************************************** 
-      *  Prints out the final line to outrec with all totals.                                                                
-      ******************************************************************                                                                         
+           WRITE EMPLOYEE-OUTREC FROM EMPLOYEE-RECORD
+               AFTER ADVANCING 2 LINES
+           ADD IN-SALARY TO WS-TERR-TOTAL-SALARY
+           ADD WS-AMOUNT-INCREASE TO WS-TERR-TOTAL-INCREASE
+           ADD WS-NEW-SALARY TO WS-TERR-TOTAL-FINAL
+           MOVE IN-EMPLOYEE-NO TO GL-EMPLOYEE-NO
+           MOVE TERRITORY-NO TO GL-TERRITORY-NO
+           MOVE WS-AMOUNT-INCREASE TO GL-AMOUNT-INCREASE
+           MOVE WS-NEW-SALARY TO GL-NEW-SALARY
+           WRITE GLFEED-REC
+           ADD 1 TO WS-WRITTEN-COUNT
+           PERFORM 402-WRITE-CSV-DETAIL.
+      ******************************************************************
+      * Writes the same detail record to employee.csv, comma-delimited,
+      * for pulling the report into a spreadsheet.
+      ******************************************************************
+       402-WRITE-CSV-DETAIL.
+           MOVE WS-PERCENT-INCREASE TO WS-CSV-PERC
+           MOVE WS-AMOUNT-INCREASE  TO WS-CSV-INCREASE
+           MOVE WS-NEW-SALARY       TO WS-CSV-NEW-SALARY
+           MOVE SPACES TO WS-CSV-LINE
+           STRING IN-EMPLOYEE-NO   DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  FUNCTION TRIM(IN-EMPLOYEE-NAME) DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  OFFICE-NO        DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  IN-JOB-CODE      DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  IN-SALARY        DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-PERC      DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-INCREASE  DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  WS-CSV-NEW-SALARY DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE TO CSV-REC
+           WRITE CSV-REC.
+      ******************************************************************
+      *  Prints a subtotal line whenever TERRITORY-NO changes, then
+      *  resets the territory accumulators for the next territory.
+      ******************************************************************
+       450-PRINT-TERRITORY-BREAK.
+           MOVE WS-PREV-TERRITORY TO TB-TERRITORY
+           MOVE WS-TERR-TOTAL-SALARY TO TB-ANNUAL
+           MOVE WS-TERR-TOTAL-INCREASE TO TB-INC
+           MOVE WS-TERR-TOTAL-FINAL TO TB-FINAL
+           WRITE EMPLOYEE-OUTREC FROM TERRITORY-BREAK-LINE
+                 AFTER ADVANCING 2 LINES
+           MOVE ZERO TO WS-TERR-TOTAL-SALARY
+           MOVE ZERO TO WS-TERR-TOTAL-INCREASE
+           MOVE ZERO TO WS-TERR-TOTAL-FINAL.
+      ******************************************************************
+      *  Prints out the final line to outrec with all totals.
+      ******************************************************************
        500-TOTAL-LINE.
            MOVE WS-TOTAL-SALARY TO OUT-ANNUAL
            MOVE WS-TOTAL-INCREASE TO OUT-INC
            MOVE WS-TOTAL-FINAL TO OUT-FINAL
+           MOVE WS-HEADCOUNT TO OUT-HEADCOUNT
+           IF WS-TOTAL-SALARY > ZERO
+               COMPUTE WS-AVG-PCT-INCREASE ROUNDED =
+                   (WS-TOTAL-INCREASE / WS-TOTAL-SALARY) * 100
+           ELSE
+               MOVE ZERO TO WS-AVG-PCT-INCREASE
+           END-IF
+           MOVE WS-AVG-PCT-INCREASE TO OUT-AVG-PCT
            WRITE EMPLOYEE-OUTREC FROM TOTAL-LINE
+                 AFTER ADVANCING 2 LINES
+           MOVE WS-TOTAL-SALARY TO PT-TOTAL-SALARY
+           MOVE WS-TOTAL-INCREASE TO PT-TOTAL-INCREASE
+           MOVE WS-TOTAL-FINAL TO PT-TOTAL-FINAL
+           WRITE PAYROLL-TOTALS-REC.
+      ******************************************************************
+      * Prints the input/output record-count reconciliation line so a
+      * run can be confirmed to have dropped nothing mid-file.
+      ******************************************************************
+       510-WRITE-CONTROL-LINE.
+           MOVE WS-READ-COUNT    TO CL-READ-COUNT
+           MOVE WS-WRITTEN-COUNT TO CL-WRITTEN-COUNT
+           MOVE WS-REJECT-COUNT  TO CL-REJECT-COUNT
+           WRITE EMPLOYEE-OUTREC FROM CONTROL-LINE
                  AFTER ADVANCING 2 LINES.
       ******************************************************************
-      *  Closes the input and output file.                                                                   
-      ******************************************************************                                                                         
+      *  Adds this run's totals into the year-to-date totals, writes
+      *  YTD-TOTALS.DAT back out, and prints the new YTD figures.
+      ******************************************************************
+       560-UPDATE-YTD-TOTALS.
+           ADD WS-TOTAL-SALARY TO WS-YTD-TOTAL-SALARY
+           ADD WS-TOTAL-INCREASE TO WS-YTD-TOTAL-INCREASE
+           ADD WS-TOTAL-FINAL TO WS-YTD-TOTAL-FINAL
+           MOVE WS-YTD-TOTAL-SALARY TO YTD-SALARY
+           MOVE WS-YTD-TOTAL-INCREASE TO YTD-INCREASE
+           MOVE WS-YTD-TOTAL-FINAL TO YTD-FINAL
+           OPEN OUTPUT YTD-FILE
+           WRITE YTD-REC
+           CLOSE YTD-FILE
+           MOVE WS-YTD-TOTAL-SALARY TO OUT-YTD-ANNUAL
+           MOVE WS-YTD-TOTAL-INCREASE TO OUT-YTD-INC
+           MOVE WS-YTD-TOTAL-FINAL TO OUT-YTD-FINAL
+           WRITE EMPLOYEE-OUTREC FROM YTD-LINE
+                 AFTER ADVANCING 2 LINES.
+      ******************************************************************
+      *  Closes the input and output file.
+      ******************************************************************
        600-FILE-CLOSE.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
-       END PROGRAM Program2ChaseKnapp.
\ No newline at end of file
+           CLOSE ZERORAISE-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE GLFEED-FILE.
+           CLOSE CSV-FILE.
+           CLOSE PAYROLL-TOTALS-FILE.
+       END PROGRAM Program2ChaseKnapp.
