@@ -27,7 +27,38 @@
            SELECT  OUT-FILE
                ASSIGN TO "SORTED.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
-                
+      ******************************************************************
+      * Question 28 (added): holds the SORT's raw output so it can be
+      * read back and reformatted with headings into OUT-FILE, instead
+      * of SORT writing straight to SORTED.RPT with no report layout.
+      ******************************************************************
+           SELECT  SORTED-FILE
+               ASSIGN TO "LAB5.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 29 (added): repeated SORT-SSN values found while
+      * reading the sorted roster back get written here instead of
+      * silently printing twice on SORTED.RPT.
+      ******************************************************************
+           SELECT  DUPES-FILE
+               ASSIGN TO "DUPES.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+      * Question 30 (added): merges two LAB5-style roster extracts, each
+      * already in SORT-SSN ascending order, into LAB5.DAT ahead of the
+      * existing SORT step, instead of hand-concatenating them first.
+      ******************************************************************
+           SELECT  MERGE-FILE
+               ASSIGN TO "LAB5MRG.TMP".
+           SELECT  ROSTER1-FILE
+               ASSIGN TO "LAB5A.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER1-STATUS.
+           SELECT  ROSTER2-FILE
+               ASSIGN TO "LAB5B.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER2-STATUS.
+
        DATA DIVISION.
       ******************************************************************	   
       * DO_3: Define SD entry.     
@@ -42,8 +73,44 @@
        01  IN-REC           PIC X(80).
        FD  OUT-FILE.
        01  OUT-REC          PIC X(80).
+       FD  SORTED-FILE.
+       01  SORTED-REC.
+           05  SORTED-SSN   PIC X(9).
+           05  SORTED-NAME  PIC X(24).
+           05  SORTED-ADDR  PIC X(47).
+       FD  DUPES-FILE.
+       01  DUPES-REC        PIC X(80).
+       SD  MERGE-FILE.
+       01  MERGE-REC.
+           05  MG-SSN       PIC X(9).
+           05  FILLER       PIC X(71).
+       FD  ROSTER1-FILE.
+       01  ROSTER1-REC      PIC X(80).
+       FD  ROSTER2-FILE.
+       01  ROSTER2-REC      PIC X(80).
        WORKING-STORAGE SECTION.
        01  WORKING-ITEMS.
+           05  WS-EOF      PIC X     VALUE "N".
+           05  WS-PREV-SSN PIC X(9)  VALUE SPACES.
+           05  WS-DUPE-COUNT PIC 9(7) VALUE ZERO.
+      ******************************************************************
+      * Review fix: SORT/MERGE ... USING treats a missing USING file as
+      * empty rather than erroring, so a traditional run with neither
+      * LAB5A.DAT nor LAB5B.DAT present would otherwise overwrite the
+      * real LAB5.DAT (IN-FILE's own filename) with an empty result.
+      * These let 005-MERGE-ROSTER-FILES only run when at least one
+      * roster extract actually exists, the same WS-*-STATUS = "00"
+      * idiom used elsewhere in the codebase.
+      ******************************************************************
+           05  WS-ROSTER1-STATUS PIC XX.
+           05  WS-ROSTER2-STATUS PIC XX.
+           05  WS-ROSTER-FILES-EXIST PIC X  VALUE "N".
+           COPY DATEHDR REPLACING ==:GRP-LVL:==      BY ==05==
+                                  ==:WS-DATE-GRP:==  BY ==WS-DATE==
+                                  ==:FLD-LVL:==      BY ==10==
+                                  ==:WS-YEAR-FLD:==  BY ==WS-YEAR==
+                                  ==:WS-MONTH-FLD:== BY ==WS-MONTH==
+                                  ==:WS-DAY-FLD:==   BY ==WS-DAY==.
            05  FIRST-NAME  PIC X(30) VALUE 'TOM'.
            05  MIDDLE-NAME PIC X(30) VALUE 'MICHAEL'.
            05  LAST-NAME   PIC X(30) VALUE 'CRUISE'.
@@ -66,10 +133,83 @@
            05  F           PIC 99    VALUE 10.
            05  RESULT      PIC S99V99.
            05  TEMP        PIC S99V99.
+      ******************************************************************
+      * Question 28 (added): heading and detail layout for SORTED.RPT,
+      * the same way Lab3 formats CUSTOMER.RPT.
+      ******************************************************************
+       01  HEADING-MAIN-TITLE.
+           05  FILLER      PIC X(30) VALUE SPACES.
+           05  FILLER      PIC X(20) VALUE "SORTED ROSTER REPORT".
+           05  FILLER      PIC X(30) VALUE SPACES.
+       01  HEADING-SUBTITLE.
+           05  FILLER      PIC X(30) VALUE SPACES.
+           05  FILLER      PIC X(6)  VALUE "DATE: ".
+           COPY DATESTMP REPLACING ==:GRP-LVL:==         BY ==05==
+                                   ==:STAMP-GRP:==       BY ==HD-DATE==
+                                   ==:FLD-LVL:==         BY ==10==
+                                   ==:STAMP-MONTH-FLD:== BY ==HD-MM==
+                                   ==:STAMP-DAY-FLD:==   BY ==HD-DD==
+                                   ==:STAMP-YEAR-FLD:==  BY ==HD-YEAR==.
+           05  FILLER      PIC X(34) VALUE SPACES.
+       01  HEADING-FIELD-NAMES.
+           05  FILLER      PIC X(9)  VALUE "SSN".
+           05  FILLER      PIC X(6)  VALUE SPACES.
+           05  FILLER      PIC X(24) VALUE "NAME".
+           05  FILLER      PIC X(41) VALUE "ADDRESS".
+       01  RECORD-DETAILS.
+           05  DT-SSN      PIC X(9).
+           05  FILLER      PIC X(6)  VALUE SPACES.
+           05  DT-NAME     PIC X(24).
+           05  DT-ADDR     PIC X(47).
+      ******************************************************************
+      * Question 29 (added): one line per repeated SORT-SSN found.
+      ******************************************************************
+       01  DUPE-DETAIL-LINE.
+           05  DP-SSN      PIC X(9).
+           05  FILLER      PIC X(2)  VALUE SPACES.
+           05  FILLER      PIC X(23) VALUE
+                           "APPEARS MORE THAN ONCE".
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 004-CHECK-ROSTER-FILES.
+           IF WS-ROSTER-FILES-EXIST = "Y"
+               PERFORM 005-MERGE-ROSTER-FILES
+           END-IF.
            PERFORM 100-STRING THRU 500-SORT.
+           PERFORM 510-PRINT-REPORT.
            STOP RUN.
+      ******************************************************************
+      * Review fix: guards 005-MERGE-ROSTER-FILES so it only runs when
+      * at least one of LAB5A.DAT/LAB5B.DAT actually exists -- see the
+      * WS-ROSTER-FILES-EXIST comment in WORKING-STORAGE.
+      ******************************************************************
+       004-CHECK-ROSTER-FILES.
+           OPEN INPUT ROSTER1-FILE
+           IF WS-ROSTER1-STATUS = "00"
+               MOVE "Y" TO WS-ROSTER-FILES-EXIST
+               CLOSE ROSTER1-FILE
+           END-IF
+           OPEN INPUT ROSTER2-FILE
+           IF WS-ROSTER2-STATUS = "00"
+               MOVE "Y" TO WS-ROSTER-FILES-EXIST
+               CLOSE ROSTER2-FILE
+           END-IF.
+      ******************************************************************
+      * Question 30 (added): combines LAB5A.DAT and LAB5B.DAT into the
+      * LAB5.DAT that 500-SORT already reads via IN-FILE.
+      ******************************************************************
+      ******************************************************************
+      * Review fix: MERGE requires each USING file to already be
+      * individually sorted on the merge key; req030 asks for roster
+      * files "already sorted or not" to combine cleanly, so this uses
+      * SORT instead, which accepts multiple USING files without
+      * requiring them to be pre-sorted.
+      ******************************************************************
+       005-MERGE-ROSTER-FILES.
+           SORT  MERGE-FILE
+               ON ASCENDING KEY MG-SSN
+           USING ROSTER1-FILE ROSTER2-FILE
+           GIVING IN-FILE.
       ******************************************************************	   
       * DO_4: Question 1.
       ******************************************************************	   
@@ -131,10 +271,55 @@
       ******************************************************************		   
        500-SORT.
            SORT  SORT-FILE
-               ON ASCENDING KEY SORT-SSN 
-               ON ASCENDING KEY SORT-NAME    
+               ON ASCENDING KEY SORT-SSN
+               ON ASCENDING KEY SORT-NAME
            USING IN-FILE
-           GIVING OUT-FILE
+           GIVING SORTED-FILE
               DISPLAY SPACE
               DISPLAY "DONE!".
-          
\ No newline at end of file
+      ******************************************************************
+      * Question 28 (added): reads the sorted output back and writes a
+      * headed, columned report to SORTED.RPT.
+      ******************************************************************
+       510-PRINT-REPORT.
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT OUT-FILE
+           OPEN OUTPUT DUPES-FILE
+           PERFORM 520-PRINT-TITLES
+           PERFORM UNTIL WS-EOF = "Y"
+               READ SORTED-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF SORTED-SSN = WS-PREV-SSN
+                           PERFORM 540-WRITE-DUPE
+                       END-IF
+                       PERFORM 530-WRITE-DETAIL
+                       MOVE SORTED-SSN TO WS-PREV-SSN
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE
+           CLOSE OUT-FILE
+           CLOSE DUPES-FILE.
+       520-PRINT-TITLES.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           COPY DATEMOV REPLACING ==:WS-YEAR-FLD:==     BY ==WS-YEAR==
+                                  ==:WS-MONTH-FLD:==    BY ==WS-MONTH==
+                                  ==:WS-DAY-FLD:==      BY ==WS-DAY==
+                                  ==:STAMP-MONTH-FLD:== BY ==HD-MM==
+                                  ==:STAMP-DAY-FLD:==   BY ==HD-DD==
+                                  ==:STAMP-YEAR-FLD:==  BY ==HD-YEAR==.
+           WRITE OUT-REC FROM HEADING-MAIN-TITLE
+               AFTER ADVANCING 1 LINE
+           WRITE OUT-REC FROM HEADING-SUBTITLE
+           WRITE OUT-REC FROM HEADING-FIELD-NAMES
+               AFTER ADVANCING 1 LINE.
+       530-WRITE-DETAIL.
+           MOVE SORTED-SSN  TO DT-SSN
+           MOVE SORTED-NAME TO DT-NAME
+           MOVE SORTED-ADDR TO DT-ADDR
+           WRITE OUT-REC FROM RECORD-DETAILS.
+       540-WRITE-DUPE.
+           ADD 1 TO WS-DUPE-COUNT
+           MOVE SORTED-SSN TO DP-SSN
+           WRITE DUPES-REC FROM DUPE-DETAIL-LINE.
